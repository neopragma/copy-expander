@@ -0,0 +1,1447 @@
+000010 IDENTIFICATION DIVISION.                                         CPYXPND 
+000020 PROGRAM-ID. CPYXPND.                                             CPYXPND 
+000030 AUTHOR. R SANDOVAL.                                              CPYXPND 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYXPND 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYXPND 
+000060 DATE-COMPILED.                                                   CPYXPND 
+000070* -------------------------------------------------------------   CPYXPND 
+000080* MODIFICATION HISTORY                                            CPYXPND 
+000090* -------------------------------------------------------------   CPYXPND 
+000100* 2026-08-09 RS  ORIGINAL EXPANSION ENGINE.  EXPANDS A SINGLE     CPYXPND 
+000110*                PROGRAM MEMBER AGAINST THE COPYBOOK LIBRARY,     CPYXPND 
+000120*                RESOLVING NESTED COPY STATEMENTS, ENFORCING      CPYXPND 
+000130*                DEPTH AND CYCLE POLICY, AND RECORDING THE RUN    CPYXPND 
+000140*                TO THE AUDIT TRAIL, USAGE REGISTRY AND           CPYXPND 
+000150*                EXCEPTION FILE.  CALLABLE FROM CPYDRVR,          CPYXPND 
+000160*                CPYXREF, CPYONLN, CPYTEST, CPYCMPR AND THE       CPYXPND 
+000170*                STANDALONE BATCH FRONT END CPYXRUN.              CPYXPND 
+000180* -------------------------------------------------------------   CPYXPND 
+000190 ENVIRONMENT DIVISION.                                            CPYXPND 
+000200 CONFIGURATION SECTION.                                           CPYXPND 
+000210 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYXPND 
+000220 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYXPND 
+000230 INPUT-OUTPUT SECTION.                                            CPYXPND 
+000240 FILE-CONTROL.                                                    CPYXPND 
+000250     SELECT PGM-FILE ASSIGN TO DYNAMIC WS-PGM-FILENAME            CPYXPND 
+000260         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000270         FILE STATUS IS WS-PGM-FILE-STATUS.                       CPYXPND 
+000280     SELECT CPY-FILE ASSIGN TO DYNAMIC WS-CPY-FILENAME            CPYXPND 
+000290         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000300         FILE STATUS IS WS-CPY-FILE-STATUS.                       CPYXPND 
+000310     SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILENAME            CPYXPND 
+000320         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000330         FILE STATUS IS WS-OUT-FILE-STATUS.                       CPYXPND 
+000340     SELECT EXP-FILE ASSIGN TO DYNAMIC WS-EXP-FILENAME            CPYXPND 
+000350         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000360         FILE STATUS IS WS-EXP-FILE-STATUS.                       CPYXPND 
+000370     SELECT CFG-FILE ASSIGN TO DYNAMIC WS-CFG-FILENAME            CPYXPND 
+000380         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000390         FILE STATUS IS WS-CFG-FILE-STATUS.                       CPYXPND 
+000400     SELECT VERS-FILE ASSIGN TO DYNAMIC WS-VERS-FILENAME          CPYXPND 
+000410         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000420         FILE STATUS IS WS-VERS-FILE-STATUS.                      CPYXPND 
+000430     SELECT STD-FILE ASSIGN TO DYNAMIC WS-STD-FILENAME            CPYXPND 
+000440         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000450         FILE STATUS IS WS-STD-FILE-STATUS.                       CPYXPND 
+000460     SELECT AUD-FILE ASSIGN TO DYNAMIC WS-AUD-FILENAME            CPYXPND 
+000470         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000480         FILE STATUS IS WS-AUD-FILE-STATUS                        CPYXPND 
+000490         LOCK MODE IS AUTOMATIC.                                  CPYXPND 
+000500     SELECT EXC-FILE ASSIGN TO DYNAMIC WS-EXC-FILENAME            CPYXPND 
+000510         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000520         FILE STATUS IS WS-EXC-FILE-STATUS                        CPYXPND 
+000530         LOCK MODE IS AUTOMATIC.                                  CPYXPND 
+000540     SELECT REG-FILE ASSIGN TO DYNAMIC WS-REG-FILENAME            CPYXPND 
+000550         ORGANIZATION INDEXED                                     CPYXPND 
+000560         ACCESS MODE IS DYNAMIC                                   CPYXPND 
+000570         RECORD KEY IS REG-COPYBOOK-NAME                          CPYXPND 
+000580         FILE STATUS IS WS-REG-FILE-STATUS.                       CPYXPND 
+000590     SELECT ALQ-FILE ASSIGN TO DYNAMIC WS-ALQ-FILENAME            CPYXPND 
+000600         ORGANIZATION LINE SEQUENTIAL                             CPYXPND 
+000610         FILE STATUS IS WS-ALQ-FILE-STATUS                        CPYXPND 
+000620         LOCK MODE IS AUTOMATIC.                                  CPYXPND 
+000630 DATA DIVISION.                                                   CPYXPND 
+000640 FILE SECTION.                                                    CPYXPND 
+000650 FD  PGM-FILE.                                                    CPYXPND 
+000660 01  WS-PGM-FILE-REC         PIC X(80).                           CPYXPND 
+000670 FD  CPY-FILE.                                                    CPYXPND 
+000680 01  WS-CPY-FILE-REC         PIC X(80).                           CPYXPND 
+000690 FD  OUT-FILE.                                                    CPYXPND 
+000700 01  WS-OUT-FILE-REC         PIC X(80).                           CPYXPND 
+000710 FD  EXP-FILE.                                                    CPYXPND 
+000720 01  WS-EXP-FILE-REC         PIC X(80).                           CPYXPND 
+000730 FD  CFG-FILE.                                                    CPYXPND 
+000740 01  WS-CFG-FILE-REC         PIC X(80).                           CPYXPND 
+000750 FD  VERS-FILE.                                                   CPYXPND 
+000760 01  WS-VERS-FILE-REC        PIC X(80).                           CPYXPND 
+000770 FD  STD-FILE.                                                    CPYXPND 
+000780 01  WS-STD-FILE-REC         PIC X(80).                           CPYXPND 
+000790 FD  AUD-FILE.                                                    CPYXPND 
+000800 01  WS-AUD-FILE-REC         PIC X(250).                          CPYXPND 
+000810 FD  EXC-FILE.                                                    CPYXPND 
+000820 01  WS-EXC-FILE-REC         PIC X(103).                          CPYXPND
+000830 FD  REG-FILE.                                                    CPYXPND 
+000840 COPY CPYREG.                                                     CPYXPND 
+000850 FD  ALQ-FILE.                                                    CPYXPND 
+000860 01  WS-ALQ-FILE-REC         PIC X(93).                           CPYXPND 
+000870 WORKING-STORAGE SECTION.                                         CPYXPND 
+000880* -------------------------------------------------------------   CPYXPND 
+000890* FILE STATUS AND DYNAMIC FILE NAME SWITCHES                      CPYXPND 
+000900* -------------------------------------------------------------   CPYXPND 
+000910 77  WS-PGM-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000920 77  WS-CPY-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000930 77  WS-OUT-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000940 77  WS-EXP-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000950 77  WS-CFG-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000960 77  WS-VERS-FILE-STATUS     PIC X(02) VALUE '00'.                CPYXPND 
+000970 77  WS-STD-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000980 77  WS-AUD-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+000990 77  WS-EXC-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+001000 77  WS-REG-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+001010 77  WS-ALQ-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXPND 
+001020 77  WS-PGM-FILENAME         PIC X(80) VALUE SPACES.              CPYXPND 
+001030 77  WS-CPY-FILENAME         PIC X(80) VALUE SPACES.              CPYXPND 
+001040 77  WS-OUT-FILENAME         PIC X(80) VALUE SPACES.              CPYXPND 
+001050 77  WS-EXP-FILENAME         PIC X(80) VALUE SPACES.              CPYXPND 
+001060 77  WS-CFG-FILENAME         PIC X(80)                            CPYXPND 
+001070         VALUE 'config/CPYLIB.CFG'.                               CPYXPND 
+001080 77  WS-VERS-FILENAME        PIC X(80)                            CPYXPND 
+001090         VALUE 'config/CPYVERS.DAT'.                              CPYXPND 
+001100 77  WS-STD-FILENAME         PIC X(80)                            CPYXPND 
+001110         VALUE 'config/CPYSTD.DAT'.                               CPYXPND 
+001120 77  WS-AUD-FILENAME         PIC X(80)                            CPYXPND 
+001130         VALUE 'registry/CPYAUD.DAT'.                             CPYXPND 
+001140 77  WS-EXC-FILENAME         PIC X(80)                            CPYXPND 
+001150         VALUE 'registry/CPYEXC.DAT'.                             CPYXPND 
+001160 77  WS-REG-FILENAME         PIC X(80)                            CPYXPND 
+001170         VALUE 'registry/CPYREG.DAT'.                             CPYXPND 
+001180 77  WS-ALQ-FILENAME         PIC X(80)                            CPYXPND 
+001190         VALUE 'registry/ALERTQ.DAT'.                             CPYXPND 
+001200 77  WS-SRC-DIR              PIC X(40)                            CPYXPND 
+001210         VALUE 'cobol-source/'.                                   CPYXPND 
+001220* -------------------------------------------------------------   CPYXPND 
+001230* RUN CONTROL SWITCHES AND SCRATCH COUNTERS                       CPYXPND 
+001240* -------------------------------------------------------------   CPYXPND 
+001250 77  WS-EOF-SW               PIC X(01) VALUE 'N'.                 CPYXPND 
+001260     88  WS-EOF              VALUE 'Y'.                           CPYXPND 
+001270 77  WS-ABORT-SW             PIC X(01) VALUE 'N'.                 CPYXPND 
+001280     88  WS-RUN-ABORTED      VALUE 'Y'.                           CPYXPND 
+001290 77  WS-ABORT-REASON         PIC X(60) VALUE SPACES.              CPYXPND 
+001300 77  WS-ABORT-CODE           PIC X(08) VALUE SPACES.              CPYXPND 
+001310 77  WS-ABORT-COPYBOOK       PIC X(10) VALUE SPACES.              CPYXPND
+001320 77  WS-RUN-TIMESTAMP        PIC X(15) VALUE SPACES.              CPYXPND 
+001330 77  WS-RUN-ID               PIC X(10) VALUE SPACES.              CPYXPND 
+001340 77  WS-WARNING-COUNT        PIC 9(04) COMP VALUE 0.              CPYXPND 
+001350 77  WS-IX                   PIC 9(04) COMP VALUE 0.              CPYXPND 
+001360 77  WS-IY                   PIC 9(04) COMP VALUE 0.              CPYXPND 
+001370 77  WS-IZ                   PIC 9(02) COMP VALUE 0.              CPYXPND 
+001380 77  WS-TALLY                PIC 9(04) COMP VALUE 0.              CPYXPND 
+001390 77  WS-MATCH-SW             PIC X(01) VALUE SPACE.               CPYXPND 
+001400     88  WS-MATCH-FOUND      VALUE 'Y'.                           CPYXPND 
+001410 77  WS-FOUND-SW             PIC X(01) VALUE SPACE.               CPYXPND 
+001420     88  WS-FOUND            VALUE 'Y'.                           CPYXPND 
+001430 77  WS-SUPPRESS-MODE-SW     PIC X(01) VALUE SPACE.               CPYXPND
+001440     88  WS-SUPPRESS-THIS-COPY VALUE 'Y'.                         CPYXPND
+001442 77  WS-SLOT-FOUND-SW        PIC X(01) VALUE SPACE.               CPYXPND
+001444     88  WS-SLOT-FOUND       VALUE 'Y'.                           CPYXPND
+001450* -------------------------------------------------------------   CPYXPND 
+001460* RUN CONFIGURATION (LOADED FROM config/CPYLIB.CFG)               CPYXPND 
+001470* -------------------------------------------------------------   CPYXPND 
+001480 COPY CPYCFG.                                                     CPYXPND 
+001490* -------------------------------------------------------------   CPYXPND 
+001500* ON-CALL ALERT QUEUE RECORD, DRAINED BY THE SCHEDULER EXIT      CPYXPND
+001510* -------------------------------------------------------------   CPYXPND 
+001520 COPY CPYALQ.                                                     CPYXPND 
+001530* -------------------------------------------------------------   CPYXPND 
+001540* COPYBOOK VERSION MANIFEST (config/CPYVERS.DAT)                 CPYXPND
+001550* -------------------------------------------------------------   CPYXPND 
+001560 01  WS-VERS-TABLE.                                               CPYXPND 
+001570     05  WS-VERS-COUNT        PIC 9(02) COMP VALUE 0.             CPYXPND 
+001580     05  WS-VERS-ENTRY OCCURS 20 TIMES INDEXED BY VERS-IX.        CPYXPND 
+001590         10  WS-VERS-NAME     PIC X(08).                          CPYXPND 
+001600         10  WS-VERS-VALUE    PIC X(10).                          CPYXPND 
+001610* -------------------------------------------------------------   CPYXPND 
+001620* PREFIX NAMING STANDARDS (config/CPYSTD.DAT)                    CPYXPND
+001630* -------------------------------------------------------------   CPYXPND 
+001640 01  WS-STD-TABLE.                                                CPYXPND 
+001650     05  WS-STD-COUNT         PIC 9(02) COMP VALUE 0.             CPYXPND 
+001660     05  WS-STD-ENTRY OCCURS 20 TIMES INDEXED BY STD-IX.          CPYXPND 
+001670         10  WS-STD-NAME      PIC X(08).                          CPYXPND 
+001680         10  WS-STD-OWNER     PIC X(10).                          CPYXPND 
+001690         10  WS-STD-PATTERN   PIC X(16).                          CPYXPND 
+001700* -------------------------------------------------------------   CPYXPND 
+001710* SOURCE PROGRAM LINE TABLE - THE OUTER MEMBER BEING EXPANDED     CPYXPND 
+001720* -------------------------------------------------------------   CPYXPND 
+001730 01  WS-PGM-TABLE.                                                CPYXPND 
+001740     05  WS-PGM-LINE-COUNT    PIC 9(04) COMP VALUE 0.             CPYXPND 
+001750     05  WS-PGM-NAME          PIC X(08) VALUE SPACES.             CPYXPND 
+001760     05  WS-PGM-USES-PGMNAME  PIC X(01) VALUE SPACE.              CPYXPND 
+001770         88  WS-PGM-USES-PROGRAM-NAME VALUE 'Y'.                  CPYXPND 
+001780     05  WS-PGM-IDSTAMP-OK    PIC X(01) VALUE SPACE.              CPYXPND 
+001790         88  WS-PGM-IDSTAMP-MATCHES   VALUE 'Y'.                  CPYXPND 
+001800     05  WS-PGM-LINES OCCURS 300 TIMES INDEXED BY PGM-IX.         CPYXPND 
+001810         10  WS-PGM-SEQ       PIC X(06).                          CPYXPND 
+001820         10  WS-PGM-IND       PIC X(01).                          CPYXPND 
+001830         10  WS-PGM-TEXT      PIC X(65).                          CPYXPND 
+001840         10  WS-PGM-STAMP     PIC X(08).                          CPYXPND 
+001850* -------------------------------------------------------------   CPYXPND 
+001860* PARSED-COPYBOOK CACHE, SHARED ACROSS A BATCH RUN               CPYXPND
+001870* -------------------------------------------------------------   CPYXPND 
+001880 01  WS-CACHE-TABLE.                                              CPYXPND 
+001890     05  WS-CACHE-COUNT       PIC 9(02) COMP VALUE 0.             CPYXPND 
+001900     05  WS-CACHE-ENTRY OCCURS 15 TIMES INDEXED BY CACHE-IX.      CPYXPND 
+001910         10  WS-CACHE-NAME    PIC X(08).                          CPYXPND
+001920         10  WS-CACHE-LIBRARY PIC X(08).                          CPYXPND
+001922         10  WS-CACHE-PREFIX  PIC X(16).                          CPYXPND
+001924         10  WS-CACHE-NEST-LVL                                    CPYXPND
+001926                              PIC 9(02) COMP.                     CPYXPND
+001930         10  WS-CACHE-LINE-CNT                                    CPYXPND
+001940                              PIC 9(04) COMP.                     CPYXPND
+001942         10  WS-CACHE-USED-SW PIC X(01).                          CPYXPND
+001944             88  WS-CACHE-USED-THIS-CALL VALUE 'Y'.                CPYXPND
+001950         10  WS-CACHE-LINES OCCURS 40 TIMES                       CPYXPND 
+001960                 INDEXED BY CACHE-LN-IX.                          CPYXPND 
+001970             15  WS-CACHE-SEQ      PIC X(06).                     CPYXPND 
+001980             15  WS-CACHE-IND      PIC X(01).                     CPYXPND 
+001990             15  WS-CACHE-TEXT     PIC X(65).                     CPYXPND
+002000             15  WS-CACHE-STAMP    PIC X(08).                     CPYXPND
+002002     05  WS-CALL-CACHE-COUNT  PIC 9(02) COMP VALUE 0.             CPYXPND
+002004     05  WS-CALL-CACHE-IX PIC 9(02) COMP                          CPYXPND
+002006             OCCURS 15 TIMES                                       CPYXPND
+002008             INDEXED BY CALL-CACHE-IX.                              CPYXPND
+002010* -------------------------------------------------------------   CPYXPND
+002020* EXPANSION OUTPUT LINE TABLE                                     CPYXPND 
+002030* -------------------------------------------------------------   CPYXPND 
+002040 01  WS-OUT-TABLE.                                                CPYXPND 
+002050     05  WS-OUT-LINE-COUNT    PIC 9(04) COMP VALUE 0.             CPYXPND 
+002060     05  WS-OUT-LINES OCCURS 800 TIMES INDEXED BY OUT-IX.         CPYXPND 
+002070         10  WS-OUT-SEQ       PIC X(06).                          CPYXPND 
+002080         10  WS-OUT-IND       PIC X(01).                          CPYXPND 
+002090         10  WS-OUT-TEXT      PIC X(65).                          CPYXPND 
+002100         10  WS-OUT-STAMP     PIC X(08).                          CPYXPND 
+002110         10  WS-OUT-DIV-TAG   PIC X(04).                          CPYXPND 
+002120* -------------------------------------------------------------   CPYXPND 
+002130* ITERATIVE COPY-EXPANSION CALL STACK (NO RECURSION) --           CPYXPND 
+002140* MAINTAINS THE COPY-NESTING STACK USED FOR CYCLE                 CPYXPND 
+002150* DETECTION, DEPTH-LIMIT CHECKS, AND ARBITRARY-DEPTH REPORTING.   CPYXPND 
+002160* -------------------------------------------------------------   CPYXPND 
+002170 01  WS-STACK-TABLE.                                              CPYXPND 
+002180     05  WS-STACK-DEPTH       PIC 9(02) COMP VALUE 0.             CPYXPND 
+002190     05  WS-STACK-FRAME OCCURS 10 TIMES INDEXED BY STK-IX.        CPYXPND 
+002200         10  WS-STK-SOURCE    PIC X(01).                          CPYXPND 
+002210         10  WS-STK-CACHE-IX  PIC 9(02) COMP.                     CPYXPND 
+002220         10  WS-STK-PTR       PIC 9(04) COMP.                     CPYXPND 
+002230         10  WS-STK-LINE-CNT  PIC 9(04) COMP.                     CPYXPND 
+002240         10  WS-STK-COPYBOOK  PIC X(08).                          CPYXPND 
+002250         10  WS-STK-DIV-TAG   PIC X(04).                          CPYXPND 
+002260         10  WS-STK-SUPPRESS  PIC X(01).                          CPYXPND 
+002270         10  WS-STK-REPL-CNT  PIC 9(01) COMP.                     CPYXPND 
+002280         10  WS-STK-REPL OCCURS 3 TIMES.                          CPYXPND 
+002290             15  WS-STK-REPL-TOKEN PIC X(20).                     CPYXPND 
+002300             15  WS-STK-REPL-VALUE PIC X(20).                     CPYXPND 
+002310             15  WS-STK-REPL-SEEN  PIC X(01).                     CPYXPND 
+002320                 88  WS-STK-REPL-WAS-SEEN VALUE 'Y'.              CPYXPND 
+002330     05  WS-STACK-SEEN OCCURS 10 TIMES.                           CPYXPND 
+002340         10  WS-STACK-SEEN-NAME PIC X(08).                        CPYXPND 
+002350 01  WS-CURRENT-DIV           PIC X(04) VALUE 'ID  '.             CPYXPND 
+002360 01  WS-CHAIN-TEXT            PIC X(80) VALUE SPACES.             CPYXPND 
+002370* -------------------------------------------------------------   CPYXPND 
+002380* SCRATCH AREA FOR PARSING ONE COPY STATEMENT                     CPYXPND 
+002390* -------------------------------------------------------------   CPYXPND 
+002400 01  WS-PARSE-AREA.                                               CPYXPND 
+002410     05  WS-PARSE-LINE        PIC X(65).                          CPYXPND 
+002420     05  WS-PARSE-LINE-LEN    PIC 9(04) COMP VALUE 65.            CPYXPND 
+002430     05  WS-PARSE-WORD OCCURS 6 TIMES INDEXED BY PARSE-WD-IX.     CPYXPND 
+002440         10  WS-PARSE-WORD-TX PIC X(20).                          CPYXPND 
+002450     05  WS-PARSE-COPYBOOK    PIC X(08).                          CPYXPND
+002460     05  WS-PARSE-LIBRARY     PIC X(08).                          CPYXPND
+002465     05  WS-PARSE-EFF-LIB     PIC X(08).                          CPYXPND
+002470     05  WS-PARSE-SUPPRESS    PIC X(01).                          CPYXPND
+002480     05  WS-PARSE-HAS-REPL    PIC X(01).                          CPYXPND 
+002490     05  WS-PARSE-BEFORE-REPL PIC X(65).                          CPYXPND 
+002500     05  WS-PARSE-AFTER-REPL  PIC X(65).                          CPYXPND 
+002510     05  WS-PARSE-SEG OCCURS 13 TIMES INDEXED BY PARSE-SEG-IX.    CPYXPND 
+002520         10  WS-PARSE-SEG-TX  PIC X(65).                          CPYXPND 
+002530     05  WS-PARSE-REPL-CNT    PIC 9(01) COMP.                     CPYXPND 
+002540     05  WS-PARSE-REPL OCCURS 3 TIMES.                            CPYXPND 
+002550         10  WS-PARSE-REPL-TOKEN PIC X(20).                       CPYXPND 
+002560         10  WS-PARSE-REPL-VALUE PIC X(20).                       CPYXPND 
+002570* -------------------------------------------------------------   CPYXPND 
+002580* GENERIC TOKEN-SUBSTITUTION SCRATCH (USED BY 3300-REPLACE-ALL)   CPYXPND 
+002590* -------------------------------------------------------------   CPYXPND 
+002600 01  WS-SUBST-AREA.                                               CPYXPND 
+002610     05  WS-SUBST-LINE        PIC X(65).                          CPYXPND 
+002620     05  WS-SUBST-TOKEN       PIC X(20).                          CPYXPND 
+002630     05  WS-SUBST-VALUE       PIC X(20).                          CPYXPND 
+002640     05  WS-SUBST-TOKLEN      PIC 9(04) COMP.                     CPYXPND 
+002650     05  WS-SUBST-VALLEN      PIC 9(04) COMP.                     CPYXPND 
+002660     05  WS-SUBST-BEFORE      PIC X(65).                          CPYXPND 
+002670     05  WS-SUBST-BEFLEN      PIC 9(04) COMP.                     CPYXPND 
+002680     05  WS-SUBST-RESULT      PIC X(130).                         CPYXPND 
+002690     05  WS-SUBST-PTR         PIC 9(04) COMP.                     CPYXPND 
+002700     05  WS-SUBST-OCCURS      PIC 9(04) COMP.                     CPYXPND 
+002710     05  WS-SUBST-SAFETY      PIC 9(04) COMP.                     CPYXPND 
+002720     05  WS-SUBST-RESPTR      PIC 9(04) COMP.                     CPYXPND 
+002730     05  WS-SUBST-REMLEN      PIC 9(04) COMP.                     CPYXPND 
+002740     05  WS-SUBST-TOKEN-SEEN  PIC X(01).                          CPYXPND 
+002750         88  WS-SUBST-TOKEN-WAS-SEEN VALUE 'Y'.                   CPYXPND 
+002760     05  WS-SUBST-TOKEN-NORM  PIC X(20).                          CPYXPND 
+002770     05  WS-SUBST-LINE-NORM   PIC X(65).                          CPYXPND 
+002780* -------------------------------------------------------------   CPYXPND 
+002790* AUDIT, EXCEPTION AND BANNER WORK AREAS                          CPYXPND 
+002800* -------------------------------------------------------------   CPYXPND 
+002810 COPY CPYAUD.                                                     CPYXPND 
+002820 COPY CPYEXC.                                                     CPYXPND 
+002830 COPY CPYBNR.                                                     CPYXPND 
+002840* -------------------------------------------------------------   CPYXPND 
+002850* DIFF-AGAINST-EXPECTED SCRATCH                                  CPYXPND
+002860* -------------------------------------------------------------   CPYXPND 
+002870 01  WS-DIFF-AREA.                                                CPYXPND 
+002880     05  WS-DIFF-LINE-NO      PIC 9(04) COMP VALUE 0.             CPYXPND 
+002890     05  WS-DIFF-GROUP-NAME   PIC X(30) VALUE SPACES.             CPYXPND 
+002900     05  WS-DIFF-COUNT        PIC 9(04) COMP VALUE 0.             CPYXPND 
+002910     05  WS-EXP-LINE          PIC X(80).                          CPYXPND 
+002920     05  WS-DIFF-MATCH-SW     PIC X(01) VALUE SPACE.              CPYXPND 
+002930         88  WS-DIFF-MATCHES  VALUE 'Y'.                          CPYXPND 
+002940* -------------------------------------------------------------   CPYXPND 
+002950* MISCELLANEOUS RUN-WIDE SCRATCH                                  CPYXPND 
+002960* -------------------------------------------------------------   CPYXPND 
+002970 77  WS-PGM-STAMP-OUTER       PIC X(08) VALUE SPACES.             CPYXPND 
+002980 77  WS-TRIM-LEN              PIC 9(04) COMP VALUE 0.             CPYXPND 
+002990 77  WS-RENUM-SEQ             PIC 9(06) VALUE 0.                  CPYXPND 
+003000 77  WS-DATE-PART             PIC 9(08) VALUE 0.                  CPYXPND 
+003010 77  WS-TIME-PART             PIC 9(08) VALUE 0.                  CPYXPND 
+003020 77  WS-EDIT-COUNT            PIC Z(03)9.                         CPYXPND
+003030 77  WS-EDIT-COUNT2           PIC Z(03)9.                         CPYXPND
+003032 77  WS-EDIT-DIFF-COUNT       PIC Z(03)9.                         CPYXPND
+003040 77  WS-CHK-LIBRARY           PIC X(08) VALUE SPACES.             CPYXPND 
+003050 77  WS-CHK-IDX               PIC 9(04) COMP VALUE 0.             CPYXPND 
+003060 77  WS-PARSE-LEAD-SPACES     PIC 9(04) COMP VALUE 0.             CPYXPND 
+003070 77  WS-STD-PATLEN            PIC 9(02) COMP VALUE 0.             CPYXPND 
+003080 77  WS-STD-VALLEN            PIC 9(02) COMP VALUE 0.             CPYXPND 
+003090 77  WS-STD-FRAGLEN           PIC 9(02) COMP VALUE 0.             CPYXPND 
+003100 LINKAGE SECTION.                                                 CPYXPND 
+003110 COPY CPYPRM.                                                     CPYXPND 
+003120 PROCEDURE DIVISION USING CPYXPND-PARMS.                          CPYXPND 
+003130* -------------------------------------------------------------   CPYXPND 
+003140* 0000-MAINLINE                                                   CPYXPND 
+003150* -------------------------------------------------------------   CPYXPND 
+003160 0000-MAINLINE.                                                   CPYXPND 
+003170     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.                  CPYXPND 
+003180     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003190         PERFORM 2000-LOAD-PROGRAM-SOURCE THRU 2000-EXIT.         CPYXPND 
+003200     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003210         PERFORM 2200-CHECK-PROGRAM-ID-STANDARDS THRU 2200-EXIT.  CPYXPND 
+003220     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003230         PERFORM 3000-EXPAND-PROGRAM THRU 3000-EXIT.              CPYXPND 
+003240     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003250         PERFORM 4000-CHECK-SEQUENCE-NUMBERS THRU 4000-EXIT.      CPYXPND 
+003260     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003270         PERFORM 5000-WRITE-OUTPUT THRU 5000-EXIT.                CPYXPND 
+003280     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+003290         AND PRM-EXPECTED-FILE NOT = SPACES                       CPYXPND 
+003300         PERFORM 6000-DIFF-AGAINST-EXPECTED THRU 6000-EXIT.       CPYXPND 
+003310     IF NOT WS-RUN-ABORTED                                        CPYXPND
+003312         AND NOT PRM-DRY-RUN                                      CPYXPND
+003320         PERFORM 7000-UPDATE-REGISTRY THRU 7000-EXIT.             CPYXPND
+003330     IF NOT PRM-DRY-RUN                                           CPYXPND
+003332         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.          CPYXPND
+003340     IF WS-RUN-ABORTED                                            CPYXPND 
+003350         PERFORM 8100-WRITE-EXCEPTION-RECORD THRU 8100-EXIT.      CPYXPND 
+003360     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.                   CPYXPND 
+003370     GOBACK.                                                      CPYXPND 
+003380* -------------------------------------------------------------   CPYXPND 
+003390* 1000-INITIALIZE-RUN                                             CPYXPND 
+003400* -------------------------------------------------------------   CPYXPND 
+003410 1000-INITIALIZE-RUN.                                             CPYXPND 
+003412     MOVE 0 TO PRM-RETURN-CODE PRM-MAX-DEPTH-FOUND.               CPYXPND 
+003414     MOVE SPACES TO PRM-REASON-CODE.                              CPYXPND 
+003416     MOVE 'N' TO WS-ABORT-SW.                                     CPYXPND
+003418     MOVE SPACES TO WS-ABORT-CODE.                                CPYXPND
+003419     MOVE 0 TO WS-WARNING-COUNT.                                  CPYXPND
+003420     MOVE SPACES TO WS-ABORT-REASON.                              CPYXPND
+003421     MOVE SPACES TO WS-ABORT-COPYBOOK.                            CPYXPND
+003440     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD.                      CPYXPND 
+003450     ACCEPT WS-TIME-PART FROM TIME.                               CPYXPND 
+003460     MOVE SPACES TO WS-RUN-TIMESTAMP.                             CPYXPND 
+003470     STRING WS-DATE-PART WS-TIME-PART                             CPYXPND 
+003480         DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP.                 CPYXPND 
+003490     MOVE PRM-PROGRAM-NAME TO WS-RUN-ID.                          CPYXPND 
+003500     MOVE 0 TO CFG-LIBRARY-COUNT CFG-MAX-COPY-DEPTH.              CPYXPND
+003520     OPEN INPUT CFG-FILE.                                         CPYXPND 
+003530     IF WS-CFG-FILE-STATUS = '00'                                 CPYXPND 
+003540         MOVE 'N' TO WS-EOF-SW                                    CPYXPND 
+003550         PERFORM 1100-LOAD-CFG-LINE UNTIL WS-EOF                  CPYXPND 
+003560         CLOSE CFG-FILE.                                          CPYXPND 
+003570     IF CFG-MAX-COPY-DEPTH = 0                                    CPYXPND 
+003580         MOVE 10 TO CFG-MAX-COPY-DEPTH.                           CPYXPND 
+003590     MOVE 0 TO WS-VERS-COUNT.                                     CPYXPND 
+003600     OPEN INPUT VERS-FILE.                                        CPYXPND 
+003610     IF WS-VERS-FILE-STATUS = '00'                                CPYXPND 
+003620         MOVE 'N' TO WS-EOF-SW                                    CPYXPND 
+003630         PERFORM 1200-LOAD-VERS-LINE UNTIL WS-EOF                 CPYXPND 
+003640         CLOSE VERS-FILE.                                         CPYXPND 
+003650     MOVE 0 TO WS-STD-COUNT.                                      CPYXPND 
+003660     OPEN INPUT STD-FILE.                                         CPYXPND 
+003670     IF WS-STD-FILE-STATUS = '00'                                 CPYXPND 
+003680         MOVE 'N' TO WS-EOF-SW                                    CPYXPND 
+003690         PERFORM 1300-LOAD-STD-LINE UNTIL WS-EOF                  CPYXPND 
+003700         CLOSE STD-FILE.                                          CPYXPND 
+003710 1000-EXIT.                                                       CPYXPND 
+003720     EXIT.                                                        CPYXPND 
+003730*                                                                 CPYXPND 
+003740 1100-LOAD-CFG-LINE.                                              CPYXPND 
+003750     READ CFG-FILE INTO WS-CFG-FILE-REC                           CPYXPND 
+003760         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+003770     END-READ.                                                    CPYXPND 
+003780     IF NOT WS-EOF                                                CPYXPND 
+003790         AND WS-CFG-FILE-REC(1:1) NOT = '*'                       CPYXPND 
+003800         AND WS-CFG-FILE-REC NOT = SPACES                         CPYXPND 
+003810         ADD 1 TO CFG-LIBRARY-COUNT                               CPYXPND 
+003820         SET CFG-LIB-IDX TO CFG-LIBRARY-COUNT                     CPYXPND 
+003830         UNSTRING WS-CFG-FILE-REC DELIMITED BY ALL SPACE          CPYXPND 
+003840             INTO CFG-LIBRARY-NAME(CFG-LIB-IDX)                   CPYXPND 
+003850                  CFG-LIBRARY-PATH(CFG-LIB-IDX)                   CPYXPND 
+003860         END-UNSTRING.                                            CPYXPND 
+003870 1100-EXIT.                                                       CPYXPND 
+003880     EXIT.                                                        CPYXPND 
+003890*                                                                 CPYXPND 
+003900 1200-LOAD-VERS-LINE.                                             CPYXPND 
+003910     READ VERS-FILE INTO WS-VERS-FILE-REC                         CPYXPND 
+003920         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+003930     END-READ.                                                    CPYXPND 
+003940     IF NOT WS-EOF                                                CPYXPND 
+003950         AND WS-VERS-FILE-REC(1:1) NOT = '*'                      CPYXPND 
+003960         AND WS-VERS-FILE-REC NOT = SPACES                        CPYXPND 
+003970         ADD 1 TO WS-VERS-COUNT                                   CPYXPND 
+003980         SET VERS-IX TO WS-VERS-COUNT                             CPYXPND 
+003990         UNSTRING WS-VERS-FILE-REC DELIMITED BY ALL SPACE         CPYXPND 
+004000             INTO WS-VERS-NAME(VERS-IX) WS-VERS-VALUE(VERS-IX)    CPYXPND 
+004010         END-UNSTRING.                                            CPYXPND 
+004020 1200-EXIT.                                                       CPYXPND 
+004030     EXIT.                                                        CPYXPND 
+004040*                                                                 CPYXPND 
+004050 1300-LOAD-STD-LINE.                                              CPYXPND 
+004060     READ STD-FILE INTO WS-STD-FILE-REC                           CPYXPND 
+004070         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+004080     END-READ.                                                    CPYXPND 
+004090     IF NOT WS-EOF                                                CPYXPND 
+004100         AND WS-STD-FILE-REC(1:1) NOT = '*'                       CPYXPND 
+004110         AND WS-STD-FILE-REC NOT = SPACES                         CPYXPND 
+004120         ADD 1 TO WS-STD-COUNT                                    CPYXPND 
+004130         SET STD-IX TO WS-STD-COUNT                               CPYXPND 
+004140         UNSTRING WS-STD-FILE-REC DELIMITED BY ALL SPACE          CPYXPND 
+004150             INTO WS-STD-NAME(STD-IX) WS-STD-OWNER(STD-IX)        CPYXPND 
+004160                  WS-STD-PATTERN(STD-IX)                          CPYXPND 
+004170         END-UNSTRING.                                            CPYXPND 
+004180 1300-EXIT.                                                       CPYXPND 
+004190     EXIT.                                                        CPYXPND 
+004200*                                                                 CPYXPND 
+004210* -------------------------------------------------------------   CPYXPND 
+004220* 2000-LOAD-PROGRAM-SOURCE                                        CPYXPND 
+004230* -------------------------------------------------------------   CPYXPND 
+004240 2000-LOAD-PROGRAM-SOURCE.                                        CPYXPND 
+004250     MOVE 0 TO WS-TRIM-LEN.                                       CPYXPND 
+004260     INSPECT PRM-PROGRAM-NAME TALLYING WS-TRIM-LEN                CPYXPND 
+004270         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+004280     MOVE SPACES TO WS-PGM-FILENAME.                              CPYXPND 
+004290     STRING WS-SRC-DIR DELIMITED BY SPACE                         CPYXPND 
+004300         PRM-PROGRAM-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE        CPYXPND 
+004310         '.CBL' DELIMITED BY SIZE                                 CPYXPND 
+004320         INTO WS-PGM-FILENAME                                     CPYXPND 
+004330     END-STRING.                                                  CPYXPND 
+004340     OPEN INPUT PGM-FILE.                                         CPYXPND 
+004350     IF WS-PGM-FILE-STATUS NOT = '00'                             CPYXPND 
+004360         MOVE 'Y' TO WS-ABORT-SW                                  CPYXPND 
+004370         MOVE 'NOSRC' TO WS-ABORT-CODE                            CPYXPND 
+004380         MOVE PRM-PROGRAM-NAME TO WS-ABORT-COPYBOOK               CPYXPND 
+004390         STRING 'PROGRAM MEMBER NOT FOUND - ' DELIMITED BY SIZE   CPYXPND 
+004400             PRM-PROGRAM-NAME DELIMITED BY SPACE                  CPYXPND 
+004410             INTO WS-ABORT-REASON                                 CPYXPND 
+004420         END-STRING                                               CPYXPND 
+004430         GO TO 2000-EXIT.                                         CPYXPND 
+004440     MOVE 0 TO WS-PGM-LINE-COUNT.                                 CPYXPND 
+004450     MOVE 'N' TO WS-EOF-SW.                                       CPYXPND 
+004460     MOVE SPACE TO WS-PGM-USES-PGMNAME.                           CPYXPND 
+004470     MOVE 'Y' TO WS-PGM-IDSTAMP-OK.                               CPYXPND 
+004480     PERFORM 2100-READ-PROGRAM-LINE UNTIL WS-EOF.                 CPYXPND 
+004490     CLOSE PGM-FILE.                                              CPYXPND 
+004500     IF WS-PGM-LINE-COUNT > 0                                     CPYXPND 
+004510         MOVE WS-PGM-STAMP(1) TO WS-PGM-STAMP-OUTER.              CPYXPND 
+004520 2000-EXIT.                                                       CPYXPND 
+004530     EXIT.                                                        CPYXPND 
+004540*                                                                 CPYXPND 
+004550* -------------------------------------------------------------   CPYXPND 
+004560* 2200-CHECK-PROGRAM-ID-STANDARDS - FLAG A LEGACY PROGRAM-NAME   CPYXPND
+004570* PARAGRAPH THAT SHOULD BE PROGRAM-ID, AND CONFIRM THE COLS      CPYXPND
+004580* 73-80 IDENTIFICATION STAMP AGREES WITH THE PROGRAM NAME ON     CPYXPND
+004590* EVERY CARD IN THE MEMBER                                       CPYXPND
+004600* -------------------------------------------------------------   CPYXPND 
+004610 2200-CHECK-PROGRAM-ID-STANDARDS.                                 CPYXPND 
+004620     IF WS-PGM-USES-PGMNAME = 'Y'                                 CPYXPND 
+004630         ADD 1 TO WS-WARNING-COUNT                                CPYXPND 
+004640     END-IF.                                                      CPYXPND 
+004650     IF NOT WS-PGM-IDSTAMP-MATCHES                                CPYXPND 
+004660         ADD 1 TO WS-WARNING-COUNT                                CPYXPND 
+004670     END-IF.                                                      CPYXPND 
+004680 2200-EXIT.                                                       CPYXPND 
+004690     EXIT.                                                        CPYXPND 
+004700*                                                                 CPYXPND 
+004710 2100-READ-PROGRAM-LINE.                                          CPYXPND 
+004720     READ PGM-FILE INTO WS-PGM-FILE-REC                           CPYXPND 
+004730         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+004740     END-READ.                                                    CPYXPND 
+004750*    A SOURCE MEMBER SAVED WITHOUT A FINAL NEWLINE CAN SURFACE    CPYXPND 
+004760*    ITS LAST LINE A SECOND TIME AS A SHORT TRAILING FRAGMENT -   CPYXPND 
+004770*    IGNORE ANY "LINE" WHOSE SEQUENCE AREA IS NOT NUMERIC.        CPYXPND 
+004780     IF NOT WS-EOF                                                CPYXPND 
+004790         AND WS-PGM-FILE-REC(1:6) NOT NUMERIC                     CPYXPND 
+004800         MOVE 'Y' TO WS-EOF-SW                                    CPYXPND 
+004810     END-IF.                                                      CPYXPND 
+004820     IF NOT WS-EOF                                                CPYXPND 
+004830         ADD 1 TO WS-PGM-LINE-COUNT                               CPYXPND 
+004840         SET PGM-IX TO WS-PGM-LINE-COUNT                          CPYXPND 
+004850         MOVE WS-PGM-FILE-REC(1:6)  TO WS-PGM-SEQ(PGM-IX)         CPYXPND 
+004860         MOVE WS-PGM-FILE-REC(7:1)  TO WS-PGM-IND(PGM-IX)         CPYXPND 
+004870         MOVE WS-PGM-FILE-REC(8:65) TO WS-PGM-TEXT(PGM-IX)        CPYXPND 
+004880         MOVE WS-PGM-FILE-REC(73:8) TO WS-PGM-STAMP(PGM-IX)       CPYXPND 
+004890         IF WS-PGM-TEXT(PGM-IX)(1:14) = 'PROGRAM-NAME. '          CPYXPND 
+004900             MOVE 'Y' TO WS-PGM-USES-PGMNAME                      CPYXPND 
+004910         END-IF                                                   CPYXPND 
+004920         IF WS-PGM-STAMP(PGM-IX) NOT = SPACES                     CPYXPND 
+004930             AND WS-PGM-STAMP(PGM-IX) NOT = PRM-PROGRAM-NAME      CPYXPND 
+004940             MOVE 'N' TO WS-PGM-IDSTAMP-OK                        CPYXPND 
+004950         END-IF.                                                  CPYXPND 
+004960 2100-EXIT.                                                       CPYXPND 
+004970     EXIT.                                                        CPYXPND 
+004980*                                                                 CPYXPND 
+004990* -------------------------------------------------------------   CPYXPND 
+005000* 3000-EXPAND-PROGRAM - ITERATIVE COPY RESOLUTION                 CPYXPND 
+005010* -------------------------------------------------------------   CPYXPND 
+005020 3000-EXPAND-PROGRAM.                                             CPYXPND
+005030     MOVE 0 TO WS-OUT-LINE-COUNT WS-STACK-DEPTH WS-CACHE-COUNT    CPYXPND
+005032         WS-CALL-CACHE-COUNT.                                     CPYXPND
+005034     PERFORM 3005-CLEAR-CACHE-USAGE THRU 3005-EXIT                CPYXPND
+005036         VARYING CACHE-IX FROM 1 BY 1 UNTIL CACHE-IX > 15.        CPYXPND
+005040     MOVE 'ID  ' TO WS-CURRENT-DIV.                               CPYXPND
+005050     SET STK-IX TO 1.                                             CPYXPND 
+005060     MOVE 'P' TO WS-STK-SOURCE(STK-IX).                           CPYXPND 
+005070     MOVE 1 TO WS-STK-PTR(STK-IX).                                CPYXPND 
+005080     MOVE WS-PGM-LINE-COUNT TO WS-STK-LINE-CNT(STK-IX).           CPYXPND 
+005090     MOVE SPACES TO WS-STK-COPYBOOK(STK-IX).                      CPYXPND 
+005100     MOVE 'ID  ' TO WS-STK-DIV-TAG(STK-IX).                       CPYXPND 
+005110     MOVE 'N' TO WS-STK-SUPPRESS(STK-IX).                         CPYXPND 
+005120     MOVE 0 TO WS-STK-REPL-CNT(STK-IX).                           CPYXPND 
+005130     MOVE 1 TO WS-STACK-DEPTH.                                    CPYXPND 
+005140     PERFORM 3100-PROCESS-STACK-TOP THRU 3100-EXIT                CPYXPND 
+005150         UNTIL WS-STACK-DEPTH = 0 OR WS-RUN-ABORTED.              CPYXPND 
+005160 3000-EXIT.                                                       CPYXPND
+005170     EXIT.                                                        CPYXPND
+005171*    RESET EACH SLOT'S THIS-CALL USAGE FLAG SO A CACHE HIT LEFT   CPYXPND
+005172*    OVER FROM AN EARLIER CALL IN THIS RUN UNIT IS NOT MISTAKEN   CPYXPND
+005173*    FOR THIS CALL'S OWN COPYBOOK USAGE BELOW.                   CPYXPND
+005174 3005-CLEAR-CACHE-USAGE.                                          CPYXPND
+005175     MOVE 'N' TO WS-CACHE-USED-SW(CACHE-IX).                      CPYXPND
+005176 3005-EXIT.                                                       CPYXPND
+005177     EXIT.                                                        CPYXPND
+005180*                                                                 CPYXPND
+005190 3100-PROCESS-STACK-TOP.                                          CPYXPND
+005200     SET STK-IX TO WS-STACK-DEPTH.                                CPYXPND 
+005210     IF WS-STK-PTR(STK-IX) > WS-STK-LINE-CNT(STK-IX)              CPYXPND 
+005220         PERFORM 3150-POP-FRAME                                   CPYXPND 
+005230         GO TO 3100-EXIT.                                         CPYXPND 
+005240     PERFORM 3110-FETCH-CURRENT-LINE.                             CPYXPND 
+005250*    COPY STATEMENTS MAY BE WRITTEN IN AREA A OR AREA B - LOCATE  CPYXPND 
+005260*    THE VERB PAST ANY INDENTATION BEFORE TESTING FOR IT.         CPYXPND 
+005270     MOVE 0 TO WS-PARSE-LEAD-SPACES.                              CPYXPND 
+005280     INSPECT WS-PARSE-LINE TALLYING WS-PARSE-LEAD-SPACES          CPYXPND 
+005290         FOR LEADING SPACE.                                       CPYXPND 
+005300     IF WS-PARSE-LEAD-SPACES < 60                                 CPYXPND 
+005310         AND WS-PARSE-LINE(WS-PARSE-LEAD-SPACES + 1:5) = 'COPY '  CPYXPND 
+005320         PERFORM 3400-PARSE-COPY-STATEMENT                        CPYXPND 
+005330         IF NOT WS-RUN-ABORTED                                    CPYXPND 
+005340             PERFORM 3500-PUSH-FRAME                              CPYXPND 
+005350         END-IF                                                   CPYXPND 
+005360     ELSE                                                         CPYXPND 
+005370         PERFORM 3180-TAG-DIVISION                                CPYXPND 
+005380         IF NOT WS-STK-SUPPRESS(STK-IX) = 'Y'                     CPYXPND 
+005390             PERFORM 3190-EMIT-CURRENT-LINE                       CPYXPND 
+005400         END-IF                                                   CPYXPND 
+005410         ADD 1 TO WS-STK-PTR(STK-IX)                              CPYXPND 
+005420     END-IF.                                                      CPYXPND 
+005430 3100-EXIT.                                                       CPYXPND 
+005440     EXIT.                                                        CPYXPND 
+005450*                                                                 CPYXPND 
+005460 3110-FETCH-CURRENT-LINE.                                         CPYXPND 
+005470     IF WS-STK-SOURCE(STK-IX) = 'P'                               CPYXPND 
+005480         SET PGM-IX TO WS-STK-PTR(STK-IX)                         CPYXPND 
+005490         MOVE WS-PGM-SEQ(PGM-IX)   TO WS-CHK-LIBRARY              CPYXPND 
+005500         MOVE WS-PGM-IND(PGM-IX)   TO WS-PARSE-LINE-LEN           CPYXPND 
+005510         MOVE WS-PGM-TEXT(PGM-IX)  TO WS-PARSE-LINE               CPYXPND 
+005520     ELSE                                                         CPYXPND 
+005530         SET CACHE-IX TO WS-STK-CACHE-IX(STK-IX)                  CPYXPND 
+005540         SET CACHE-LN-IX TO WS-STK-PTR(STK-IX)                    CPYXPND 
+005550         MOVE WS-CACHE-TEXT(CACHE-IX, CACHE-LN-IX)                CPYXPND 
+005560             TO WS-PARSE-LINE                                     CPYXPND 
+005570     END-IF.                                                      CPYXPND 
+005580 3110-EXIT.                                                       CPYXPND 
+005590     EXIT.                                                        CPYXPND 
+005600*                                                                 CPYXPND 
+005610 3150-POP-FRAME.                                                  CPYXPND 
+005620     IF WS-STK-REPL-CNT(STK-IX) > 0                               CPYXPND 
+005630         PERFORM 3160-CHECK-REPL-WARNING                          CPYXPND 
+005640             VARYING WS-IZ FROM 1 BY 1                            CPYXPND 
+005650             UNTIL WS-IZ > WS-STK-REPL-CNT(STK-IX)                CPYXPND 
+005660     END-IF.                                                      CPYXPND 
+005670     SUBTRACT 1 FROM WS-STACK-DEPTH.                              CPYXPND 
+005680 3150-EXIT.                                                       CPYXPND 
+005690     EXIT.                                                        CPYXPND 
+005700*                                                                 CPYXPND 
+005710* -------------------------------------------------------------   CPYXPND 
+005720* 3160-CHECK-REPL-WARNING - WARN IF A REPLACING TOKEN WAS        CPYXPND
+005730* TOKEN WAS DECLARED BUT NEVER MATCHED ANYWHERE IN THE WHOLE      CPYXPND 
+005740* COPYBOOK, NOT JUST ON ONE LINE OF IT)                           CPYXPND 
+005750* -------------------------------------------------------------   CPYXPND 
+005760 3160-CHECK-REPL-WARNING.                                         CPYXPND 
+005770     IF NOT WS-STK-REPL-WAS-SEEN(STK-IX, WS-IZ)                   CPYXPND 
+005780         ADD 1 TO WS-WARNING-COUNT                                CPYXPND 
+005790     END-IF.                                                      CPYXPND 
+005800 3160-EXIT.                                                       CPYXPND 
+005810     EXIT.                                                        CPYXPND 
+005820*                                                                 CPYXPND 
+005830 3180-TAG-DIVISION.                                               CPYXPND 
+005840     IF WS-PARSE-LINE(1:19) = 'WORKING-STORAGE SEC'               CPYXPND 
+005850         MOVE 'WORK' TO WS-STK-DIV-TAG(STK-IX)                    CPYXPND 
+005860     ELSE IF WS-PARSE-LINE(1:17) = 'PROCEDURE DIVISIO'            CPYXPND 
+005870         MOVE 'PROC' TO WS-STK-DIV-TAG(STK-IX)                    CPYXPND 
+005880     END-IF.                                                      CPYXPND 
+005890 3180-EXIT.                                                       CPYXPND 
+005900     EXIT.                                                        CPYXPND 
+005910*                                                                 CPYXPND 
+005920 3190-EMIT-CURRENT-LINE.                                          CPYXPND 
+005930     IF WS-OUT-LINE-COUNT < 800                                   CPYXPND 
+005940         ADD 1 TO WS-OUT-LINE-COUNT                               CPYXPND 
+005950         SET OUT-IX TO WS-OUT-LINE-COUNT                          CPYXPND 
+005960         IF WS-STK-SOURCE(STK-IX) = 'P'                           CPYXPND 
+005970             MOVE WS-PGM-SEQ(PGM-IX) TO WS-OUT-SEQ(OUT-IX)        CPYXPND 
+005980             MOVE WS-PGM-IND(PGM-IX) TO WS-OUT-IND(OUT-IX)        CPYXPND 
+005990         ELSE                                                     CPYXPND 
+006000             MOVE WS-CACHE-SEQ(CACHE-IX, CACHE-LN-IX)             CPYXPND 
+006010                 TO WS-OUT-SEQ(OUT-IX)                            CPYXPND 
+006020             MOVE WS-CACHE-IND(CACHE-IX, CACHE-LN-IX)             CPYXPND 
+006030                 TO WS-OUT-IND(OUT-IX)                            CPYXPND 
+006040         END-IF                                                   CPYXPND 
+006050         MOVE WS-PARSE-LINE TO WS-OUT-TEXT(OUT-IX)                CPYXPND 
+006060         IF WS-STK-REPL-CNT(STK-IX) > 0                           CPYXPND 
+006070             PERFORM 3300-REPLACE-ALL-TOKENS                      CPYXPND 
+006080             MOVE WS-SUBST-LINE TO WS-OUT-TEXT(OUT-IX)            CPYXPND 
+006090         END-IF                                                   CPYXPND 
+006100         MOVE WS-PGM-STAMP-OUTER TO WS-OUT-STAMP(OUT-IX)          CPYXPND 
+006110         MOVE WS-STK-DIV-TAG(STK-IX) TO WS-OUT-DIV-TAG(OUT-IX)    CPYXPND 
+006120     END-IF.                                                      CPYXPND 
+006130 3190-EXIT.                                                       CPYXPND 
+006140     EXIT.                                                        CPYXPND 
+006150*                                                                 CPYXPND 
+006160* -------------------------------------------------------------   CPYXPND 
+006170* 3300-REPLACE-ALL-TOKENS - HANDLES MULTIPLE REPLACING TOKENS    CPYXPND
+006180* PER COPYBOOK, FLAGS A TOKEN THAT NEVER MATCHES, AND DOES A     CPYXPND
+006190* (CASE/SPACING-INSENSITIVE PSEUDO-TEXT COMPARE)                  CPYXPND 
+006200* -------------------------------------------------------------   CPYXPND 
+006210 3300-REPLACE-ALL-TOKENS.                                         CPYXPND 
+006220     MOVE WS-OUT-TEXT(OUT-IX) TO WS-SUBST-LINE.                   CPYXPND 
+006230     SET WS-IZ TO 1.                                              CPYXPND 
+006240     PERFORM 3310-REPLACE-ONE-TOKEN                               CPYXPND 
+006250         VARYING WS-IZ FROM 1 BY 1                                CPYXPND 
+006260         UNTIL WS-IZ > WS-STK-REPL-CNT(STK-IX).                   CPYXPND 
+006270 3300-EXIT.                                                       CPYXPND 
+006280     EXIT.                                                        CPYXPND 
+006290*                                                                 CPYXPND 
+006300 3310-REPLACE-ONE-TOKEN.                                          CPYXPND 
+006310     MOVE WS-STK-REPL-TOKEN(STK-IX, WS-IZ) TO WS-SUBST-TOKEN.     CPYXPND 
+006320     MOVE WS-STK-REPL-VALUE(STK-IX, WS-IZ) TO WS-SUBST-VALUE.     CPYXPND 
+006330     MOVE 0 TO WS-SUBST-TOKLEN WS-SUBST-VALLEN.                   CPYXPND 
+006340     INSPECT WS-SUBST-TOKEN TALLYING WS-SUBST-TOKLEN              CPYXPND 
+006350         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+006360     INSPECT WS-SUBST-VALUE TALLYING WS-SUBST-VALLEN              CPYXPND 
+006370         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+006380     MOVE 'N' TO WS-SUBST-TOKEN-SEEN.                             CPYXPND 
+006390     MOVE 0 TO WS-SUBST-OCCURS.                                   CPYXPND 
+006400     INSPECT WS-SUBST-LINE TALLYING WS-SUBST-OCCURS               CPYXPND 
+006410         FOR ALL WS-SUBST-TOKEN(1:WS-SUBST-TOKLEN).               CPYXPND 
+006420     MOVE 0 TO WS-SUBST-SAFETY.                                   CPYXPND 
+006430     PERFORM 3320-REPLACE-ONE-OCCURRENCE                          CPYXPND 
+006440         UNTIL WS-SUBST-OCCURS = 0 OR WS-SUBST-SAFETY > 20.       CPYXPND 
+006450     IF WS-SUBST-TOKEN-WAS-SEEN                                   CPYXPND 
+006460         MOVE 'Y' TO WS-STK-REPL-SEEN(STK-IX, WS-IZ)              CPYXPND 
+006470     END-IF.                                                      CPYXPND 
+006480 3310-EXIT.                                                       CPYXPND 
+006490     EXIT.                                                        CPYXPND 
+006500*                                                                 CPYXPND 
+006510 3320-REPLACE-ONE-OCCURRENCE.                                     CPYXPND 
+006520     ADD 1 TO WS-SUBST-SAFETY.                                    CPYXPND 
+006530     MOVE 'Y' TO WS-SUBST-TOKEN-SEEN.                             CPYXPND 
+006540     MOVE 1 TO WS-SUBST-PTR.                                      CPYXPND 
+006550     MOVE 0 TO WS-SUBST-BEFLEN.                                   CPYXPND 
+006560     MOVE SPACES TO WS-SUBST-BEFORE WS-SUBST-RESULT.              CPYXPND 
+006570     UNSTRING WS-SUBST-LINE                                       CPYXPND 
+006580         DELIMITED BY WS-SUBST-TOKEN(1:WS-SUBST-TOKLEN)           CPYXPND 
+006590         INTO WS-SUBST-BEFORE COUNT IN WS-SUBST-BEFLEN            CPYXPND 
+006600         WITH POINTER WS-SUBST-PTR                                CPYXPND 
+006610     END-UNSTRING.                                                CPYXPND 
+006620     MOVE 1 TO WS-SUBST-RESPTR.                                   CPYXPND 
+006630     IF WS-SUBST-BEFLEN > 0                                       CPYXPND 
+006640         STRING WS-SUBST-BEFORE(1:WS-SUBST-BEFLEN)                CPYXPND 
+006650             DELIMITED BY SIZE                                    CPYXPND 
+006660             INTO WS-SUBST-RESULT WITH POINTER WS-SUBST-RESPTR    CPYXPND 
+006670         END-STRING                                               CPYXPND 
+006680     END-IF.                                                      CPYXPND 
+006690     IF WS-SUBST-VALLEN > 0                                       CPYXPND 
+006700         STRING WS-SUBST-VALUE(1:WS-SUBST-VALLEN)                 CPYXPND 
+006710             DELIMITED BY SIZE                                    CPYXPND 
+006720             INTO WS-SUBST-RESULT WITH POINTER WS-SUBST-RESPTR    CPYXPND 
+006730         END-STRING                                               CPYXPND 
+006740     END-IF.                                                      CPYXPND 
+006750     COMPUTE WS-SUBST-REMLEN = 66 - WS-SUBST-PTR.                 CPYXPND 
+006760     IF WS-SUBST-REMLEN > 0                                       CPYXPND 
+006770         STRING WS-SUBST-LINE(WS-SUBST-PTR:WS-SUBST-REMLEN)       CPYXPND 
+006780             DELIMITED BY SIZE                                    CPYXPND 
+006790             INTO WS-SUBST-RESULT WITH POINTER WS-SUBST-RESPTR    CPYXPND 
+006800         END-STRING                                               CPYXPND 
+006810     END-IF.                                                      CPYXPND 
+006820     MOVE WS-SUBST-RESULT(1:65) TO WS-SUBST-LINE.                 CPYXPND 
+006830     MOVE 0 TO WS-SUBST-OCCURS.                                   CPYXPND 
+006840     INSPECT WS-SUBST-LINE TALLYING WS-SUBST-OCCURS               CPYXPND 
+006850         FOR ALL WS-SUBST-TOKEN(1:WS-SUBST-TOKLEN).               CPYXPND 
+006860 3320-EXIT.                                                       CPYXPND 
+006870     EXIT.                                                        CPYXPND 
+006880*                                                                 CPYXPND 
+006890* -------------------------------------------------------------   CPYXPND 
+006900* 3400-PARSE-COPY-STATEMENT - PARSES A COPY STATEMENT INTO        CPYXPND 
+006905* COPYBOOK NAME, LIBRARY OVERRIDE, SUPPRESS SWITCH, AND           CPYXPND 
+006910* REPLACING PAIRS.                                                CPYXPND 
+006920* -------------------------------------------------------------   CPYXPND 
+006930 3400-PARSE-COPY-STATEMENT.                                       CPYXPND 
+006940*    WORD-SPLITTING BELOW ASSUMES THE COPY VERB STARTS IN         CPYXPND 
+006950*    COLUMN 1 OF WS-PARSE-LINE - SQUEEZE OUT THE INDENTATION      CPYXPND 
+006960*    LOCATED BY THE CALLER BEFORE SPLITTING INTO WORDS.           CPYXPND 
+006970     IF WS-PARSE-LEAD-SPACES > 0                                  CPYXPND 
+006980         MOVE WS-PARSE-LINE(WS-PARSE-LEAD-SPACES + 1:)            CPYXPND 
+006990             TO WS-SUBST-LINE-NORM                                CPYXPND 
+007000         MOVE WS-SUBST-LINE-NORM TO WS-PARSE-LINE                 CPYXPND 
+007010     END-IF.                                                      CPYXPND 
+007020     MOVE SPACES TO WS-PARSE-COPYBOOK WS-PARSE-LIBRARY.           CPYXPND 
+007030     MOVE 'N' TO WS-PARSE-SUPPRESS WS-PARSE-HAS-REPL.             CPYXPND 
+007040     MOVE 0 TO WS-PARSE-REPL-CNT.                                 CPYXPND 
+007050     UNSTRING WS-PARSE-LINE DELIMITED BY ALL SPACE                CPYXPND 
+007060         INTO WS-PARSE-WORD-TX(1) WS-PARSE-WORD-TX(2)             CPYXPND 
+007070              WS-PARSE-WORD-TX(3) WS-PARSE-WORD-TX(4)             CPYXPND 
+007080              WS-PARSE-WORD-TX(5) WS-PARSE-WORD-TX(6)             CPYXPND 
+007090     END-UNSTRING.                                                CPYXPND 
+007100     MOVE WS-PARSE-WORD-TX(2) TO WS-PARSE-COPYBOOK.               CPYXPND 
+007110     INSPECT WS-PARSE-COPYBOOK REPLACING ALL "." BY SPACE.        CPYXPND 
+007120     IF WS-PARSE-WORD-TX(3) = 'OF'                                CPYXPND
+007130         MOVE WS-PARSE-WORD-TX(4) TO WS-PARSE-LIBRARY             CPYXPND
+007140     END-IF.                                                      CPYXPND
+007142     IF WS-PARSE-LIBRARY NOT = SPACES                             CPYXPND
+007144         MOVE WS-PARSE-LIBRARY TO WS-PARSE-EFF-LIB                CPYXPND
+007146     ELSE                                                         CPYXPND
+007148         MOVE PRM-LIBRARY-NAME TO WS-PARSE-EFF-LIB                CPYXPND
+007150     END-IF.                                                      CPYXPND
+007150     IF WS-PARSE-LINE(1:30) NOT = SPACES                          CPYXPND 
+007160         AND WS-PARSE-WORD-TX(3) = 'SUPPRESS'                     CPYXPND 
+007170         MOVE 'Y' TO WS-PARSE-SUPPRESS                            CPYXPND 
+007180     END-IF.                                                      CPYXPND 
+007190     MOVE 0 TO WS-TALLY.                                          CPYXPND 
+007200     IF WS-PARSE-LINE(1:30) NOT = SPACES                          CPYXPND 
+007210         INSPECT WS-PARSE-LINE TALLYING WS-TALLY                  CPYXPND 
+007220             FOR ALL 'REPLACING'.                                 CPYXPND 
+007230     IF WS-TALLY > 0                                              CPYXPND 
+007240         MOVE 'Y' TO WS-PARSE-HAS-REPL                            CPYXPND 
+007250         PERFORM 3410-PARSE-REPLACING-PAIRS                       CPYXPND 
+007260     END-IF.                                                      CPYXPND 
+007270     MOVE 0 TO WS-TALLY.                                          CPYXPND 
+007280     PERFORM 3420-CHECK-FOR-CYCLE.                                CPYXPND 
+007290     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+007300         PERFORM 3430-CHECK-DEPTH.                                CPYXPND 
+007310     IF NOT WS-RUN-ABORTED                                        CPYXPND 
+007320         PERFORM 3440-RESOLVE-COPYBOOK.                           CPYXPND
+007322     IF NOT WS-RUN-ABORTED                                        CPYXPND
+007324         PERFORM 3445-RECORD-CACHE-PREFIX.                        CPYXPND
+007330     IF NOT WS-RUN-ABORTED                                        CPYXPND
+007340         PERFORM 7100-CHECK-PREFIX-STANDARD THRU 7100-EXIT.       CPYXPND
+007350 3400-EXIT.                                                       CPYXPND 
+007360     EXIT.                                                        CPYXPND 
+007370*                                                                 CPYXPND 
+007375 3410-PARSE-REPLACING-PAIRS.                                      CPYXPND 
+007380     MOVE 1 TO WS-SUBST-PTR.                                      CPYXPND 
+007385     UNSTRING WS-PARSE-LINE DELIMITED BY "REPLACING "             CPYXPND 
+007390         INTO WS-PARSE-BEFORE-REPL WS-PARSE-AFTER-REPL            CPYXPND 
+007395         WITH POINTER WS-SUBST-PTR                                CPYXPND 
+007400     END-UNSTRING.                                                CPYXPND 
+007405     PERFORM 3405-SPLIT-REPLACING-WORDS.                          CPYXPND 
+007410     PERFORM 3411-STORE-ONE-PAIR THRU 3411-EXIT                   CPYXPND 
+007415         VARYING PARSE-SEG-IX FROM 1 BY 3                         CPYXPND 
+007420         UNTIL PARSE-SEG-IX > 7                                   CPYXPND 
+007425             OR WS-PARSE-SEG-TX(PARSE-SEG-IX) = SPACES            CPYXPND 
+007430             OR WS-PARSE-REPL-CNT >= 3.                           CPYXPND 
+007435 3410-EXIT.                                                       CPYXPND 
+007440     EXIT.                                                        CPYXPND 
+007445*                                                                 CPYXPND 
+007450 3405-SPLIT-REPLACING-WORDS.                                      CPYXPND 
+007455*    A REPLACING CLAUSE CAN CARRY MORE THAN ONE TOKEN/VALUE       CPYXPND 
+007460*    PAIR, EACH A SEPARATE BLANK-DELIMITED WORD (TOKEN, THE       CPYXPND 
+007465*    LITERAL BY, THEN VALUE) -- SPLIT THEM ALL OUT HERE SO        CPYXPND 
+007470*    3411-STORE-ONE-PAIR CAN PULL OFF ONE TRIPLET AT A TIME.      CPYXPND 
+007475     MOVE SPACES TO WS-PARSE-SEG-TX(1) WS-PARSE-SEG-TX(2)         CPYXPND 
+007480         WS-PARSE-SEG-TX(3) WS-PARSE-SEG-TX(4) WS-PARSE-SEG-TX(5) CPYXPND 
+007485         WS-PARSE-SEG-TX(6) WS-PARSE-SEG-TX(7) WS-PARSE-SEG-TX(8) CPYXPND 
+007490         WS-PARSE-SEG-TX(9).                                      CPYXPND 
+007495     UNSTRING WS-PARSE-AFTER-REPL DELIMITED BY ALL SPACE          CPYXPND 
+007500         INTO WS-PARSE-SEG-TX(1) WS-PARSE-SEG-TX(2)               CPYXPND 
+007505              WS-PARSE-SEG-TX(3) WS-PARSE-SEG-TX(4)               CPYXPND 
+007510              WS-PARSE-SEG-TX(5) WS-PARSE-SEG-TX(6)               CPYXPND 
+007515              WS-PARSE-SEG-TX(7) WS-PARSE-SEG-TX(8)               CPYXPND 
+007520              WS-PARSE-SEG-TX(9)                                  CPYXPND 
+007525     END-UNSTRING.                                                CPYXPND 
+007530 3405-EXIT.                                                       CPYXPND 
+007535     EXIT.                                                        CPYXPND 
+007540*                                                                 CPYXPND 
+007545 3411-STORE-ONE-PAIR.                                             CPYXPND 
+007550     ADD 1 TO WS-PARSE-REPL-CNT.                                  CPYXPND 
+007555     MOVE WS-PARSE-SEG-TX(PARSE-SEG-IX)                           CPYXPND 
+007560         TO WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT).               CPYXPND 
+007565     MOVE WS-PARSE-SEG-TX(PARSE-SEG-IX + 2)                       CPYXPND 
+007570         TO WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT).               CPYXPND 
+007575     INSPECT WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT)               CPYXPND 
+007580         REPLACING ALL "==" BY "  ".                              CPYXPND 
+007585     INSPECT WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT)               CPYXPND 
+007590         REPLACING ALL "." BY " ".                                CPYXPND 
+007595     INSPECT WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT)               CPYXPND 
+007600         REPLACING ALL "==" BY "  ".                              CPYXPND 
+007605     INSPECT WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT)               CPYXPND 
+007610         REPLACING ALL "." BY " ".                                CPYXPND 
+007615     PERFORM 3412-TRIM-PAIR.                                      CPYXPND 
+007620 3411-EXIT.                                                       CPYXPND 
+007625     EXIT.                                                        CPYXPND 
+007680*                                                                 CPYXPND 
+007690 3412-TRIM-PAIR.                                                  CPYXPND 
+007700     MOVE WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT)                  CPYXPND 
+007710         TO WS-SUBST-LINE-NORM.                                   CPYXPND 
+007720     MOVE SPACES TO WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT).       CPYXPND 
+007730     MOVE 0 TO WS-TALLY.                                          CPYXPND 
+007740     INSPECT WS-SUBST-LINE-NORM TALLYING WS-TALLY                 CPYXPND 
+007750         FOR LEADING SPACE.                                       CPYXPND 
+007760     MOVE WS-SUBST-LINE-NORM(WS-TALLY + 1:)                       CPYXPND 
+007770         TO WS-PARSE-REPL-TOKEN(WS-PARSE-REPL-CNT).               CPYXPND 
+007780     MOVE WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT)                  CPYXPND 
+007790         TO WS-SUBST-LINE-NORM.                                   CPYXPND 
+007800     MOVE SPACES TO WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT).       CPYXPND 
+007810     MOVE 0 TO WS-TALLY.                                          CPYXPND 
+007820     INSPECT WS-SUBST-LINE-NORM TALLYING WS-TALLY                 CPYXPND 
+007830         FOR LEADING SPACE.                                       CPYXPND 
+007840     MOVE WS-SUBST-LINE-NORM(WS-TALLY + 1:)                       CPYXPND 
+007850         TO WS-PARSE-REPL-VALUE(WS-PARSE-REPL-CNT).               CPYXPND 
+007860 3412-EXIT.                                                       CPYXPND 
+007870     EXIT.                                                        CPYXPND 
+007880*                                                                 CPYXPND 
+007890 3420-CHECK-FOR-CYCLE.                                            CPYXPND 
+007900     MOVE 'N' TO WS-MATCH-SW.                                     CPYXPND 
+007910     SET STK-IX TO 1.                                             CPYXPND 
+007920     SET WS-IY TO WS-STACK-DEPTH.                                 CPYXPND 
+007930     PERFORM 3421-TEST-ONE-FRAME                                  CPYXPND 
+007940         VARYING STK-IX FROM 1 BY 1 UNTIL STK-IX > WS-IY.         CPYXPND 
+007950     IF WS-MATCH-FOUND                                            CPYXPND 
+007960         MOVE 'Y' TO WS-ABORT-SW                                  CPYXPND 
+007970         MOVE 'CYCLE' TO WS-ABORT-CODE                            CPYXPND 
+007980         MOVE WS-PARSE-COPYBOOK TO WS-ABORT-COPYBOOK              CPYXPND 
+007990         STRING 'CIRCULAR COPY REFERENCE DETECTED ON '            CPYXPND 
+008000             DELIMITED BY SIZE                                    CPYXPND 
+008010             WS-PARSE-COPYBOOK DELIMITED BY SPACE                 CPYXPND 
+008020             INTO WS-ABORT-REASON                                 CPYXPND 
+008030         END-STRING                                               CPYXPND 
+008040     END-IF.                                                      CPYXPND 
+008050     SET STK-IX TO WS-STACK-DEPTH.                                CPYXPND 
+008060 3420-EXIT.                                                       CPYXPND 
+008070     EXIT.                                                        CPYXPND 
+008080*                                                                 CPYXPND 
+008090 3421-TEST-ONE-FRAME.                                             CPYXPND 
+008100     IF WS-STK-COPYBOOK(STK-IX) = WS-PARSE-COPYBOOK               CPYXPND 
+008110         MOVE 'Y' TO WS-MATCH-SW                                  CPYXPND 
+008120     END-IF.                                                      CPYXPND 
+008130 3421-EXIT.                                                       CPYXPND 
+008140     EXIT.                                                        CPYXPND 
+008150*                                                                 CPYXPND 
+008160 3430-CHECK-DEPTH.                                                CPYXPND 
+008170     IF WS-STACK-DEPTH >= CFG-MAX-COPY-DEPTH                      CPYXPND 
+008180         MOVE 'Y' TO WS-ABORT-SW                                  CPYXPND 
+008190         MOVE 'DEPTH' TO WS-ABORT-CODE                            CPYXPND 
+008200         MOVE WS-PARSE-COPYBOOK TO WS-ABORT-COPYBOOK              CPYXPND 
+008210         STRING 'MAXIMUM COPY NESTING DEPTH EXCEEDED ON '         CPYXPND 
+008220             DELIMITED BY SIZE                                    CPYXPND 
+008230             WS-PARSE-COPYBOOK DELIMITED BY SPACE                 CPYXPND 
+008240             INTO WS-ABORT-REASON                                 CPYXPND 
+008250         END-STRING                                               CPYXPND 
+008260     END-IF.                                                      CPYXPND 
+008270     IF WS-STACK-DEPTH > PRM-MAX-DEPTH-FOUND                      CPYXPND 
+008280         MOVE WS-STACK-DEPTH TO PRM-MAX-DEPTH-FOUND               CPYXPND 
+008290     END-IF.                                                      CPYXPND 
+008300 3430-EXIT.                                                       CPYXPND 
+008310     EXIT.                                                        CPYXPND 
+008320*                                                                 CPYXPND 
+008330* -------------------------------------------------------------   CPYXPND 
+008340* 3440-RESOLVE-COPYBOOK - SYSLIB SEARCH ORDER / OF-LIBNAME        CPYXPND 
+008350* OVERRIDE, PLUS THE IN-MEMORY CACHE SHARED ACROSS THE RUN        CPYXPND
+008360* -------------------------------------------------------------   CPYXPND 
+008370 3440-RESOLVE-COPYBOOK.                                           CPYXPND 
+008380     MOVE 'N' TO WS-FOUND-SW.                                     CPYXPND 
+008390     SET CACHE-IX TO 1.                                           CPYXPND 
+008400     SEARCH WS-CACHE-ENTRY                                        CPYXPND 
+008410         AT END CONTINUE                                          CPYXPND 
+008420         WHEN WS-CACHE-NAME(CACHE-IX) = WS-PARSE-COPYBOOK         CPYXPND
+008422             AND WS-CACHE-LIBRARY(CACHE-IX) = WS-PARSE-EFF-LIB    CPYXPND
+008430             MOVE 'Y' TO WS-FOUND-SW                              CPYXPND
+008440     END-SEARCH.                                                  CPYXPND 
+008450     IF NOT WS-FOUND                                              CPYXPND 
+008460         PERFORM 3450-READ-COPYBOOK-FROM-LIBRARY                  CPYXPND 
+008470     END-IF.                                                      CPYXPND 
+008480 3440-EXIT.                                                       CPYXPND
+008490     EXIT.                                                        CPYXPND
+008492*                                                                 CPYXPND
+008494* CAPTURE THE REPLACING PREFIX AND NESTING DEPTH IN PLAY FOR      CPYXPND
+008496* THIS COPY STATEMENT AGAINST THE CACHE SLOT IT RESOLVED TO, SO   CPYXPND
+008498* THE USAGE REGISTRY CAN LATER RECORD WHAT WAS ACTUALLY USED --   CPYXPND
+008499* CACHE-IX IS CORRECT HERE WHETHER THIS WAS A CACHE HIT OR A     CPYXPND
+008500* FRESH LOAD, SINCE 3440-RESOLVE-COPYBOOK LEAVES IT POINTING AT  CPYXPND
+008502* THE MATCHING ENTRY EITHER WAY.                                  CPYXPND
+008504 3445-RECORD-CACHE-PREFIX.                                        CPYXPND
+008506     MOVE WS-PARSE-REPL-VALUE(1) TO WS-CACHE-PREFIX(CACHE-IX).    CPYXPND
+008508     MOVE WS-STACK-DEPTH TO WS-CACHE-NEST-LVL(CACHE-IX).          CPYXPND
+008509     ADD 1 TO WS-CACHE-NEST-LVL(CACHE-IX).                        CPYXPND
+008510*    A CACHE SLOT CAN CARRY CONTENT LEFT OVER FROM AN EARLIER     CPYXPND
+008511*    CALL IN THIS RUN UNIT (THE CACHE IS SHARED ACROSS THE WHOLE  CPYXPND
+008512*    BATCH, PER THE TABLE HEADER ABOVE), SO THE REGISTRY/AUDIT    CPYXPND
+008513*    UPDATES BELOW MUST BE SCOPED TO SLOTS THIS CALL ACTUALLY     CPYXPND
+008514*    TOUCHED, NOT THE WHOLE CACHE -- RECORD THIS SLOT AS USED BY  CPYXPND
+008515*    THIS CALL THE FIRST TIME IT IS SEEN, HIT OR MISS ALIKE.      CPYXPND
+008516     IF NOT WS-CACHE-USED-THIS-CALL(CACHE-IX)                     CPYXPND
+008517         SET WS-CACHE-USED-THIS-CALL(CACHE-IX) TO TRUE            CPYXPND
+008518         ADD 1 TO WS-CALL-CACHE-COUNT                             CPYXPND
+008519         SET CALL-CACHE-IX TO WS-CALL-CACHE-COUNT                 CPYXPND
+008520         MOVE CACHE-IX TO WS-CALL-CACHE-IX(CALL-CACHE-IX)         CPYXPND
+008521     END-IF.                                                      CPYXPND
+008610 3445-EXIT.                                                       CPYXPND
+008612     EXIT.                                                        CPYXPND
+008614*                                                                 CPYXPND
+008616 3450-READ-COPYBOOK-FROM-LIBRARY.                                 CPYXPND
+008620     IF WS-PARSE-EFF-LIB NOT = SPACES                             CPYXPND
+008630         PERFORM 3460-TRY-ONE-LIBRARY-BY-NAME                     CPYXPND
+008640     ELSE                                                         CPYXPND 
+008650         SET CFG-LIB-IDX TO 1                                     CPYXPND 
+008660         PERFORM 3470-TRY-ONE-LIBRARY-IN-ORDER                    CPYXPND 
+008670             VARYING CFG-LIB-IDX FROM 1 BY 1                      CPYXPND 
+008680             UNTIL CFG-LIB-IDX > CFG-LIBRARY-COUNT OR WS-FOUND    CPYXPND 
+008690     END-IF.                                                      CPYXPND 
+008700     IF NOT WS-FOUND                                              CPYXPND 
+008710         MOVE 'Y' TO WS-ABORT-SW                                  CPYXPND 
+008720         MOVE 'NOCPY' TO WS-ABORT-CODE                            CPYXPND 
+008730         MOVE WS-PARSE-COPYBOOK TO WS-ABORT-COPYBOOK              CPYXPND 
+008740         STRING 'COPYBOOK MEMBER NOT FOUND IN ANY LIBRARY - '     CPYXPND 
+008750             DELIMITED BY SIZE                                    CPYXPND 
+008760             WS-PARSE-COPYBOOK DELIMITED BY SPACE                 CPYXPND 
+008770             INTO WS-ABORT-REASON                                 CPYXPND 
+008780         END-STRING                                               CPYXPND 
+008790     END-IF.                                                      CPYXPND 
+008800 3450-EXIT.                                                       CPYXPND 
+008810     EXIT.                                                        CPYXPND 
+008820*                                                                 CPYXPND 
+008830 3460-TRY-ONE-LIBRARY-BY-NAME.                                    CPYXPND
+008840     SET CFG-LIB-IDX TO 1.                                        CPYXPND
+008850     SEARCH CFG-LIBRARY-TABLE                                     CPYXPND
+008860         AT END CONTINUE                                          CPYXPND
+008870         WHEN CFG-LIBRARY-NAME(CFG-LIB-IDX) = WS-PARSE-EFF-LIB    CPYXPND
+008880             PERFORM 3480-OPEN-AND-CACHE-COPYBOOK                 CPYXPND
+008890     END-SEARCH.                                                  CPYXPND 
+008900 3460-EXIT.                                                       CPYXPND 
+008910     EXIT.                                                        CPYXPND 
+008920*                                                                 CPYXPND 
+008930 3470-TRY-ONE-LIBRARY-IN-ORDER.                                   CPYXPND 
+008940     PERFORM 3480-OPEN-AND-CACHE-COPYBOOK.                        CPYXPND 
+008950 3470-EXIT.                                                       CPYXPND 
+008960     EXIT.                                                        CPYXPND 
+008970*                                                                 CPYXPND 
+008980 3480-OPEN-AND-CACHE-COPYBOOK.                                    CPYXPND 
+008990     MOVE SPACES TO WS-CPY-FILENAME.                              CPYXPND 
+009000     MOVE 0 TO WS-TRIM-LEN.                                       CPYXPND 
+009010     INSPECT WS-PARSE-COPYBOOK TALLYING WS-TRIM-LEN               CPYXPND 
+009020         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+009030     STRING CFG-LIBRARY-PATH(CFG-LIB-IDX) DELIMITED BY SPACE      CPYXPND 
+009040         '/' DELIMITED BY SIZE                                    CPYXPND 
+009050         WS-PARSE-COPYBOOK(1:WS-TRIM-LEN) DELIMITED BY SIZE       CPYXPND 
+009060         '.CPY' DELIMITED BY SIZE                                 CPYXPND 
+009070         INTO WS-CPY-FILENAME                                     CPYXPND 
+009080     END-STRING.                                                  CPYXPND 
+009090     OPEN INPUT CPY-FILE.                                         CPYXPND 
+009100     IF WS-CPY-FILE-STATUS = '00'                                 CPYXPND 
+009110         MOVE 'Y' TO WS-FOUND-SW                                  CPYXPND 
+009120         PERFORM 3490-LOAD-COPYBOOK-INTO-CACHE                    CPYXPND 
+009130         CLOSE CPY-FILE                                           CPYXPND 
+009140     END-IF.                                                      CPYXPND 
+009150 3480-EXIT.                                                       CPYXPND 
+009160     EXIT.                                                        CPYXPND 
+009170*                                                                 CPYXPND 
+009180 3490-LOAD-COPYBOOK-INTO-CACHE.                                   CPYXPND 
+009190     ADD 1 TO WS-CACHE-COUNT.                                     CPYXPND 
+009200     SET CACHE-IX TO WS-CACHE-COUNT.                              CPYXPND 
+009210     MOVE WS-PARSE-COPYBOOK TO WS-CACHE-NAME(CACHE-IX).           CPYXPND
+009220     IF WS-PARSE-EFF-LIB NOT = SPACES                             CPYXPND
+009230         MOVE WS-PARSE-EFF-LIB TO WS-CACHE-LIBRARY(CACHE-IX)      CPYXPND
+009240     ELSE                                                         CPYXPND
+009250         MOVE CFG-LIBRARY-NAME(CFG-LIB-IDX)                       CPYXPND 
+009260             TO WS-CACHE-LIBRARY(CACHE-IX)                        CPYXPND 
+009270     END-IF.                                                      CPYXPND 
+009280     MOVE 0 TO WS-CACHE-LINE-CNT(CACHE-IX).                       CPYXPND 
+009290     MOVE 'N' TO WS-EOF-SW.                                       CPYXPND 
+009300     PERFORM 3491-READ-COPYBOOK-LINE UNTIL WS-EOF.                CPYXPND 
+009310 3490-EXIT.                                                       CPYXPND 
+009320     EXIT.                                                        CPYXPND 
+009330*                                                                 CPYXPND 
+009340 3491-READ-COPYBOOK-LINE.                                         CPYXPND 
+009350     READ CPY-FILE INTO WS-CPY-FILE-REC                           CPYXPND 
+009360         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+009370     END-READ.                                                    CPYXPND 
+009380     IF NOT WS-EOF                                                CPYXPND 
+009390         AND WS-CPY-FILE-REC(1:6) NOT NUMERIC                     CPYXPND 
+009400         MOVE 'Y' TO WS-EOF-SW                                    CPYXPND 
+009410     END-IF.                                                      CPYXPND 
+009420     IF NOT WS-EOF                                                CPYXPND 
+009430         AND WS-CACHE-LINE-CNT(CACHE-IX) < 40                     CPYXPND 
+009440         ADD 1 TO WS-CACHE-LINE-CNT(CACHE-IX)                     CPYXPND 
+009450         SET CACHE-LN-IX TO WS-CACHE-LINE-CNT(CACHE-IX)           CPYXPND 
+009460         MOVE WS-CPY-FILE-REC(1:6)                                CPYXPND 
+009470             TO WS-CACHE-SEQ(CACHE-IX, CACHE-LN-IX)               CPYXPND 
+009480         MOVE WS-CPY-FILE-REC(7:1)                                CPYXPND 
+009490             TO WS-CACHE-IND(CACHE-IX, CACHE-LN-IX)               CPYXPND 
+009500         MOVE WS-CPY-FILE-REC(8:65)                               CPYXPND 
+009510             TO WS-CACHE-TEXT(CACHE-IX, CACHE-LN-IX)              CPYXPND 
+009520         MOVE WS-CPY-FILE-REC(73:8)                               CPYXPND 
+009530             TO WS-CACHE-STAMP(CACHE-IX, CACHE-LN-IX).            CPYXPND 
+009540 3491-EXIT.                                                       CPYXPND 
+009550     EXIT.                                                        CPYXPND 
+009560*                                                                 CPYXPND 
+009570* -------------------------------------------------------------   CPYXPND 
+009580* 3500-PUSH-FRAME                                                 CPYXPND 
+009590* -------------------------------------------------------------   CPYXPND 
+009600 3500-PUSH-FRAME.                                                 CPYXPND 
+009610     SET STK-IX TO WS-STACK-DEPTH.                                CPYXPND 
+009620     ADD 1 TO WS-STK-PTR(STK-IX).                                 CPYXPND 
+009630     ADD 1 TO WS-STACK-DEPTH.                                     CPYXPND 
+009640     SET STK-IX TO WS-STACK-DEPTH.                                CPYXPND 
+009650     MOVE 'C' TO WS-STK-SOURCE(STK-IX).                           CPYXPND 
+009660     MOVE WS-PARSE-COPYBOOK TO WS-STK-COPYBOOK(STK-IX).           CPYXPND 
+009670     MOVE CACHE-IX TO WS-STK-CACHE-IX(STK-IX).                    CPYXPND 
+009680     MOVE 1 TO WS-STK-PTR(STK-IX).                                CPYXPND 
+009690     MOVE WS-CACHE-LINE-CNT(CACHE-IX) TO WS-STK-LINE-CNT(STK-IX). CPYXPND 
+009700     SET STK-IX DOWN BY 1.                                        CPYXPND 
+009710     MOVE WS-STK-DIV-TAG(STK-IX) TO WS-STK-DIV-TAG(STK-IX + 1).   CPYXPND 
+009720     MOVE WS-PARSE-SUPPRESS TO WS-STK-SUPPRESS(STK-IX + 1).       CPYXPND 
+009730     MOVE WS-PARSE-REPL-CNT TO WS-STK-REPL-CNT(STK-IX + 1).       CPYXPND 
+009740     SET STK-IX UP BY 1.                                          CPYXPND 
+009750     PERFORM 3510-COPY-REPL-PAIRS                                 CPYXPND 
+009760         VARYING WS-IY FROM 1 BY 1                                CPYXPND 
+009770         UNTIL WS-IY > WS-PARSE-REPL-CNT.                         CPYXPND 
+009780 3500-EXIT.                                                       CPYXPND 
+009790     EXIT.                                                        CPYXPND 
+009800*                                                                 CPYXPND 
+009810 3510-COPY-REPL-PAIRS.                                            CPYXPND 
+009820     MOVE WS-PARSE-REPL-TOKEN(WS-IY)                              CPYXPND 
+009830         TO WS-STK-REPL-TOKEN(STK-IX, WS-IY).                     CPYXPND 
+009840     MOVE WS-PARSE-REPL-VALUE(WS-IY)                              CPYXPND 
+009850         TO WS-STK-REPL-VALUE(STK-IX, WS-IY).                     CPYXPND 
+009860     MOVE 'N' TO WS-STK-REPL-SEEN(STK-IX, WS-IY).                 CPYXPND 
+009870 3510-EXIT.                                                       CPYXPND 
+009880     EXIT.                                                        CPYXPND 
+009890*                                                                 CPYXPND 
+009900* -------------------------------------------------------------   CPYXPND 
+009910* 4000-CHECK-SEQUENCE-NUMBERS - FLAGS SEQUENCE GAPS/COLLISIONS    CPYXPND
+009920* -------------------------------------------------------------   CPYXPND 
+009930 4000-CHECK-SEQUENCE-NUMBERS.                                     CPYXPND 
+009940     MOVE 0 TO WS-TALLY.                                          CPYXPND 
+009950     IF WS-OUT-LINE-COUNT > 1                                     CPYXPND 
+009960         PERFORM 4100-CHECK-ONE-PAIR                              CPYXPND 
+009970             VARYING OUT-IX FROM 2 BY 1                           CPYXPND 
+009980             UNTIL OUT-IX > WS-OUT-LINE-COUNT.                    CPYXPND 
+009990     ADD WS-TALLY TO WS-WARNING-COUNT.                            CPYXPND 
+010000 4000-EXIT.                                                       CPYXPND 
+010010     EXIT.                                                        CPYXPND 
+010020*                                                                 CPYXPND 
+010030 4100-CHECK-ONE-PAIR.                                             CPYXPND 
+010040     IF WS-OUT-SEQ(OUT-IX) NOT > WS-OUT-SEQ(OUT-IX - 1)           CPYXPND 
+010050         ADD 1 TO WS-TALLY                                        CPYXPND 
+010060     END-IF.                                                      CPYXPND 
+010070 4100-EXIT.                                                       CPYXPND 
+010080     EXIT.                                                        CPYXPND 
+010090*                                                                 CPYXPND 
+010100* -------------------------------------------------------------   CPYXPND 
+010110* 5000-WRITE-OUTPUT - EXPAND/FLATTEN OUTPUT MODES, WITH DRY-RUN   CPYXPND
+010120* SUPPRESSION                                                     CPYXPND
+010130* -------------------------------------------------------------   CPYXPND 
+010140 5000-WRITE-OUTPUT.                                               CPYXPND 
+010150     IF PRM-DRY-RUN                                               CPYXPND 
+010160         GO TO 5000-EXIT.                                         CPYXPND 
+010170     MOVE SPACES TO WS-OUT-FILENAME.                              CPYXPND 
+010180     IF PRM-OUTPUT-FILE NOT = SPACES                              CPYXPND 
+010190         MOVE PRM-OUTPUT-FILE TO WS-OUT-FILENAME                  CPYXPND 
+010200     ELSE                                                         CPYXPND 
+010210         STRING WS-PGM-FILENAME DELIMITED BY SPACE                CPYXPND 
+010220             '.EXP' DELIMITED BY SIZE                             CPYXPND 
+010230             INTO WS-OUT-FILENAME                                 CPYXPND 
+010240         END-STRING                                               CPYXPND 
+010250     END-IF.                                                      CPYXPND 
+010260     OPEN OUTPUT OUT-FILE.                                        CPYXPND 
+010270     MOVE 0 TO WS-RENUM-SEQ.                                      CPYXPND 
+010280     PERFORM 5100-WRITE-ONE-LINE THRU 5100-EXIT                   CPYXPND 
+010290         VARYING OUT-IX FROM 1 BY 1                               CPYXPND 
+010300         UNTIL OUT-IX > WS-OUT-LINE-COUNT.                        CPYXPND 
+010310     CLOSE OUT-FILE.                                              CPYXPND 
+010320 5000-EXIT.                                                       CPYXPND 
+010330     EXIT.                                                        CPYXPND 
+010340*                                                                 CPYXPND 
+010350 5100-WRITE-ONE-LINE.                                             CPYXPND 
+010360     IF PRM-FUNCTION = 'FLATTEN '                                 CPYXPND 
+010370         AND WS-OUT-IND(OUT-IX) = "*"                             CPYXPND 
+010380         GO TO 5100-EXIT.                                         CPYXPND 
+010390     MOVE SPACES TO WS-OUT-FILE-REC.                              CPYXPND 
+010400     IF PRM-FUNCTION = 'FLATTEN '                                 CPYXPND 
+010410         ADD 10 TO WS-RENUM-SEQ                                   CPYXPND 
+010420         MOVE WS-RENUM-SEQ TO WS-OUT-FILE-REC(1:6)                CPYXPND 
+010430     ELSE                                                         CPYXPND 
+010440         MOVE WS-OUT-SEQ(OUT-IX) TO WS-OUT-FILE-REC(1:6)          CPYXPND 
+010450     END-IF.                                                      CPYXPND 
+010460     MOVE WS-OUT-IND(OUT-IX)   TO WS-OUT-FILE-REC(7:1).           CPYXPND 
+010470     MOVE WS-OUT-TEXT(OUT-IX)  TO WS-OUT-FILE-REC(8:65).          CPYXPND 
+010480     MOVE WS-OUT-STAMP(OUT-IX) TO WS-OUT-FILE-REC(73:8).          CPYXPND 
+010490     WRITE WS-OUT-FILE-REC.                                       CPYXPND 
+010500 5100-EXIT.                                                       CPYXPND 
+010510     EXIT.                                                        CPYXPND 
+010520*                                                                 CPYXPND 
+010530* -------------------------------------------------------------   CPYXPND 
+010540* 6000-DIFF-AGAINST-EXPECTED - COMPARE AGAINST BASELINE           CPYXPND
+010550* -------------------------------------------------------------   CPYXPND 
+010560 6000-DIFF-AGAINST-EXPECTED.                                      CPYXPND 
+010570     MOVE PRM-EXPECTED-FILE TO WS-EXP-FILENAME.                   CPYXPND 
+010580     OPEN INPUT EXP-FILE.                                         CPYXPND 
+010590     IF WS-EXP-FILE-STATUS NOT = '00'                             CPYXPND 
+010600         GO TO 6000-EXIT.                                         CPYXPND 
+010610     MOVE 0 TO WS-DIFF-LINE-NO WS-DIFF-COUNT.                     CPYXPND 
+010620     MOVE 'N' TO WS-EOF-SW.                                       CPYXPND 
+010630     PERFORM 6100-DIFF-ONE-LINE UNTIL WS-EOF.                     CPYXPND 
+010640     CLOSE EXP-FILE.                                              CPYXPND 
+010650     IF WS-DIFF-COUNT > 0                                         CPYXPND
+010655         MOVE 'Y' TO WS-ABORT-SW                                  CPYXPND
+010660         MOVE 'DIFFER' TO WS-ABORT-CODE                           CPYXPND
+010662         MOVE PRM-PROGRAM-NAME TO WS-ABORT-COPYBOOK                CPYXPND
+010664         MOVE WS-DIFF-COUNT TO WS-EDIT-DIFF-COUNT                  CPYXPND
+010666         STRING 'EXPANSION DIFFERS FROM EXPECTED BASELINE ON '     CPYXPND
+010667             DELIMITED BY SIZE                                     CPYXPND
+010668             PRM-PROGRAM-NAME DELIMITED BY SPACE                   CPYXPND
+010669             ' - ' DELIMITED BY SIZE                               CPYXPND
+010670             WS-EDIT-DIFF-COUNT DELIMITED BY SIZE                  CPYXPND
+010671             ' LINE(S) MISMATCHED' DELIMITED BY SIZE               CPYXPND
+010672             INTO WS-ABORT-REASON                                  CPYXPND
+010673         END-STRING                                                CPYXPND
+010674     END-IF.                                                      CPYXPND
+010680 6000-EXIT.                                                       CPYXPND 
+010690     EXIT.                                                        CPYXPND 
+010700*                                                                 CPYXPND 
+010710 6100-DIFF-ONE-LINE.                                              CPYXPND 
+010720     READ EXP-FILE INTO WS-EXP-LINE                               CPYXPND 
+010730         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXPND 
+010740     END-READ.                                                    CPYXPND 
+010750     IF NOT WS-EOF                                                CPYXPND 
+010760         ADD 1 TO WS-DIFF-LINE-NO                                 CPYXPND 
+010770         SET OUT-IX TO WS-DIFF-LINE-NO                            CPYXPND 
+010780         MOVE 'N' TO WS-DIFF-MATCH-SW                             CPYXPND 
+010790         IF WS-DIFF-LINE-NO <= WS-OUT-LINE-COUNT                  CPYXPND 
+010800             IF WS-EXP-LINE(8:65) = WS-OUT-TEXT(OUT-IX)           CPYXPND 
+010810                 MOVE 'Y' TO WS-DIFF-MATCH-SW                     CPYXPND 
+010820             END-IF                                               CPYXPND 
+010830         END-IF                                                   CPYXPND 
+010840         IF NOT WS-DIFF-MATCHES                                   CPYXPND 
+010850             ADD 1 TO WS-DIFF-COUNT                               CPYXPND 
+010860         END-IF.                                                  CPYXPND 
+010870 6100-EXIT.                                                       CPYXPND 
+010880     EXIT.                                                        CPYXPND 
+010890*                                                                 CPYXPND 
+010900* -------------------------------------------------------------   CPYXPND 
+010910* 7000-UPDATE-REGISTRY - MAINTAIN THE COPYBOOK USAGE REGISTRY     CPYXPND
+010920* -------------------------------------------------------------   CPYXPND 
+010930 7000-UPDATE-REGISTRY.                                            CPYXPND 
+010940     OPEN I-O REG-FILE.                                           CPYXPND 
+010950     IF WS-REG-FILE-STATUS = '35' OR WS-REG-FILE-STATUS = '05'    CPYXPND 
+010960         CLOSE REG-FILE                                           CPYXPND 
+010970         OPEN OUTPUT REG-FILE                                     CPYXPND 
+010980         CLOSE REG-FILE                                           CPYXPND 
+010990         OPEN I-O REG-FILE                                        CPYXPND 
+011000     END-IF.                                                      CPYXPND 
+011010     PERFORM 7010-UPDATE-ONE-COPYBOOK                             CPYXPND
+011020         VARYING CALL-CACHE-IX FROM 1 BY 1                        CPYXPND
+011030         UNTIL CALL-CACHE-IX > WS-CALL-CACHE-COUNT.                CPYXPND
+011040     CLOSE REG-FILE.                                              CPYXPND 
+011050 7000-EXIT.                                                       CPYXPND 
+011060     EXIT.                                                        CPYXPND 
+011070*                                                                 CPYXPND 
+011080 7010-UPDATE-ONE-COPYBOOK.                                        CPYXPND
+011085     SET CACHE-IX TO WS-CALL-CACHE-IX(CALL-CACHE-IX).             CPYXPND
+011090     MOVE WS-CACHE-NAME(CACHE-IX) TO REG-COPYBOOK-NAME.           CPYXPND
+011100     READ REG-FILE                                                CPYXPND
+011110         INVALID KEY                                              CPYXPND
+011120             MOVE 0 TO REG-USE-COUNT REG-DEEPEST-NEST-LEVEL       CPYXPND
+011130             PERFORM 7012-CLEAR-USING-PROGRAMS THRU 7012-EXIT     CPYXPND
+011135                 VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 20   CPYXPND
+011140     END-READ.                                                    CPYXPND
+011150     ADD 1 TO REG-USE-COUNT.                                      CPYXPND
+011160     IF WS-CACHE-NEST-LVL(CACHE-IX) > REG-DEEPEST-NEST-LEVEL      CPYXPND
+011170     MOVE WS-CACHE-NEST-LVL(CACHE-IX)                             CPYXPND
+011175         TO REG-DEEPEST-NEST-LEVEL                                CPYXPND
+011180     END-IF.                                                      CPYXPND
+011185     PERFORM 7015-FIND-PROGRAM-SLOT THRU 7015-EXIT.               CPYXPND
+011200     MOVE PRM-PROGRAM-NAME TO REG-PROGRAM-NAME(REG-IDX).          CPYXPND
+011205     MOVE WS-CACHE-PREFIX(CACHE-IX) TO REG-PREFIX-USED(REG-IDX).  CPYXPND
+011207     MOVE WS-CACHE-NEST-LVL(CACHE-IX) TO REG-NEST-LEVEL(REG-IDX). CPYXPND
+011210     MOVE WS-RUN-TIMESTAMP TO REG-LAST-RUN-TS(REG-IDX).           CPYXPND
+011220     WRITE REG-RECORD                                             CPYXPND
+011230         INVALID KEY REWRITE REG-RECORD                           CPYXPND
+011240     END-WRITE.                                                   CPYXPND
+011250 7010-EXIT.                                                       CPYXPND
+011260     EXIT.                                                        CPYXPND
+011262*                                                                 CPYXPND
+011263* CLEAR EVERY USING-PROGRAM SLOT ON A BRAND-NEW REGISTRY RECORD   CPYXPND
+011263* SO NONE OF THEM CARRY STALE CONTENT LEFT IN THE FD RECORD      CPYXPND
+011263* BUFFER BY THE READ OF A DIFFERENT COPYBOOK'S RECORD EARLIER    CPYXPND
+011263* IN THIS RUN.                                                    CPYXPND
+011263 7012-CLEAR-USING-PROGRAMS.                                       CPYXPND
+011263     MOVE SPACES TO REG-PROGRAM-NAME(REG-IDX)                     CPYXPND
+011263         REG-PREFIX-USED(REG-IDX)                                 CPYXPND
+011263         REG-LAST-RUN-TS(REG-IDX).                                CPYXPND
+011263     MOVE 0 TO REG-NEST-LEVEL(REG-IDX).                           CPYXPND
+011263 7012-EXIT.                                                       CPYXPND
+011263     EXIT.                                                        CPYXPND
+011264*                                                                 CPYXPND
+011265* FIND THIS CONSUMING PROGRAM'S OWN SLOT IN REG-USING-PROGRAMS -  CPYXPND
+011266* AN EXISTING SLOT IF IT HAS USED THIS COPYBOOK BEFORE, ELSE THE  CPYXPND
+011268* FIRST EMPTY SLOT, SO A SECOND CONSUMER OF THE SAME COPYBOOK IS  CPYXPND
+011270* ADDED RATHER THAN OVERWRITING THE FIRST ONE'S ENTRY.  IF ALL    CPYXPND
+011272* 20 SLOTS ARE ALREADY TAKEN BY DISTINCT PROGRAMS, THE OLDEST     CPYXPND
+011274* ENTRY (SLOT 20) IS REUSED RATHER THAN LOSING THE UPDATE.        CPYXPND
+011276 7015-FIND-PROGRAM-SLOT.                                          CPYXPND
+011278     MOVE 'N' TO WS-SLOT-FOUND-SW.                                CPYXPND
+011280     SET REG-IDX TO 1.                                            CPYXPND
+011282     SEARCH REG-USING-PROGRAMS                                    CPYXPND
+011284         AT END CONTINUE                                          CPYXPND
+011286         WHEN REG-PROGRAM-NAME(REG-IDX) = PRM-PROGRAM-NAME         CPYXPND
+011288             MOVE 'Y' TO WS-SLOT-FOUND-SW                         CPYXPND
+011290         WHEN REG-PROGRAM-NAME(REG-IDX) = SPACES                  CPYXPND
+011292             MOVE 'Y' TO WS-SLOT-FOUND-SW                         CPYXPND
+011294     END-SEARCH.                                                  CPYXPND
+011296     IF NOT WS-SLOT-FOUND                                         CPYXPND
+011298         SET REG-IDX TO 20                                        CPYXPND
+011299     END-IF.                                                      CPYXPND
+011300 7015-EXIT.                                                       CPYXPND
+011302     EXIT.                                                        CPYXPND
+011304*                                                                 CPYXPND
+011280* -------------------------------------------------------------   CPYXPND 
+011290* 7100-CHECK-PREFIX-STANDARD - PER-TEAM PREFIX NAMING STANDARDS   CPYXPND
+011300* -------------------------------------------------------------   CPYXPND 
+011310 7100-CHECK-PREFIX-STANDARD.                                      CPYXPND 
+011320     MOVE 'N' TO WS-MATCH-SW.                                     CPYXPND 
+011330     IF WS-STD-COUNT > 0                                          CPYXPND 
+011340         SET STD-IX TO 1                                          CPYXPND 
+011350         PERFORM 7110-TEST-ONE-STANDARD                           CPYXPND 
+011360             VARYING STD-IX FROM 1 BY 1                           CPYXPND 
+011370             UNTIL STD-IX > WS-STD-COUNT                          CPYXPND 
+011380     END-IF.                                                      CPYXPND 
+011390 7100-EXIT.                                                       CPYXPND 
+011400     EXIT.                                                        CPYXPND 
+011410*                                                                 CPYXPND 
+011420 7110-TEST-ONE-STANDARD.                                          CPYXPND 
+011430     IF WS-STD-NAME(STD-IX) = WS-PARSE-COPYBOOK                   CPYXPND 
+011440         AND WS-PARSE-REPL-CNT > 0                                CPYXPND 
+011450         PERFORM 7120-VERIFY-PREFIX-PATTERN                       CPYXPND 
+011460     END-IF.                                                      CPYXPND 
+011470 7110-EXIT.                                                       CPYXPND 
+011480     EXIT.                                                        CPYXPND 
+011490*                                                                 CPYXPND 
+011500* -------------------------------------------------------------   CPYXPND 
+011510* 7120-VERIFY-PREFIX-PATTERN.  THE APPROVED                       CPYXPND
+011520* PATTERN CARRIES A SINGLE LEADING OR TRAILING ASTERISK, THE      CPYXPND 
+011530* WAY A GENERATION DATA GROUP PATTERN DOES, MEANING "ANY          CPYXPND 
+011540* SUFFIX" OR "ANY PREFIX" RESPECTIVELY.  A PATTERN WITH NO        CPYXPND 
+011550* ASTERISK MUST MATCH THE REPLACING VALUE EXACTLY.                CPYXPND 
+011560* -------------------------------------------------------------   CPYXPND 
+011570 7120-VERIFY-PREFIX-PATTERN.                                      CPYXPND 
+011580     MOVE 'N' TO WS-MATCH-SW.                                     CPYXPND 
+011590     MOVE 0 TO WS-STD-PATLEN WS-STD-VALLEN.                       CPYXPND 
+011600     INSPECT WS-STD-PATTERN(STD-IX) TALLYING WS-STD-PATLEN        CPYXPND 
+011610         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+011620     INSPECT WS-PARSE-REPL-VALUE(1) TALLYING WS-STD-VALLEN        CPYXPND 
+011630         FOR CHARACTERS BEFORE SPACE.                             CPYXPND 
+011640     IF WS-STD-PATLEN > 0 AND WS-STD-VALLEN > 0                   CPYXPND 
+011650         IF WS-STD-PATTERN(STD-IX)(WS-STD-PATLEN:1) = '*'         CPYXPND 
+011660             COMPUTE WS-STD-FRAGLEN = WS-STD-PATLEN - 1           CPYXPND 
+011670             IF WS-STD-FRAGLEN = 0                                CPYXPND 
+011680                 MOVE 'Y' TO WS-MATCH-SW                          CPYXPND 
+011690             ELSE                                                 CPYXPND 
+011700                 IF WS-STD-VALLEN >= WS-STD-FRAGLEN               CPYXPND 
+011710                     AND WS-PARSE-REPL-VALUE(1)(1:WS-STD-FRAGLEN) CPYXPND 
+011720                       = WS-STD-PATTERN(STD-IX)(1:WS-STD-FRAGLEN) CPYXPND 
+011730                     MOVE 'Y' TO WS-MATCH-SW                      CPYXPND 
+011740                 END-IF                                           CPYXPND 
+011750             END-IF                                               CPYXPND 
+011760         ELSE IF WS-STD-PATTERN(STD-IX)(1:1) = '*'                CPYXPND 
+011770             COMPUTE WS-STD-FRAGLEN = WS-STD-PATLEN - 1           CPYXPND 
+011780             IF WS-STD-FRAGLEN = 0                                CPYXPND 
+011790                 MOVE 'Y' TO WS-MATCH-SW                          CPYXPND 
+011800             ELSE                                                 CPYXPND 
+011810                 IF WS-STD-VALLEN >= WS-STD-FRAGLEN               CPYXPND 
+011820                     AND WS-PARSE-REPL-VALUE(1)                   CPYXPND 
+011830                         (WS-STD-VALLEN - WS-STD-FRAGLEN + 1:     CPYXPND 
+011840                          WS-STD-FRAGLEN)                         CPYXPND 
+011850                       = WS-STD-PATTERN(STD-IX)(2:WS-STD-FRAGLEN) CPYXPND 
+011860                     MOVE 'Y' TO WS-MATCH-SW                      CPYXPND 
+011870                 END-IF                                           CPYXPND 
+011880             END-IF                                               CPYXPND 
+011890         ELSE                                                     CPYXPND 
+011900             IF WS-STD-VALLEN = WS-STD-PATLEN                     CPYXPND 
+011910                 AND WS-PARSE-REPL-VALUE(1)(1:WS-STD-VALLEN)      CPYXPND 
+011920                   = WS-STD-PATTERN(STD-IX)(1:WS-STD-PATLEN)      CPYXPND 
+011930                 MOVE 'Y' TO WS-MATCH-SW                          CPYXPND 
+011940             END-IF                                               CPYXPND 
+011950         END-IF                                                   CPYXPND 
+011960     END-IF.                                                      CPYXPND 
+011970     IF NOT WS-MATCH-FOUND                                        CPYXPND 
+011980         ADD 1 TO WS-WARNING-COUNT                                CPYXPND 
+011990     END-IF.                                                      CPYXPND 
+012000 7120-EXIT.                                                       CPYXPND 
+012010     EXIT.                                                        CPYXPND 
+012020*                                                                 CPYXPND 
+012030* -------------------------------------------------------------   CPYXPND 
+012040* 8000-WRITE-AUDIT-RECORD - PERMANENT AUDIT TRAIL ENTRY           CPYXPND
+012050* -------------------------------------------------------------   CPYXPND 
+012060 8000-WRITE-AUDIT-RECORD.                                         CPYXPND 
+012070     MOVE WS-RUN-TIMESTAMP TO AUD-TIMESTAMP.                      CPYXPND 
+012080     MOVE PRM-PROGRAM-NAME TO AUD-PROGRAM-NAME.                   CPYXPND 
+012090     MOVE PRM-FUNCTION     TO AUD-FUNCTION.                       CPYXPND 
+012100     MOVE 'BATCH'          TO AUD-RUN-BY.                         CPYXPND 
+012110     IF WS-RUN-ABORTED                                            CPYXPND 
+012120         MOVE 'FAILED'     TO AUD-OUTCOME                         CPYXPND 
+012130     ELSE                                                         CPYXPND 
+012140         MOVE 'OK'         TO AUD-OUTCOME                         CPYXPND 
+012150     END-IF.                                                      CPYXPND 
+012160     MOVE WS-CALL-CACHE-COUNT TO AUD-COPYBOOK-COUNT.              CPYXPND
+012170     PERFORM 8010-STAMP-ONE-COPYBOOK                              CPYXPND
+012180         VARYING CALL-CACHE-IX FROM 1 BY 1                        CPYXPND
+012190         UNTIL CALL-CACHE-IX > WS-CALL-CACHE-COUNT.                CPYXPND
+012200     OPEN EXTEND AUD-FILE.                                        CPYXPND 
+012210     IF WS-AUD-FILE-STATUS = '35'                                 CPYXPND 
+012220         OPEN OUTPUT AUD-FILE                                     CPYXPND 
+012230     END-IF.                                                      CPYXPND 
+012240     WRITE WS-AUD-FILE-REC FROM AUD-RECORD.                       CPYXPND 
+012250     CLOSE AUD-FILE.                                              CPYXPND 
+012260     PERFORM 8200-WRITE-BANNER-LINE.                              CPYXPND 
+012270 8000-EXIT.                                                       CPYXPND 
+012280     EXIT.                                                        CPYXPND 
+012290*                                                                 CPYXPND 
+012300 8010-STAMP-ONE-COPYBOOK.                                         CPYXPND
+012305     SET CACHE-IX TO WS-CALL-CACHE-IX(CALL-CACHE-IX).             CPYXPND
+012310     IF CALL-CACHE-IX <= 10                                       CPYXPND
+012320         MOVE WS-CACHE-NAME(CACHE-IX)                             CPYXPND
+012322             TO AUD-CB-NAME(CALL-CACHE-IX)                        CPYXPND
+012330         MOVE SPACES TO AUD-CB-VERSION(CALL-CACHE-IX)             CPYXPND
+012340         SET VERS-IX TO 1                                         CPYXPND
+012350         SEARCH WS-VERS-ENTRY                                     CPYXPND
+012360             AT END CONTINUE                                      CPYXPND
+012370             WHEN WS-VERS-NAME(VERS-IX) = WS-CACHE-NAME(CACHE-IX) CPYXPND
+012380                 MOVE WS-VERS-VALUE(VERS-IX)                      CPYXPND
+012390                     TO AUD-CB-VERSION(CALL-CACHE-IX)             CPYXPND
+012400         END-SEARCH                                               CPYXPND
+012410     END-IF.                                                      CPYXPND
+012420 8010-EXIT.                                                       CPYXPND 
+012430     EXIT.                                                        CPYXPND 
+012440*                                                                 CPYXPND 
+012450* -------------------------------------------------------------   CPYXPND 
+012460* 8100-WRITE-EXCEPTION-RECORD - OPERATOR EXCEPTION FILE           CPYXPND
+012470* -------------------------------------------------------------   CPYXPND 
+012480 8100-WRITE-EXCEPTION-RECORD.                                     CPYXPND 
+012490     MOVE WS-RUN-TIMESTAMP   TO EXC-TIMESTAMP.                    CPYXPND 
+012500     MOVE PRM-PROGRAM-NAME   TO EXC-PROGRAM-NAME.                 CPYXPND 
+012510     MOVE WS-ABORT-COPYBOOK  TO EXC-COPYBOOK-NAME.                CPYXPND 
+012520     MOVE WS-ABORT-CODE      TO EXC-REASON-CODE.                  CPYXPND 
+012530     MOVE WS-ABORT-REASON    TO EXC-REASON-TEXT.                  CPYXPND 
+012540     MOVE WS-ABORT-CODE      TO PRM-REASON-CODE.                  CPYXPND 
+012550     OPEN EXTEND EXC-FILE.                                        CPYXPND 
+012560     IF WS-EXC-FILE-STATUS = '35'                                 CPYXPND 
+012570         OPEN OUTPUT EXC-FILE                                     CPYXPND 
+012580     END-IF.                                                      CPYXPND 
+012590     WRITE WS-EXC-FILE-REC FROM EXC-RECORD.                       CPYXPND 
+012600     CLOSE EXC-FILE.                                              CPYXPND 
+012610     PERFORM 8210-ALERT-ON-FAILURE THRU 8210-EXIT.                CPYXPND 
+012620 8100-EXIT.                                                       CPYXPND 
+012630     EXIT.                                                        CPYXPND 
+012640*                                                                 CPYXPND 
+012650* -------------------------------------------------------------   CPYXPND 
+012660* 8200-WRITE-BANNER-LINE - OPERATIONS DASHBOARD SUMMARY LINE      CPYXPND
+012670* -------------------------------------------------------------   CPYXPND 
+012680 8200-WRITE-BANNER-LINE.                                          CPYXPND 
+012690     MOVE PRM-PROGRAM-NAME TO BNR-PROGRAM-NAME.                   CPYXPND 
+012700     MOVE PRM-MAX-DEPTH-FOUND TO BNR-COPY-LEVELS.                 CPYXPND 
+012710     MOVE WS-CALL-CACHE-COUNT TO WS-EDIT-COUNT.                   CPYXPND
+012720     MOVE PRM-MAX-DEPTH-FOUND TO WS-EDIT-COUNT2.                  CPYXPND 
+012730     MOVE SPACES TO BNR-TEXT.                                     CPYXPND 
+012740     STRING PRM-PROGRAM-NAME DELIMITED BY SPACE                   CPYXPND 
+012750         ' EXPANDED ' DELIMITED BY SIZE                           CPYXPND 
+012760         WS-EDIT-COUNT DELIMITED BY SIZE                          CPYXPND 
+012770         ' COPYBOOK(S), MAX DEPTH ' DELIMITED BY SIZE             CPYXPND 
+012780         WS-EDIT-COUNT2 DELIMITED BY SIZE                         CPYXPND 
+012790         INTO BNR-TEXT                                            CPYXPND 
+012800     END-STRING.                                                  CPYXPND 
+012810     MOVE BNR-TEXT TO PRM-BANNER-TEXT.                            CPYXPND 
+012820     DISPLAY BNR-TEXT.                                            CPYXPND 
+012830 8200-EXIT.                                                       CPYXPND 
+012840     EXIT.                                                        CPYXPND 
+012850*                                                                 CPYXPND 
+012860* -------------------------------------------------------------   CPYXPND 
+012870* 8210-ALERT-ON-FAILURE.  NO EMAIL/MQ TRANSPORT                   CPYXPND
+012880* IS REACHABLE FROM A BATCH COBOL STEP, SO A FAILED EXPANSION IS  CPYXPND 
+012890* QUEUED TO registry/ALERTQ.DAT FOR THE SCHEDULER EXIT THAT       CPYXPND 
+012900* ALREADY DRAINS OPERATOR ALERTS TO ON-CALL EMAIL/MQ.             CPYXPND 
+012910* -------------------------------------------------------------   CPYXPND 
+012920 8210-ALERT-ON-FAILURE.                                           CPYXPND 
+012930     MOVE WS-RUN-TIMESTAMP  TO ALQ-TIMESTAMP.                     CPYXPND 
+012940     MOVE PRM-PROGRAM-NAME  TO ALQ-PROGRAM-NAME.                  CPYXPND 
+012950     MOVE WS-ABORT-CODE     TO ALQ-REASON-CODE.                   CPYXPND 
+012960     MOVE WS-ABORT-REASON   TO ALQ-REASON-TEXT.                   CPYXPND 
+012970     OPEN EXTEND ALQ-FILE.                                        CPYXPND 
+012980     IF WS-ALQ-FILE-STATUS = '35'                                 CPYXPND 
+012990         OPEN OUTPUT ALQ-FILE                                     CPYXPND 
+013000     END-IF.                                                      CPYXPND 
+013010     WRITE WS-ALQ-FILE-REC FROM ALQ-RECORD.                       CPYXPND 
+013020     CLOSE ALQ-FILE.                                              CPYXPND 
+013030 8210-EXIT.                                                       CPYXPND 
+013040     EXIT.                                                        CPYXPND 
+013050*                                                                 CPYXPND 
+013060* -------------------------------------------------------------   CPYXPND 
+013070* 9000-TERMINATE-RUN                                              CPYXPND 
+013080* -------------------------------------------------------------   CPYXPND 
+013090 9000-TERMINATE-RUN.                                              CPYXPND 
+013100     IF WS-RUN-ABORTED                                            CPYXPND 
+013110         MOVE WS-ABORT-CODE TO PRM-REASON-CODE                    CPYXPND 
+013120         MOVE 16 TO PRM-RETURN-CODE                               CPYXPND 
+013130     ELSE                                                         CPYXPND 
+013140         IF WS-WARNING-COUNT > 0                                  CPYXPND 
+013150             MOVE 4 TO PRM-RETURN-CODE                            CPYXPND 
+013160         ELSE                                                     CPYXPND 
+013170             MOVE 0 TO PRM-RETURN-CODE                            CPYXPND 
+013180         END-IF                                                   CPYXPND 
+013190     END-IF.                                                      CPYXPND 
+013200 9000-EXIT.                                                       CPYXPND 
+013210     EXIT.                                                        CPYXPND 
