@@ -0,0 +1,302 @@
+000010 IDENTIFICATION DIVISION.                                         CPYDRVR 
+000020 PROGRAM-ID. CPYDRVR.                                             CPYDRVR 
+000030 AUTHOR. R SANDOVAL.                                              CPYDRVR 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYDRVR 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYDRVR 
+000060 DATE-COMPILED.                                                   CPYDRVR 
+000070*-------------------------------------------------------------    CPYDRVR 
+000080*MODIFICATION HISTORY                                             CPYDRVR 
+000090*-------------------------------------------------------------    CPYDRVR 
+000100*2026-08-09 RS  FULL-LIBRARY BATCH DRIVER.  EXPANDS EVERY MEMBER  CPYDRVR 
+000110*               NAMED IN config/MEMBERS.LST BY CALLING CPYXPND    CPYDRVR 
+000120*               ONCE PER MEMBER, CHECKPOINTING PROGRESS SO AN     CPYDRVR 
+000130*               ABENDED OVERNIGHT RUN CAN RESTART WITHOUT         CPYDRVR 
+000140*               RE-EXPANDING MEMBERS ALREADY DONE, AND TALLIES    CPYDRVR 
+000150*               PROCESSED/CLEAN/WARNED/ABORTED COUNTS INTO ONE    CPYDRVR 
+000160*               OPERATIONS DASHBOARD LINE AT THE END OF THE RUN.  CPYDRVR 
+000170*               SUBMITTED FROM jcl/CPYDRVR.JCL; A LARGE LIBRARY ISCPYDRVR 
+000180*               SPLIT ACROSS SEVERAL PARALLEL JOB STEPS BY GIVING CPYDRVR 
+000190*               STEP ITS OWN SLICE OF MEMBERS.LST RATHER THAN BY  CPYDRVR 
+000200*               ANY THREADING WITHIN THIS PROGRAM.                CPYDRVR 
+000210*-------------------------------------------------------------    CPYDRVR 
+000220 ENVIRONMENT DIVISION.                                            CPYDRVR 
+000230 CONFIGURATION SECTION.                                           CPYDRVR 
+000240 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYDRVR 
+000250 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYDRVR 
+000260 INPUT-OUTPUT SECTION.                                            CPYDRVR 
+000270 FILE-CONTROL.                                                    CPYDRVR 
+000280     SELECT MBR-FILE ASSIGN TO DYNAMIC WS-MBR-FILENAME            CPYDRVR 
+000290         ORGANIZATION LINE SEQUENTIAL                             CPYDRVR 
+000300         FILE STATUS IS WS-MBR-FILE-STATUS.                       CPYDRVR 
+000310     SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILENAME          CPYDRVR 
+000320         ORGANIZATION LINE SEQUENTIAL                             CPYDRVR 
+000330         FILE STATUS IS WS-PARM-FILE-STATUS.                      CPYDRVR 
+000340     SELECT CFG-FILE ASSIGN TO DYNAMIC WS-CFG-FILENAME            CPYDRVR 
+000350         ORGANIZATION LINE SEQUENTIAL                             CPYDRVR 
+000360         FILE STATUS IS WS-CFG-FILE-STATUS.                       CPYDRVR 
+000370     SELECT CHK-FILE ASSIGN TO DYNAMIC WS-CHK-FILENAME            CPYDRVR 
+000380         ORGANIZATION LINE SEQUENTIAL                             CPYDRVR 
+000390         FILE STATUS IS WS-CHK-FILE-STATUS.                       CPYDRVR 
+000400 DATA DIVISION.                                                   CPYDRVR 
+000410 FILE SECTION.                                                    CPYDRVR 
+000420 FD  MBR-FILE.                                                    CPYDRVR 
+000430 01  WS-MBR-FILE-REC     PIC X(80).                               CPYDRVR 
+000440 FD  PARM-FILE.                                                   CPYDRVR 
+000450 01  WS-PARM-FILE-REC    PIC X(80).                               CPYDRVR 
+000460 FD  CFG-FILE.                                                    CPYDRVR 
+000470 01  WS-CFG-FILE-REC     PIC X(80).                               CPYDRVR 
+000480 FD  CHK-FILE.                                                    CPYDRVR 
+000490 01  WS-CHK-FILE-REC     PIC X(55).                               CPYDRVR 
+000500 WORKING-STORAGE SECTION.                                         CPYDRVR 
+000510*-------------------------------------------------------------    CPYDRVR 
+000520*FILE STATUS AND DYNAMIC FILE NAMES                               CPYDRVR 
+000530*-------------------------------------------------------------    CPYDRVR 
+000540 77  WS-MBR-FILENAME      PIC X(80) VALUE 'config/MEMBERS.LST'.   CPYDRVR 
+000550 77  WS-MBR-FILE-STATUS   PIC X(02) VALUE '00'.                   CPYDRVR 
+000560 77  WS-PARM-FILENAME     PIC X(80) VALUE 'jcl/CPYDRVR.SYSIN'.    CPYDRVR 
+000570 77  WS-PARM-FILE-STATUS  PIC X(02) VALUE '00'.                   CPYDRVR 
+000580 77  WS-CFG-FILENAME      PIC X(80) VALUE 'config/CPYCHKP.CFG'.   CPYDRVR
+000590 77  WS-CFG-FILE-STATUS   PIC X(02) VALUE '00'.                   CPYDRVR 
+000600 77  WS-CHK-FILENAME      PIC X(80) VALUE 'registry/CPYCHK.DAT'.  CPYDRVR 
+000610 77  WS-CHK-FILE-STATUS   PIC X(02) VALUE '00'.                   CPYDRVR 
+000620 77  WS-EOF-SW            PIC X(01) VALUE 'N'.                    CPYDRVR 
+000630     88  WS-EOF           VALUE 'Y'.                              CPYDRVR 
+000640*-------------------------------------------------------------    CPYDRVR
+000650*RESTART/DRY-RUN CONTROL.  THE SYSIN CARD CARRIES TWO Y/N         CPYDRVR
+000655*SWITCHES IN COLS 1-2: COL 1 Y RESUMES FROM THE LAST CHECKPOINT,  CPYDRVR
+000656*N (OR A MISSING CARD) STARTS A FRESH PASS OVER THE WHOLE LIST;   CPYDRVR
+000657*COL 2 Y RUNS EVERY MEMBER IN CPYXPND'S DRY-RUN MODE SO THE       CPYDRVR
+000658*WHOLE LIBRARY CAN BE PREVIEWED WITHOUT TOUCHING THE REGISTRY,    CPYDRVR
+000659*AUDIT TRAIL OR OUTPUT DECKS; N (OR BLANK) EXPANDS FOR REAL.      CPYDRVR
+000680*-------------------------------------------------------------    CPYDRVR
+000690 77  WS-RESTART-SW        PIC X(01) VALUE 'N'.                    CPYDRVR
+000700     88  WS-RESTART-REQUESTED VALUE 'Y'.                          CPYDRVR
+000705 77  WS-DRYRUN-SW         PIC X(01) VALUE 'N'.                    CPYDRVR
+000706     88  WS-DRYRUN-REQUESTED  VALUE 'Y'.                          CPYDRVR
+000710 77  WS-SKIPPING-SW       PIC X(01) VALUE 'N'.                    CPYDRVR
+000720     88  WS-STILL-SKIPPING VALUE 'Y'.                             CPYDRVR
+000730 COPY CPYCHK.                                                     CPYDRVR 
+000740 77  WS-CHECKPOINT-INTERVAL PIC 9(04) COMP VALUE 1.               CPYDRVR 
+000750 77  WS-SINCE-CHECKPOINT    PIC 9(04) COMP VALUE 0.               CPYDRVR 
+000760*-------------------------------------------------------------    CPYDRVR 
+000770*DASHBOARD ROLLUP COUNTERS                                        CPYDRVR
+000780*-------------------------------------------------------------    CPYDRVR 
+000790 77  WS-MEMBERS-PROCESSED   PIC 9(05) COMP VALUE 0.               CPYDRVR 
+000800 77  WS-MEMBERS-CLEAN       PIC 9(05) COMP VALUE 0.               CPYDRVR 
+000810 77  WS-MEMBERS-WARNED      PIC 9(05) COMP VALUE 0.               CPYDRVR 
+000820 77  WS-MEMBERS-ABORTED     PIC 9(05) COMP VALUE 0.               CPYDRVR 
+000830 77  WS-DASHBOARD-LINE      PIC X(80) VALUE SPACES.               CPYDRVR 
+000840 77  WS-EDIT-PROCESSED      PIC 9(05) VALUE 0.                    CPYDRVR 
+000850 77  WS-EDIT-CLEAN          PIC 9(05) VALUE 0.                    CPYDRVR 
+000860 77  WS-EDIT-WARNED         PIC 9(05) VALUE 0.                    CPYDRVR 
+000870 77  WS-EDIT-ABORTED        PIC 9(05) VALUE 0.                    CPYDRVR 
+000880 77  WS-RUN-TIMESTAMP       PIC X(15) VALUE SPACES.               CPYDRVR 
+000890 77  WS-DATE-PART           PIC X(08) VALUE SPACES.               CPYDRVR 
+000900 77  WS-TIME-PART           PIC X(08) VALUE SPACES.               CPYDRVR 
+000910 COPY CPYPRM.                                                     CPYDRVR 
+000920 PROCEDURE DIVISION.                                              CPYDRVR 
+000930*-------------------------------------------------------------    CPYDRVR 
+000940*0000-MAINLINE                                                    CPYDRVR 
+000950*-------------------------------------------------------------    CPYDRVR 
+000960 0000-MAINLINE.                                                   CPYDRVR 
+000970     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.                  CPYDRVR 
+000980     OPEN INPUT MBR-FILE.                                         CPYDRVR 
+000990     IF WS-MBR-FILE-STATUS NOT = '00'                             CPYDRVR 
+001000         DISPLAY 'CPYDRVR - UNABLE TO OPEN MEMBER LIST'           CPYDRVR 
+001010         MOVE 16 TO RETURN-CODE                                   CPYDRVR 
+001020         GOBACK                                                   CPYDRVR 
+001030     END-IF.                                                      CPYDRVR 
+001040     MOVE 'N' TO WS-EOF-SW.                                       CPYDRVR 
+001050     PERFORM 2000-PROCESS-ONE-MEMBER THRU 2000-EXIT UNTIL WS-EOF. CPYDRVR 
+001060     CLOSE MBR-FILE.                                              CPYDRVR 
+001070     PERFORM 9000-WRITE-DASHBOARD-LINE THRU 9000-EXIT.            CPYDRVR 
+001080     IF WS-MEMBERS-ABORTED > 0                                    CPYDRVR 
+001090         MOVE 16 TO RETURN-CODE                                   CPYDRVR 
+001100     ELSE                                                         CPYDRVR 
+001110         IF WS-MEMBERS-WARNED > 0                                 CPYDRVR 
+001120             MOVE 4 TO RETURN-CODE                                CPYDRVR 
+001130         ELSE                                                     CPYDRVR 
+001140             MOVE 0 TO RETURN-CODE                                CPYDRVR 
+001150         END-IF                                                   CPYDRVR 
+001160     END-IF.                                                      CPYDRVR 
+001170     GOBACK.                                                      CPYDRVR 
+                                                                                
+001180*-------------------------------------------------------------    CPYDRVR 
+001190*1000-INITIALIZE-RUN                                              CPYDRVR 
+001200*-------------------------------------------------------------    CPYDRVR 
+001210 1000-INITIALIZE-RUN.                                             CPYDRVR 
+001220     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD.                      CPYDRVR 
+001230     ACCEPT WS-TIME-PART FROM TIME.                               CPYDRVR 
+001240     STRING WS-DATE-PART WS-TIME-PART                             CPYDRVR 
+001250         DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP.                 CPYDRVR 
+001260     MOVE 'N' TO WS-RESTART-SW.                                   CPYDRVR
+001265     MOVE 'N' TO WS-DRYRUN-SW.                                    CPYDRVR
+001270     OPEN INPUT PARM-FILE.                                        CPYDRVR
+001280     IF WS-PARM-FILE-STATUS = '00'                                CPYDRVR
+001290         READ PARM-FILE INTO WS-PARM-FILE-REC                     CPYDRVR
+001300             AT END CONTINUE                                      CPYDRVR
+001310         END-READ                                                 CPYDRVR
+001320         IF WS-PARM-FILE-STATUS = '00'                            CPYDRVR
+001330             MOVE WS-PARM-FILE-REC(1:1) TO WS-RESTART-SW          CPYDRVR
+001335             MOVE WS-PARM-FILE-REC(2:1) TO WS-DRYRUN-SW           CPYDRVR
+001340         END-IF                                                   CPYDRVR
+001350         CLOSE PARM-FILE                                          CPYDRVR
+001360     END-IF.                                                      CPYDRVR 
+001370     MOVE 0 TO WS-CHECKPOINT-INTERVAL.                            CPYDRVR 
+001380     OPEN INPUT CFG-FILE.                                         CPYDRVR 
+001390     IF WS-CFG-FILE-STATUS = '00'                                 CPYDRVR 
+001400         MOVE 'N' TO WS-EOF-SW                                    CPYDRVR 
+001410         PERFORM 1100-SCAN-CFG-LINE UNTIL WS-EOF                  CPYDRVR 
+001420         MOVE 'N' TO WS-EOF-SW                                    CPYDRVR 
+001430         CLOSE CFG-FILE                                           CPYDRVR 
+001440     END-IF.                                                      CPYDRVR 
+001450     IF WS-CHECKPOINT-INTERVAL = 0                                CPYDRVR 
+001460         MOVE 1 TO WS-CHECKPOINT-INTERVAL.                        CPYDRVR 
+001470     MOVE 'N' TO WS-SKIPPING-SW.                                  CPYDRVR 
+001480     MOVE SPACES TO CHK-LAST-MEMBER.                              CPYDRVR 
+001490     MOVE 0 TO CHK-MEMBERS-DONE.                                  CPYDRVR 
+001500     IF WS-RESTART-REQUESTED                                      CPYDRVR 
+001510         PERFORM 1200-LOAD-LAST-CHECKPOINT THRU 1200-EXIT         CPYDRVR 
+001520         IF CHK-LAST-MEMBER NOT = SPACES                          CPYDRVR 
+001530             MOVE 'Y' TO WS-SKIPPING-SW                           CPYDRVR 
+001540         END-IF                                                   CPYDRVR 
+001550     END-IF.                                                      CPYDRVR 
+001560 1000-EXIT.                                                       CPYDRVR 
+001570     EXIT.                                                        CPYDRVR 
+                                                                                
+001580 1100-SCAN-CFG-LINE.                                              CPYDRVR 
+001590     READ CFG-FILE INTO WS-CFG-FILE-REC                           CPYDRVR 
+001600         AT END MOVE 'Y' TO WS-EOF-SW                             CPYDRVR 
+001610     END-READ.                                                    CPYDRVR 
+001620     IF NOT WS-EOF                                                CPYDRVR 
+001630         AND WS-CFG-FILE-REC(1:15) = 'CHECKPOINT-EACH'            CPYDRVR 
+001640         MOVE WS-CFG-FILE-REC(17:4) TO WS-CHECKPOINT-INTERVAL     CPYDRVR 
+001650     END-IF.                                                      CPYDRVR 
+001660 1100-EXIT.                                                       CPYDRVR 
+001670     EXIT.                                                        CPYDRVR 
+                                                                                
+001680*-------------------------------------------------------------    CPYDRVR 
+001690*1200-LOAD-LAST-CHECKPOINT.  READS registry/                      CPYDRVR
+001700*CPYCHK.DAT LINE BY LINE AND KEEPS THE LAST ENTRY - A LINE-       CPYDRVR 
+001710*SEQUENTIAL FILE HAS NO KEYED ACCESS, SO THE MOST RECENT          CPYDRVR 
+001720*CHECKPOINT IS WHATEVER WAS WRITTEN LAST.                         CPYDRVR 
+001730*-------------------------------------------------------------    CPYDRVR 
+001740 1200-LOAD-LAST-CHECKPOINT.                                       CPYDRVR 
+001750     OPEN INPUT CHK-FILE.                                         CPYDRVR 
+001760     IF WS-CHK-FILE-STATUS NOT = '00'                             CPYDRVR 
+001770         GO TO 1200-EXIT.                                         CPYDRVR 
+001780     MOVE 'N' TO WS-EOF-SW.                                       CPYDRVR 
+001790     PERFORM 1210-READ-CHECKPOINT-LINE UNTIL WS-EOF.              CPYDRVR 
+001800     CLOSE CHK-FILE.                                              CPYDRVR 
+001810 1200-EXIT.                                                       CPYDRVR 
+001820     EXIT.                                                        CPYDRVR 
+                                                                                
+001830 1210-READ-CHECKPOINT-LINE.                                       CPYDRVR 
+001840     READ CHK-FILE INTO WS-CHK-FILE-REC                           CPYDRVR 
+001850         AT END MOVE 'Y' TO WS-EOF-SW                             CPYDRVR 
+001860     END-READ.                                                    CPYDRVR 
+001870     IF NOT WS-EOF                                                CPYDRVR 
+001880         MOVE WS-CHK-FILE-REC TO CHK-RECORD                       CPYDRVR 
+001890     END-IF.                                                      CPYDRVR 
+001900 1210-EXIT.                                                       CPYDRVR 
+001910     EXIT.                                                        CPYDRVR 
+                                                                                
+001920*-------------------------------------------------------------    CPYDRVR 
+001930*2000-PROCESS-ONE-MEMBER                                          CPYDRVR 
+001940*-------------------------------------------------------------    CPYDRVR 
+001950 2000-PROCESS-ONE-MEMBER.                                         CPYDRVR 
+001960     READ MBR-FILE INTO WS-MBR-FILE-REC                           CPYDRVR 
+001970         AT END MOVE 'Y' TO WS-EOF-SW                             CPYDRVR 
+001980     END-READ.                                                    CPYDRVR 
+001990     IF WS-EOF                                                    CPYDRVR 
+002000         GO TO 2000-EXIT.                                         CPYDRVR 
+002010     IF WS-MBR-FILE-REC(1:1) = '*'                                CPYDRVR 
+002020         OR WS-MBR-FILE-REC = SPACES                              CPYDRVR 
+002030         GO TO 2000-EXIT.                                         CPYDRVR 
+002040     IF WS-STILL-SKIPPING                                         CPYDRVR 
+002050         PERFORM 2100-CHECK-SKIP-DONE THRU 2100-EXIT              CPYDRVR 
+002060         GO TO 2000-EXIT.                                         CPYDRVR 
+002070     PERFORM 2200-EXPAND-ONE-MEMBER THRU 2200-EXIT.               CPYDRVR 
+002080 2000-EXIT.                                                       CPYDRVR 
+002090     EXIT.                                                        CPYDRVR 
+                                                                                
+002100*-------------------------------------------------------------    CPYDRVR 
+002110*2100-CHECK-SKIP-DONE - SKIP EVERY MEMBER UP TO AND INCLUDING     CPYDRVR 
+002120*THE ONE NAMED IN THE LOADED CHECKPOINT, THEN RESUME NORMAL       CPYDRVR 
+002130*PROCESSING FROM THE NEXT MEMBER ON.                              CPYDRVR 
+002140*-------------------------------------------------------------    CPYDRVR 
+002150 2100-CHECK-SKIP-DONE.                                            CPYDRVR 
+002160     IF WS-MBR-FILE-REC(1:10) = CHK-LAST-MEMBER                   CPYDRVR 
+002170         MOVE 'N' TO WS-SKIPPING-SW                               CPYDRVR 
+002180         MOVE CHK-MEMBERS-DONE TO WS-MEMBERS-PROCESSED            CPYDRVR 
+002190     END-IF.                                                      CPYDRVR 
+002200 2100-EXIT.                                                       CPYDRVR 
+002210     EXIT.                                                        CPYDRVR 
+                                                                                
+002220*-------------------------------------------------------------    CPYDRVR 
+002230*2200-EXPAND-ONE-MEMBER                                           CPYDRVR 
+002240*-------------------------------------------------------------    CPYDRVR 
+002250 2200-EXPAND-ONE-MEMBER.                                          CPYDRVR
+002260     MOVE SPACES TO CPYXPND-PARMS.                                CPYDRVR
+002270     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYDRVR
+002280     MOVE WS-MBR-FILE-REC(1:10) TO PRM-PROGRAM-NAME.              CPYDRVR
+002285     IF WS-DRYRUN-REQUESTED                                       CPYDRVR
+002286         MOVE 'Y' TO PRM-DRY-RUN-SW                               CPYDRVR
+002287     END-IF.                                                      CPYDRVR
+002290     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYDRVR
+002300     ADD 1 TO WS-MEMBERS-PROCESSED.                               CPYDRVR 
+002310     ADD 1 TO WS-SINCE-CHECKPOINT.                                CPYDRVR 
+002320     EVALUATE PRM-RETURN-CODE                                     CPYDRVR 
+002330         WHEN 0                                                   CPYDRVR 
+002340             ADD 1 TO WS-MEMBERS-CLEAN                            CPYDRVR 
+002350         WHEN 4                                                   CPYDRVR 
+002360             ADD 1 TO WS-MEMBERS-WARNED                           CPYDRVR 
+002370         WHEN OTHER                                               CPYDRVR 
+002380             ADD 1 TO WS-MEMBERS-ABORTED                          CPYDRVR 
+002390     END-EVALUATE.                                                CPYDRVR 
+002400     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL             CPYDRVR 
+002410         PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT             CPYDRVR 
+002420         MOVE 0 TO WS-SINCE-CHECKPOINT                            CPYDRVR 
+002430     END-IF.                                                      CPYDRVR 
+002440 2200-EXIT.                                                       CPYDRVR 
+002450     EXIT.                                                        CPYDRVR 
+                                                                                
+002460 2210-WRITE-CHECKPOINT.                                           CPYDRVR 
+002470     MOVE WS-RUN-TIMESTAMP      TO CHK-RUN-ID.                    CPYDRVR 
+002480     MOVE PRM-PROGRAM-NAME      TO CHK-LAST-MEMBER.               CPYDRVR 
+002490     MOVE WS-MEMBERS-PROCESSED  TO CHK-MEMBERS-DONE.              CPYDRVR 
+002500     MOVE WS-RUN-TIMESTAMP      TO CHK-TIMESTAMP.                 CPYDRVR 
+002510     OPEN EXTEND CHK-FILE.                                        CPYDRVR 
+002520     IF WS-CHK-FILE-STATUS = '35'                                 CPYDRVR 
+002530         OPEN OUTPUT CHK-FILE                                     CPYDRVR 
+002540     END-IF.                                                      CPYDRVR 
+002550     WRITE WS-CHK-FILE-REC FROM CHK-RECORD.                       CPYDRVR 
+002560     CLOSE CHK-FILE.                                              CPYDRVR 
+002570 2210-EXIT.                                                       CPYDRVR 
+002580     EXIT.                                                        CPYDRVR 
+                                                                                
+002590*-------------------------------------------------------------    CPYDRVR 
+002600*9000-WRITE-DASHBOARD-LINE.  TALLIES THE RUN-S                    CPYDRVR 
+002610*PROCESSED/CLEAN/WARNED/ABORTED COUNTS INTO ONE LINE.             CPYDRVR 
+002620*-------------------------------------------------------------    CPYDRVR 
+002630 9000-WRITE-DASHBOARD-LINE.                                       CPYDRVR 
+002640     MOVE SPACES TO WS-DASHBOARD-LINE.                            CPYDRVR 
+002650     MOVE WS-MEMBERS-PROCESSED TO WS-EDIT-PROCESSED.              CPYDRVR 
+002660     MOVE WS-MEMBERS-CLEAN     TO WS-EDIT-CLEAN.                  CPYDRVR 
+002670     MOVE WS-MEMBERS-WARNED    TO WS-EDIT-WARNED.                 CPYDRVR 
+002680     MOVE WS-MEMBERS-ABORTED   TO WS-EDIT-ABORTED.                CPYDRVR 
+002690     STRING 'CPYDRVR ' WS-RUN-TIMESTAMP DELIMITED BY SIZE         CPYDRVR 
+002700         ' - ' DELIMITED BY SIZE                                  CPYDRVR 
+002710         WS-EDIT-PROCESSED DELIMITED BY SIZE                      CPYDRVR 
+002720         ' PROCESSED, ' DELIMITED BY SIZE                         CPYDRVR 
+002730         WS-EDIT-CLEAN DELIMITED BY SIZE                          CPYDRVR 
+002740         ' CLEAN, ' DELIMITED BY SIZE                             CPYDRVR 
+002750         WS-EDIT-WARNED DELIMITED BY SIZE                         CPYDRVR 
+002760         ' WARNED, ' DELIMITED BY SIZE                            CPYDRVR 
+002770         WS-EDIT-ABORTED DELIMITED BY SIZE                        CPYDRVR 
+002780         ' ABORTED' DELIMITED BY SIZE                             CPYDRVR 
+002790         INTO WS-DASHBOARD-LINE                                   CPYDRVR 
+002800     END-STRING.                                                  CPYDRVR 
+002810     DISPLAY WS-DASHBOARD-LINE.                                   CPYDRVR 
+002820 9000-EXIT.                                                       CPYDRVR 
+002830     EXIT.                                                        CPYDRVR 
