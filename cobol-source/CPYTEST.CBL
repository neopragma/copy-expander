@@ -0,0 +1,224 @@
+000010 IDENTIFICATION DIVISION.                                         CPYTEST 
+000020 PROGRAM-ID. CPYTEST.                                             CPYTEST 
+000030 AUTHOR. R SANDOVAL.                                              CPYTEST 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYTEST 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYTEST 
+000060 DATE-COMPILED.                                                   CPYTEST 
+000070*-------------------------------------------------------------    CPYTEST 
+000080*MODIFICATION HISTORY                                             CPYTEST 
+000090*-------------------------------------------------------------    CPYTEST 
+000100*2026-08-09 RS  SELF-TEST HARNESS FOR THE EXPANDER.  READS THE    CPYTEST 
+000110*               TEST PLAN IN config/CPYTEST.PLN (ONE SAMPLE       CPYTEST 
+000120*               PROGRAM AND ITS expected/ BASELINE PER LINE)      CPYTEST 
+000130*               AND DRIVES CPYXPND DIRECTLY, THE SAME WAY         CPYTEST 
+000140*               CPYDRVR AND CPYXREF DO.  THE SYSIN FUNCTION       CPYTEST 
+000150*               CARD SELECTS ONE OF TWO MODES:                    CPYTEST 
+000160*                 VERIFY - RE-EXPAND EVERY PLAN ENTRY AND DIFF    CPYTEST 
+000170*                          IT AGAINST ITS BASELINE (THE SAME      CPYTEST
+000180*                          DIFF, DRIVEN ACROSS THE WHOLE PLAN).   CPYTEST 
+000190*                 REGEN  - RE-EXPAND EVERY PLAN ENTRY AND         CPYTEST 
+000200*                          OVERWRITE ITS BASELINE WITH THE FRESH  CPYTEST 
+000210*                          OUTPUT.  RUN ONLY AFTER A REVIEWED,    CPYTEST 
+000220*                          DELIBERATE CHANGE TO A SAMPLE PROGRAM  CPYTEST 
+000230*                          OR A COPYBOOK IT PULLS IN -- THIS      CPYTEST 
+000240*                          MODE DESTROYS THE PRIOR BASELINE.      CPYTEST 
+                                                                                
+000250 ENVIRONMENT DIVISION.                                            CPYTEST 
+000260 CONFIGURATION SECTION.                                           CPYTEST 
+000270 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYTEST 
+000280 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYTEST 
+000290 INPUT-OUTPUT SECTION.                                            CPYTEST 
+000300 FILE-CONTROL.                                                    CPYTEST 
+000310     SELECT PLN-FILE ASSIGN TO DYNAMIC WS-PLN-FILENAME            CPYTEST 
+000320         ORGANIZATION LINE SEQUENTIAL                             CPYTEST 
+000330         FILE STATUS IS WS-PLN-FILE-STATUS.                       CPYTEST 
+000340     SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILENAME          CPYTEST 
+000350         ORGANIZATION LINE SEQUENTIAL                             CPYTEST 
+000360         FILE STATUS IS WS-PARM-FILE-STATUS.                      CPYTEST 
+000370     SELECT RPT-FILE ASSIGN TO DYNAMIC WS-RPT-FILENAME            CPYTEST 
+000380         ORGANIZATION LINE SEQUENTIAL                             CPYTEST 
+000390         FILE STATUS IS WS-RPT-FILE-STATUS.                       CPYTEST 
+000400 DATA DIVISION.                                                   CPYTEST 
+000410 FILE SECTION.                                                    CPYTEST 
+000420 FD  PLN-FILE.                                                    CPYTEST 
+000430 01  WS-PLN-FILE-REC        PIC X(80).                            CPYTEST 
+000440 FD  PARM-FILE.                                                   CPYTEST 
+000450 01  WS-PARM-FILE-REC       PIC X(80).                            CPYTEST 
+000460 FD  RPT-FILE.                                                    CPYTEST 
+000470 01  WS-RPT-FILE-REC        PIC X(100).                           CPYTEST 
+000480 WORKING-STORAGE SECTION.                                         CPYTEST 
+000490*-------------------------------------------------------------    CPYTEST 
+000500*LINKAGE PARAMETER BLOCK SHARED WITH THE EXPANSION ENGINE         CPYTEST 
+000510*-------------------------------------------------------------    CPYTEST 
+000520 COPY CPYPRM.                                                     CPYTEST 
+000530*-------------------------------------------------------------    CPYTEST 
+000540*FILE STATUS AND DYNAMIC FILE NAME SWITCHES                       CPYTEST 
+000550*-------------------------------------------------------------    CPYTEST 
+000560 77  WS-PLN-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYTEST 
+000570 77  WS-PARM-FILE-STATUS    PIC X(02) VALUE '00'.                 CPYTEST 
+000580 77  WS-RPT-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYTEST 
+000590 77  WS-PLN-FILENAME        PIC X(80)                             CPYTEST 
+000600         VALUE 'config/CPYTEST.PLN'.                              CPYTEST 
+000610 77  WS-PARM-FILENAME       PIC X(80)                             CPYTEST 
+000620         VALUE 'jcl/CPYTEST.SYSIN'.                               CPYTEST 
+000630 77  WS-RPT-FILENAME        PIC X(80)                             CPYTEST 
+000640         VALUE 'registry/CPYTEST.RPT'.                            CPYTEST 
+000650 77  WS-EOF-SW              PIC X(01) VALUE 'N'.                  CPYTEST 
+000660     88  WS-EOF             VALUE 'Y'.                            CPYTEST 
+000670 77  WS-FUNCTION-SW         PIC X(08) VALUE SPACES.               CPYTEST 
+000680 77  WS-PLAN-PROGRAM        PIC X(10) VALUE SPACES.               CPYTEST 
+000690 77  WS-PLAN-EXPECTED       PIC X(60) VALUE SPACES.               CPYTEST 
+000700 77  WS-PASS-COUNT          PIC 9(05) COMP VALUE 0.               CPYTEST 
+000710 77  WS-FAIL-COUNT          PIC 9(05) COMP VALUE 0.               CPYTEST 
+000720 77  WS-EDIT-PASS-COUNT     PIC 9(05) VALUE 0.                    CPYTEST 
+000730 77  WS-EDIT-FAIL-COUNT     PIC 9(05) VALUE 0.                    CPYTEST 
+000740 77  WS-EDIT-RETURN-CODE    PIC 9(04) VALUE 0.                    CPYTEST 
+                                                                                
+000750 PROCEDURE DIVISION.                                              CPYTEST 
+000760*-------------------------------------------------------------    CPYTEST 
+000770*0000-MAINLINE                                                    CPYTEST 
+000780*-------------------------------------------------------------    CPYTEST 
+000790 0000-MAINLINE.                                                   CPYTEST 
+000800     PERFORM 0100-READ-SYSIN-CARD THRU 0100-EXIT.                 CPYTEST 
+000810     OPEN INPUT PLN-FILE.                                         CPYTEST 
+000820     IF WS-PLN-FILE-STATUS NOT = '00'                             CPYTEST 
+000830         DISPLAY 'CPYTEST NO PLAN FILE - RC=16'                   CPYTEST 
+000840         MOVE 16 TO RETURN-CODE                                   CPYTEST 
+000850         GOBACK                                                   CPYTEST 
+000860     END-IF.                                                      CPYTEST 
+000870     OPEN OUTPUT RPT-FILE.                                        CPYTEST 
+000880     PERFORM 1000-RUN-ONE-PLAN-LINE THRU 1000-EXIT                CPYTEST 
+000890         UNTIL WS-EOF.                                            CPYTEST 
+000900     CLOSE PLN-FILE.                                              CPYTEST 
+000910     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.                   CPYTEST 
+000920     CLOSE RPT-FILE.                                              CPYTEST 
+000930     MOVE WS-PASS-COUNT TO WS-EDIT-PASS-COUNT.                    CPYTEST 
+000940     MOVE WS-FAIL-COUNT TO WS-EDIT-FAIL-COUNT.                    CPYTEST 
+000950     DISPLAY 'CPYTEST ' WS-FUNCTION-SW ' PASS='                   CPYTEST 
+000960         WS-EDIT-PASS-COUNT ' FAIL=' WS-EDIT-FAIL-COUNT.          CPYTEST 
+000970     IF WS-FAIL-COUNT > 0                                         CPYTEST 
+000980         MOVE 16 TO RETURN-CODE                                   CPYTEST 
+000990     ELSE                                                         CPYTEST 
+001000         MOVE 0 TO RETURN-CODE                                    CPYTEST 
+001010     END-IF.                                                      CPYTEST 
+001020     GOBACK.                                                      CPYTEST 
+                                                                                
+001030*-------------------------------------------------------------    CPYTEST 
+001040*0100-READ-SYSIN-CARD - FUNCTION FIELD ONLY, COLS 1-8: EITHER     CPYTEST 
+001050*VERIFY OR REGEN.  DEFAULTS TO VERIFY WHEN NO CARD IS PRESENT     CPYTEST 
+001060*SO AN UNATTENDED RUN NEVER ACCIDENTALLY DESTROYS A BASELINE.     CPYTEST 
+001070*-------------------------------------------------------------    CPYTEST 
+001080 0100-READ-SYSIN-CARD.                                            CPYTEST 
+001090     MOVE 'VERIFY  ' TO WS-FUNCTION-SW.                           CPYTEST 
+001100     OPEN INPUT PARM-FILE.                                        CPYTEST 
+001110     IF WS-PARM-FILE-STATUS = '00'                                CPYTEST 
+001120         READ PARM-FILE INTO WS-PARM-FILE-REC                     CPYTEST 
+001130             AT END CONTINUE                                      CPYTEST 
+001140             NOT AT END                                           CPYTEST 
+001150                 MOVE WS-PARM-FILE-REC(1:8) TO WS-FUNCTION-SW     CPYTEST 
+001160         END-READ                                                 CPYTEST 
+001170         CLOSE PARM-FILE                                          CPYTEST 
+001180     END-IF.                                                      CPYTEST 
+001190 0100-EXIT.                                                       CPYTEST 
+001200     EXIT.                                                        CPYTEST 
+                                                                                
+001210*-------------------------------------------------------------    CPYTEST 
+001220*1000-RUN-ONE-PLAN-LINE                                           CPYTEST 
+001230*-------------------------------------------------------------    CPYTEST 
+001240 1000-RUN-ONE-PLAN-LINE.                                          CPYTEST 
+001250     READ PLN-FILE INTO WS-PLN-FILE-REC                           CPYTEST 
+001260         AT END MOVE 'Y' TO WS-EOF-SW                             CPYTEST 
+001270     END-READ.                                                    CPYTEST 
+001280     IF WS-EOF                                                    CPYTEST 
+001290         GO TO 1000-EXIT.                                         CPYTEST 
+001300     IF WS-PLN-FILE-REC(1:1) = '*'                                CPYTEST 
+001310         OR WS-PLN-FILE-REC = SPACES                              CPYTEST 
+001320         GO TO 1000-EXIT.                                         CPYTEST 
+001330     MOVE WS-PLN-FILE-REC(1:10) TO WS-PLAN-PROGRAM.               CPYTEST 
+001340     MOVE WS-PLN-FILE-REC(12:60) TO WS-PLAN-EXPECTED.             CPYTEST 
+001350     EVALUATE WS-FUNCTION-SW                                      CPYTEST 
+001360         WHEN 'REGEN   '                                          CPYTEST 
+001370             PERFORM 2000-REGEN-ONE-BASELINE THRU 2000-EXIT       CPYTEST 
+001380         WHEN OTHER                                               CPYTEST 
+001390             PERFORM 3000-VERIFY-ONE-PROGRAM THRU 3000-EXIT       CPYTEST 
+001400     END-EVALUATE.                                                CPYTEST 
+001410 1000-EXIT.                                                       CPYTEST 
+001420     EXIT.                                                        CPYTEST 
+                                                                                
+001430*-------------------------------------------------------------    CPYTEST 
+001440*2000-REGEN-ONE-BASELINE - RE-EXPAND AND OVERWRITE THE            CPYTEST 
+001450*CHECKED-IN BASELINE WITH THE FRESH OUTPUT.                       CPYTEST 
+001460*-------------------------------------------------------------    CPYTEST 
+001470 2000-REGEN-ONE-BASELINE.                                         CPYTEST 
+001480     MOVE SPACES TO CPYXPND-PARMS.                                CPYTEST 
+001490     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYTEST 
+001500     MOVE WS-PLAN-PROGRAM TO PRM-PROGRAM-NAME.                    CPYTEST 
+001510     MOVE WS-PLAN-EXPECTED TO PRM-OUTPUT-FILE.                    CPYTEST 
+001520     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYTEST 
+001530     MOVE PRM-RETURN-CODE TO WS-EDIT-RETURN-CODE.                 CPYTEST 
+001540     MOVE SPACES TO WS-RPT-FILE-REC.                              CPYTEST 
+001550     STRING 'REGEN: ' DELIMITED BY SIZE                           CPYTEST 
+001560         WS-PLAN-PROGRAM DELIMITED BY SIZE                        CPYTEST 
+001570         ' -> ' DELIMITED BY SIZE                                 CPYTEST 
+001580         WS-PLAN-EXPECTED DELIMITED BY SIZE                       CPYTEST 
+001590         ' RC=' DELIMITED BY SIZE                                 CPYTEST 
+001600         WS-EDIT-RETURN-CODE DELIMITED BY SIZE                    CPYTEST 
+001610         INTO WS-RPT-FILE-REC.                                    CPYTEST 
+001620     WRITE WS-RPT-FILE-REC.                                       CPYTEST 
+001630     IF PRM-RETURN-CODE >= 16                                     CPYTEST 
+001640         ADD 1 TO WS-FAIL-COUNT                                   CPYTEST 
+001650     ELSE                                                         CPYTEST 
+001660         ADD 1 TO WS-PASS-COUNT                                   CPYTEST 
+001670     END-IF.                                                      CPYTEST 
+001680 2000-EXIT.                                                       CPYTEST 
+001690     EXIT.                                                        CPYTEST 
+                                                                                
+001700*-------------------------------------------------------------    CPYTEST 
+001710*3000-VERIFY-ONE-PROGRAM - RE-EXPAND AND DIFF AGAINST THE         CPYTEST 
+001720*CHECKED-IN BASELINE, ONE PLAN LINE AT A TIME.                    CPYTEST
+001730*PRM-RETURN-CODE COMES BACK 16/DIFFER WHEN THE FRESH              CPYTEST
+001740*EXPANSION NO LONGER MATCHES THE BASELINE.                        CPYTEST 
+001750*-------------------------------------------------------------    CPYTEST 
+001760 3000-VERIFY-ONE-PROGRAM.                                         CPYTEST 
+001770     MOVE SPACES TO CPYXPND-PARMS.                                CPYTEST 
+001780     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYTEST 
+001790     MOVE WS-PLAN-PROGRAM TO PRM-PROGRAM-NAME.                    CPYTEST 
+001800     MOVE WS-PLAN-EXPECTED TO PRM-EXPECTED-FILE.                  CPYTEST 
+001810     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYTEST 
+001820     MOVE SPACES TO WS-RPT-FILE-REC.                              CPYTEST 
+001830     IF PRM-RETURN-CODE >= 16                                     CPYTEST 
+001840         STRING 'FAIL: ' DELIMITED BY SIZE                        CPYTEST 
+001850             WS-PLAN-PROGRAM DELIMITED BY SIZE                    CPYTEST 
+001860             ' VS ' DELIMITED BY SIZE                             CPYTEST 
+001870             WS-PLAN-EXPECTED DELIMITED BY SIZE                   CPYTEST 
+001880             ' REASON=' DELIMITED BY SIZE                         CPYTEST 
+001890             PRM-REASON-CODE DELIMITED BY SIZE                    CPYTEST 
+001900             INTO WS-RPT-FILE-REC                                 CPYTEST 
+001910         ADD 1 TO WS-FAIL-COUNT                                   CPYTEST 
+001920     ELSE                                                         CPYTEST 
+001930         STRING 'PASS: ' DELIMITED BY SIZE                        CPYTEST 
+001940             WS-PLAN-PROGRAM DELIMITED BY SIZE                    CPYTEST 
+001950             ' VS ' DELIMITED BY SIZE                             CPYTEST 
+001960             WS-PLAN-EXPECTED DELIMITED BY SIZE                   CPYTEST 
+001970             INTO WS-RPT-FILE-REC                                 CPYTEST 
+001980         ADD 1 TO WS-PASS-COUNT                                   CPYTEST 
+001990     END-IF.                                                      CPYTEST 
+002000     WRITE WS-RPT-FILE-REC.                                       CPYTEST 
+002010 3000-EXIT.                                                       CPYTEST 
+002020     EXIT.                                                        CPYTEST 
+                                                                                
+002030*-------------------------------------------------------------    CPYTEST 
+002040*8000-WRITE-TRAILER                                               CPYTEST 
+002050*-------------------------------------------------------------    CPYTEST 
+002060 8000-WRITE-TRAILER.                                              CPYTEST 
+002070     MOVE WS-PASS-COUNT TO WS-EDIT-PASS-COUNT.                    CPYTEST 
+002080     MOVE WS-FAIL-COUNT TO WS-EDIT-FAIL-COUNT.                    CPYTEST 
+002090     MOVE SPACES TO WS-RPT-FILE-REC.                              CPYTEST 
+002100     STRING 'TOTALS - PASS: ' DELIMITED BY SIZE                   CPYTEST 
+002110         WS-EDIT-PASS-COUNT DELIMITED BY SIZE                     CPYTEST 
+002120         '  FAIL: ' DELIMITED BY SIZE                             CPYTEST 
+002130         WS-EDIT-FAIL-COUNT DELIMITED BY SIZE                     CPYTEST 
+002140         INTO WS-RPT-FILE-REC.                                    CPYTEST 
+002150     WRITE WS-RPT-FILE-REC.                                       CPYTEST 
+002160 8000-EXIT.                                                       CPYTEST 
+002170     EXIT.                                                        CPYTEST 
