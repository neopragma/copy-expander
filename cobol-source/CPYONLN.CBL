@@ -0,0 +1,140 @@
+000010 IDENTIFICATION DIVISION.                                         CPYONLN 
+000020 PROGRAM-ID. CPYONLN.                                             CPYONLN 
+000030 AUTHOR. R SANDOVAL.                                              CPYONLN 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYONLN 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYONLN 
+000060 DATE-COMPILED.                                                   CPYONLN 
+000070*-------------------------------------------------------------    CPYONLN 
+000080*MODIFICATION HISTORY                                             CPYONLN 
+000090*-------------------------------------------------------------    CPYONLN 
+000100*2026-08-09 RS  ONLINE, CONVERSATIONAL FRONT END TO THE           CPYONLN 
+000110*               EXPANSION ENGINE.  LETS AN OPERATOR KEY IN A      CPYONLN 
+000120*               PROGRAM NAME AND FUNCTION AD HOC, FROM A          CPYONLN 
+000130*               TERMINAL, AND SEE THE RESULT IMMEDIATELY --       CPYONLN 
+000140*               NO JCL, NO SYSIN CARD, NO WAITING ON THE          CPYONLN 
+000150*               OVERNIGHT BATCH WINDOW.  INTENDED TO RUN UNDER    CPYONLN 
+000160*               TSO OR AS A CICS TRANSACTION; CALLS CPYXPND       CPYONLN 
+000170*               EXACTLY AS CPYDRVR, CPYXREF AND CPYTEST DO, SO    CPYONLN 
+000180*               AN AD HOC REQUEST RUN HERE BEHAVES IDENTICALLY    CPYONLN 
+000190*               TO THE SAME REQUEST SUBMITTED IN BATCH.           CPYONLN 
+000200*-------------------------------------------------------------    CPYONLN 
+000210 ENVIRONMENT DIVISION.                                            CPYONLN 
+000220 CONFIGURATION SECTION.                                           CPYONLN 
+000230 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYONLN 
+000240 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYONLN 
+000250 SPECIAL-NAMES.                                                   CPYONLN 
+000260     CONSOLE IS CRT.                                              CPYONLN 
+000270 DATA DIVISION.                                                   CPYONLN 
+000280 WORKING-STORAGE SECTION.                                         CPYONLN 
+000290*-------------------------------------------------------------    CPYONLN 
+000300*SWITCHES                                                         CPYONLN 
+000310*-------------------------------------------------------------    CPYONLN 
+000320 77  WS-DONE-SW              PIC X(01) VALUE 'N'.                 CPYONLN 
+000330     88  WS-DONE             VALUE 'Y'.                           CPYONLN 
+000340 77  WS-REQUEST-COUNT        PIC 9(05) COMP VALUE 0.              CPYONLN 
+000350 77  WS-EDIT-RETURN-CODE     PIC 9(04) VALUE 0.                   CPYONLN 
+000360 77  WS-EDIT-MAX-DEPTH       PIC 9(02) VALUE 0.                   CPYONLN 
+000370*-------------------------------------------------------------    CPYONLN 
+000380*REQUEST SCREEN INPUT/OUTPUT FIELDS, SEPARATE FROM CPYPRM SO      CPYONLN 
+000390*THE OPERATOR'S RAW KEYSTROKES CAN BE EDITED BEFORE THEY ARE      CPYONLN 
+000400*MOVED INTO THE LINKAGE PARAMETER BLOCK CPYXPND ACTUALLY SEES     CPYONLN 
+000410*-------------------------------------------------------------    CPYONLN 
+000420 77  WS-SCR-FUNCTION         PIC X(08) VALUE 'EXPAND'.            CPYONLN 
+000430 77  WS-SCR-PROGRAM-NAME     PIC X(10) VALUE SPACES.              CPYONLN 
+000440 77  WS-SCR-EXIT-REQUEST     PIC X(01) VALUE 'N'.                 CPYONLN 
+000450     88  WS-SCR-EXIT-YES     VALUE 'Y'.                           CPYONLN 
+000460 77  WS-SCR-RETURN-CODE      PIC ZZZ9 VALUE 0.                    CPYONLN 
+000470 77  WS-SCR-REASON-CODE      PIC X(08) VALUE SPACES.              CPYONLN 
+000480 77  WS-SCR-MAX-DEPTH        PIC Z9 VALUE 0.                      CPYONLN 
+000490 77  WS-SCR-BANNER-TEXT      PIC X(60) VALUE SPACES.              CPYONLN 
+000500*-------------------------------------------------------------    CPYONLN 
+000510*LINKAGE PARAMETER BLOCK TO THE EXPANSION ENGINE -- WORKING-      CPYONLN 
+000520*STORAGE, NOT LINKAGE SECTION, SINCE THIS PROGRAM IS THE          CPYONLN 
+000530*CALLER, NOT THE CALLED, END OF THE INTERFACE                     CPYONLN 
+000540*-------------------------------------------------------------    CPYONLN 
+000550 COPY CPYPRM.                                                     CPYONLN 
+
+000560*-------------------------------------------------------------    CPYONLN 
+000570*AD HOC EXPANSION REQUEST SCREEN, FOR TSO OR CICS USE.  ON A     CPYONLN
+000580*RUNTIME OR COMPILER BUILT WITHOUT SCREEN SECTION SUPPORT THE     CPYONLN
+000590*DISPLAY AND ACCEPT OF THIS SCREEN FALL BACK TO LINE-MODE         CPYONLN
+000600*I/O; THE FIELD LAYOUT AND THE PROCESSING LOGIC BELOW ARE         CPYONLN 
+000610*UNCHANGED EITHER WAY.                                            CPYONLN 
+000620*-------------------------------------------------------------    CPYONLN 
+000630 SCREEN SECTION.                                                  CPYONLN 
+000640 01  WS-REQUEST-SCREEN.                                           CPYONLN 
+000650     05  BLANK SCREEN.                                            CPYONLN 
+000660     05  LINE 01 COL 01 VALUE 'CPYONLN - AD HOC EXPANSION'.       CPYONLN 
+000670     05  LINE 03 COL 01 VALUE 'FUNCTION (EXPAND/DRYRUN/EXIT)'.    CPYONLN 
+000680     05  LINE 03 COL 36 PIC X(08) USING WS-SCR-FUNCTION.          CPYONLN 
+000690     05  LINE 04 COL 01 VALUE 'PROGRAM NAME'.                     CPYONLN 
+000700     05  LINE 04 COL 36 PIC X(10) USING WS-SCR-PROGRAM-NAME.      CPYONLN 
+000710     05  LINE 06 COL 01 VALUE 'RETURN CODE'.                      CPYONLN 
+000720     05  LINE 06 COL 36 PIC ZZZ9 USING WS-SCR-RETURN-CODE.        CPYONLN 
+000730     05  LINE 07 COL 01 VALUE 'REASON CODE'.                      CPYONLN 
+000740     05  LINE 07 COL 36 PIC X(08) USING WS-SCR-REASON-CODE.       CPYONLN 
+000750     05  LINE 08 COL 01 VALUE 'MAX COPY DEPTH FOUND'.             CPYONLN 
+000760     05  LINE 08 COL 36 PIC Z9 USING WS-SCR-MAX-DEPTH.            CPYONLN 
+000770     05  LINE 09 COL 01 VALUE 'BANNER'.                           CPYONLN 
+000780     05  LINE 09 COL 36 PIC X(60) USING WS-SCR-BANNER-TEXT.       CPYONLN 
+000790     05  LINE 20 COL 01 VALUE 'ENTER EXIT TO QUIT'.               CPYONLN 
+
+000800 PROCEDURE DIVISION.                                              CPYONLN 
+000810*-------------------------------------------------------------    CPYONLN 
+000820*0000-MAINLINE                                                    CPYONLN 
+000830*-------------------------------------------------------------    CPYONLN 
+000840 0000-MAINLINE.                                                   CPYONLN 
+000850     PERFORM 2000-PROCESS-ONE-REQUEST THRU 2000-EXIT              CPYONLN 
+000860         UNTIL WS-DONE.                                           CPYONLN 
+000870     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       CPYONLN 
+000880     GOBACK.                                                      CPYONLN 
+000890*-------------------------------------------------------------    CPYONLN 
+000900*2000-PROCESS-ONE-REQUEST - DISPLAY THE SCREEN, READ THE          CPYONLN 
+000910*OPERATOR'S ENTRY, AND EITHER HONOR AN EXIT REQUEST OR DRIVE      CPYONLN 
+000920*ONE AD HOC CALL TO THE EXPANSION ENGINE                          CPYONLN 
+000930*-------------------------------------------------------------    CPYONLN 
+000940 2000-PROCESS-ONE-REQUEST.                                        CPYONLN 
+000950     DISPLAY WS-REQUEST-SCREEN.                                   CPYONLN 
+000960     ACCEPT WS-REQUEST-SCREEN.                                    CPYONLN 
+000970     MOVE 'N' TO WS-SCR-EXIT-REQUEST.                             CPYONLN 
+000980     IF WS-SCR-FUNCTION = 'EXIT' OR WS-SCR-FUNCTION = 'EXIT    '  CPYONLN 
+000990         MOVE 'Y' TO WS-SCR-EXIT-REQUEST                          CPYONLN 
+001000         MOVE 'Y' TO WS-DONE-SW                                   CPYONLN 
+001010         GO TO 2000-EXIT.                                         CPYONLN 
+001020     IF WS-SCR-PROGRAM-NAME = SPACES                              CPYONLN 
+001030         MOVE 'NO PROGRAM NAME ENTERED'                           CPYONLN 
+001040             TO WS-SCR-BANNER-TEXT(1:60)                          CPYONLN 
+001050         GO TO 2000-EXIT.                                         CPYONLN 
+001060     PERFORM 2100-DRIVE-ONE-EXPANSION THRU 2100-EXIT.             CPYONLN 
+001070     ADD 1 TO WS-REQUEST-COUNT.                                   CPYONLN 
+001080 2000-EXIT.                                                       CPYONLN 
+001090     EXIT.                                                        CPYONLN 
+001100*-------------------------------------------------------------    CPYONLN 
+001110*2100-DRIVE-ONE-EXPANSION - BUILD THE CPYXPND LINKAGE BLOCK       CPYONLN 
+001120*FROM THE SCREEN ENTRY, CALL THE EXPANSION ENGINE EXACTLY AS      CPYONLN 
+001130*CPYDRVR AND CPYXREF DO, AND COPY THE RESULT BACK ONTO THE        CPYONLN 
+001140*SCREEN FOR IMMEDIATE DISPLAY TO THE OPERATOR                     CPYONLN 
+001150*-------------------------------------------------------------    CPYONLN 
+001160 2100-DRIVE-ONE-EXPANSION.                                        CPYONLN 
+001170     MOVE SPACES TO CPYXPND-PARMS.                                CPYONLN 
+001180     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYONLN 
+001190     MOVE WS-SCR-PROGRAM-NAME TO PRM-PROGRAM-NAME.                CPYONLN 
+001200     IF WS-SCR-FUNCTION = 'DRYRUN' OR WS-SCR-FUNCTION = 'DRYRUN  'CPYONLN 
+001210         MOVE 'Y' TO PRM-DRY-RUN-SW                               CPYONLN 
+001220     END-IF.                                                      CPYONLN 
+001230     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYONLN 
+001240     MOVE PRM-RETURN-CODE    TO WS-SCR-RETURN-CODE.               CPYONLN 
+001250     MOVE PRM-REASON-CODE    TO WS-SCR-REASON-CODE.               CPYONLN 
+001260     MOVE PRM-MAX-DEPTH-FOUND TO WS-SCR-MAX-DEPTH.                CPYONLN 
+001270     MOVE PRM-BANNER-TEXT(1:60) TO WS-SCR-BANNER-TEXT.            CPYONLN 
+001280 2100-EXIT.                                                       CPYONLN 
+001290     EXIT.                                                        CPYONLN 
+001300*-------------------------------------------------------------    CPYONLN 
+001310*9000-TERMINATE - FINAL TALLY LINE FOR THE OPERATOR BEFORE THE    CPYONLN 
+001320*SESSION ENDS                                                     CPYONLN 
+001330*-------------------------------------------------------------    CPYONLN 
+001340 9000-TERMINATE.                                                  CPYONLN 
+001350     DISPLAY 'CPYONLN SESSION ENDED, REQUESTS HANDLED: '          CPYONLN 
+001360         WS-REQUEST-COUNT.                                        CPYONLN 
+001370 9000-EXIT.                                                       CPYONLN 
+001380     EXIT.                                                        CPYONLN 
