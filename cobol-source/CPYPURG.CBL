@@ -0,0 +1,355 @@
+000010 IDENTIFICATION DIVISION.                                         CPYPURG 
+000020 PROGRAM-ID. CPYPURG.                                             CPYPURG 
+000030 AUTHOR. R SANDOVAL.                                              CPYPURG 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYPURG 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYPURG 
+000060 DATE-COMPILED.                                                   CPYPURG 
+000070*-------------------------------------------------------------    CPYPURG 
+000080*MODIFICATION HISTORY                                             CPYPURG 
+000090*-------------------------------------------------------------    CPYPURG 
+000100*2026-08-09 RS  RETENTION AND PURGE POLICY FOR THE THREE          CPYPURG 
+000110*               LINE-SEQUENTIAL REGISTRIES THAT GROW WITHOUT      CPYPURG 
+000120*               BOUND OVER TIME -- THE PERMANENT AUDIT TRAIL,     CPYPURG 
+000130*               THE EXCEPTION FILE AND THE CHECKPOINT FILE.       CPYPURG 
+000140*               READS THE RETENTION WINDOW FROM config/           CPYPURG 
+000150*               RETAIN.CFG, COMPUTES A CUTOFF DATE THAT MANY      CPYPURG 
+000160*               MONTHS BACK FROM TODAY, AND REWRITES EACH         CPYPURG 
+000170*               REGISTRY WITH ONLY THE RECORDS AT OR AFTER        CPYPURG 
+000180*               THAT CUTOFF KEPT.  RUN ONCE A MONTH FROM          CPYPURG 
+000190*               jcl/CPYPURG.JCL, AFTER THE OVERNIGHT EXPANSION    CPYPURG 
+000200*               WINDOW AND BEFORE CPYRECN'S RECONCILIATION        CPYPURG
+000210*               RUN SO THE RECONCILIATION NEVER SEES A GAP.       CPYPURG 
+000220*-------------------------------------------------------------    CPYPURG 
+000230 ENVIRONMENT DIVISION.                                            CPYPURG 
+000240 CONFIGURATION SECTION.                                           CPYPURG 
+000250 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYPURG 
+000260 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYPURG 
+000270 INPUT-OUTPUT SECTION.                                            CPYPURG 
+000280 FILE-CONTROL.                                                    CPYPURG 
+000290     SELECT RETAIN-FILE ASSIGN TO DYNAMIC WS-RETAIN-FILENAME      CPYPURG 
+000300         ORGANIZATION LINE SEQUENTIAL                             CPYPURG 
+000310         FILE STATUS IS WS-RETAIN-FILE-STATUS.                    CPYPURG 
+000320     SELECT AUD-FILE ASSIGN TO DYNAMIC WS-AUD-FILENAME            CPYPURG 
+000330         ORGANIZATION LINE SEQUENTIAL                             CPYPURG 
+000340         FILE STATUS IS WS-AUD-FILE-STATUS.                       CPYPURG 
+000350     SELECT EXC-FILE ASSIGN TO DYNAMIC WS-EXC-FILENAME            CPYPURG 
+000360         ORGANIZATION LINE SEQUENTIAL                             CPYPURG 
+000370         FILE STATUS IS WS-EXC-FILE-STATUS.                       CPYPURG 
+000380     SELECT CHK-FILE ASSIGN TO DYNAMIC WS-CHK-FILENAME            CPYPURG 
+000390         ORGANIZATION LINE SEQUENTIAL                             CPYPURG 
+000400         FILE STATUS IS WS-CHK-FILE-STATUS.                       CPYPURG 
+000410     SELECT RPT-FILE ASSIGN TO DYNAMIC WS-RPT-FILENAME            CPYPURG 
+000420         ORGANIZATION LINE SEQUENTIAL                             CPYPURG 
+000430         FILE STATUS IS WS-RPT-FILE-STATUS.                       CPYPURG 
+000440 DATA DIVISION.                                                   CPYPURG 
+000450 FILE SECTION.                                                    CPYPURG 
+000460 FD  RETAIN-FILE.                                                 CPYPURG 
+000470 01  WS-RETAIN-FILE-REC  PIC X(80).                               CPYPURG 
+000480 FD  AUD-FILE.                                                    CPYPURG 
+000490 01  WS-AUD-FILE-REC     PIC X(250).                              CPYPURG 
+000500 FD  EXC-FILE.                                                    CPYPURG 
+000510 01  WS-EXC-FILE-REC     PIC X(110).                              CPYPURG 
+000520 FD  CHK-FILE.                                                    CPYPURG 
+000530 01  WS-CHK-FILE-REC     PIC X(50).                               CPYPURG 
+000540 FD  RPT-FILE.                                                    CPYPURG 
+000550 01  WS-RPT-FILE-REC     PIC X(80).                               CPYPURG 
+000560 WORKING-STORAGE SECTION.                                         CPYPURG 
+000570*-------------------------------------------------------------    CPYPURG 
+000580*FILE STATUS AND DYNAMIC FILE NAMES                               CPYPURG 
+000590*-------------------------------------------------------------    CPYPURG 
+000600 77  WS-RETAIN-FILENAME     PIC X(80) VALUE 'config/RETAIN.CFG'.  CPYPURG 
+000610 77  WS-RETAIN-FILE-STATUS  PIC X(02) VALUE '00'.                 CPYPURG 
+000620 77  WS-AUD-FILENAME        PIC X(80)                             CPYPURG 
+000630         VALUE 'registry/CPYAUD.DAT'.                             CPYPURG 
+000640 77  WS-AUD-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYPURG 
+000650 77  WS-EXC-FILENAME        PIC X(80)                             CPYPURG 
+000660         VALUE 'registry/CPYEXC.DAT'.                             CPYPURG 
+000670 77  WS-EXC-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYPURG 
+000680 77  WS-CHK-FILENAME        PIC X(80)                             CPYPURG 
+000690         VALUE 'registry/CPYCHK.DAT'.                             CPYPURG 
+000700 77  WS-CHK-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYPURG 
+000710 77  WS-RPT-FILENAME        PIC X(80)                             CPYPURG 
+000720         VALUE 'registry/CPYPURG.RPT'.                            CPYPURG 
+000730 77  WS-RPT-FILE-STATUS     PIC X(02) VALUE '00'.                 CPYPURG 
+000740*-------------------------------------------------------------    CPYPURG 
+000750*SWITCHES                                                         CPYPURG 
+000760*-------------------------------------------------------------    CPYPURG 
+000770 77  WS-EOF-SW               PIC X(01) VALUE 'N'.                 CPYPURG 
+000780     88  WS-EOF              VALUE 'Y'.                           CPYPURG 
+000790*-------------------------------------------------------------    CPYPURG 
+000800*RETENTION WINDOW AND CUTOFF DATE ARITHMETIC                      CPYPURG 
+000810*-------------------------------------------------------------    CPYPURG 
+000820 77  WS-RETENTION-MONTHS     PIC 9(03) COMP VALUE 13.             CPYPURG 
+000830 77  WS-CUR-DATE-X           PIC X(08) VALUE SPACES.              CPYPURG 
+000840 77  WS-CUR-YYYY             PIC 9(04) COMP VALUE 0.              CPYPURG 
+000850 77  WS-CUR-MM               PIC 9(02) COMP VALUE 0.              CPYPURG 
+000860 77  WS-TOTAL-MONTHS         PIC 9(06) COMP VALUE 0.              CPYPURG 
+000870 77  WS-CUTOFF-YYYY          PIC 9(04) COMP VALUE 0.              CPYPURG 
+000880 77  WS-CUTOFF-MM            PIC 9(02) COMP VALUE 0.              CPYPURG 
+000890 77  WS-EDIT-CUTOFF-YYYY     PIC 9(04) VALUE 0.                   CPYPURG 
+000900 77  WS-EDIT-CUTOFF-MM       PIC 9(02) VALUE 0.                   CPYPURG 
+000910 77  WS-CUTOFF-DATE          PIC X(08) VALUE SPACES.              CPYPURG 
+000920*-------------------------------------------------------------    CPYPURG 
+000930*SHARED SCRATCH TABLE FOR THE RECORDS BEING KEPT FROM             CPYPURG 
+000940*WHICHEVER REGISTRY IS CURRENTLY BEING PURGED -- ONE REGISTRY     CPYPURG 
+000950*AT A TIME, SO ONE TABLE SERVES ALL THREE PASSES                  CPYPURG 
+000960*-------------------------------------------------------------    CPYPURG 
+000970 01  WS-PURGE-TABLE.                                              CPYPURG 
+000980     05  WS-PURGE-COUNT      PIC 9(04) COMP VALUE 0.              CPYPURG 
+000990     05  WS-PURGE-LINE OCCURS 500 TIMES INDEXED BY PURG-IX.       CPYPURG 
+001000         10  WS-PURGE-TEXT   PIC X(250).                          CPYPURG 
+001010*-------------------------------------------------------------    CPYPURG 
+001020*PER-REGISTRY KEPT/DROPPED COUNTERS AND THEIR DISPLAY-USAGE       CPYPURG 
+001030*EDIT FIELDS FOR THE REPORT LINE                                  CPYPURG 
+001040*-------------------------------------------------------------    CPYPURG 
+001050 77  WS-KEPT-COUNT           PIC 9(05) COMP VALUE 0.              CPYPURG 
+001060 77  WS-DROPPED-COUNT        PIC 9(05) COMP VALUE 0.              CPYPURG 
+001070 77  WS-EDIT-KEPT-COUNT      PIC 9(05) VALUE 0.                   CPYPURG 
+001080 77  WS-EDIT-DROPPED-COUNT   PIC 9(05) VALUE 0.                   CPYPURG 
+001090 77  WS-TOTAL-KEPT           PIC 9(05) COMP VALUE 0.              CPYPURG 
+001100 77  WS-TOTAL-DROPPED        PIC 9(05) COMP VALUE 0.              CPYPURG 
+001110 77  WS-EDIT-TOTAL-KEPT      PIC 9(05) VALUE 0.                   CPYPURG 
+001120 77  WS-EDIT-TOTAL-DROPPED   PIC 9(05) VALUE 0.                   CPYPURG 
+001130 77  WS-RPT-LINE             PIC X(80) VALUE SPACES.              CPYPURG 
+
+001140 PROCEDURE DIVISION.                                              CPYPURG 
+001150*-------------------------------------------------------------    CPYPURG 
+001160*0000-MAINLINE                                                    CPYPURG 
+001170*-------------------------------------------------------------    CPYPURG 
+001180 0000-MAINLINE.                                                   CPYPURG 
+001190     PERFORM 1000-LOAD-RETENTION-CONFIG THRU 1000-EXIT.           CPYPURG 
+001200     PERFORM 1100-COMPUTE-CUTOFF-DATE THRU 1100-EXIT.             CPYPURG 
+001210     OPEN OUTPUT RPT-FILE.                                        CPYPURG 
+001220     PERFORM 2000-PURGE-AUDIT-TRAIL THRU 2000-EXIT.               CPYPURG 
+001230     PERFORM 3000-PURGE-EXCEPTION-FILE THRU 3000-EXIT.            CPYPURG 
+001240     PERFORM 4000-PURGE-CHECKPOINT-FILE THRU 4000-EXIT.           CPYPURG 
+001250     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.                   CPYPURG 
+001260     CLOSE RPT-FILE.                                              CPYPURG 
+001270     DISPLAY 'CPYPURG CUTOFF=' WS-CUTOFF-DATE                     CPYPURG 
+001280         ' KEPT=' WS-EDIT-TOTAL-KEPT                              CPYPURG 
+001290         ' DROPPED=' WS-EDIT-TOTAL-DROPPED.                       CPYPURG 
+001300     GOBACK.                                                      CPYPURG 
+001310*-------------------------------------------------------------    CPYPURG 
+001320*1000-LOAD-RETENTION-CONFIG - READ config/RETAIN.CFG FOR THE      CPYPURG 
+001330*RETENTION-MONTHS VALUE; DEFAULT TO THE 13-MONTH AUDIT CYCLE      CPYPURG 
+001340*IF THE FILE IS MISSING OR THE KEYWORD IS NOT FOUND               CPYPURG 
+001350*-------------------------------------------------------------    CPYPURG 
+001360 1000-LOAD-RETENTION-CONFIG.                                      CPYPURG 
+001370     MOVE 13 TO WS-RETENTION-MONTHS.                              CPYPURG 
+001380     OPEN INPUT RETAIN-FILE.                                      CPYPURG 
+001390     IF WS-RETAIN-FILE-STATUS = '00'                              CPYPURG 
+001400         MOVE 'N' TO WS-EOF-SW                                    CPYPURG 
+001410         PERFORM 1010-LOAD-ONE-RETAIN-LINE THRU 1010-EXIT         CPYPURG 
+001420             UNTIL WS-EOF                                         CPYPURG 
+001430         CLOSE RETAIN-FILE                                        CPYPURG 
+001440     END-IF.                                                      CPYPURG 
+001450 1000-EXIT.                                                       CPYPURG 
+001460     EXIT.                                                        CPYPURG 
+001470 1010-LOAD-ONE-RETAIN-LINE.                                       CPYPURG 
+001480     READ RETAIN-FILE INTO WS-RETAIN-FILE-REC                     CPYPURG 
+001490         AT END MOVE 'Y' TO WS-EOF-SW                             CPYPURG 
+001500     END-READ.                                                    CPYPURG 
+001510     IF WS-EOF                                                    CPYPURG 
+001520         GO TO 1010-EXIT.                                         CPYPURG 
+001530     IF WS-RETAIN-FILE-REC(1:1) = '*'                             CPYPURG 
+001540         OR WS-RETAIN-FILE-REC = SPACES                           CPYPURG 
+001550         GO TO 1010-EXIT.                                         CPYPURG 
+001560     IF WS-RETAIN-FILE-REC(1:16) = 'RETENTION-MONTHS'             CPYPURG 
+001570         MOVE WS-RETAIN-FILE-REC(18:3) TO WS-RETENTION-MONTHS     CPYPURG 
+001580     END-IF.                                                      CPYPURG 
+001590 1010-EXIT.                                                       CPYPURG 
+001600     EXIT.                                                        CPYPURG 
+001610*-------------------------------------------------------------    CPYPURG 
+001620*1100-COMPUTE-CUTOFF-DATE - TODAY MINUS THE RETENTION WINDOW,     CPYPURG 
+001630*ROUNDED DOWN TO THE FIRST OF THE MONTH.  A RECORD TIMESTAMPED    CPYPURG 
+001640*BEFORE THIS DATE IS OLDER THAN THE RETENTION WINDOW AND IS       CPYPURG 
+001650*DROPPED; ONE TIMESTAMPED ON OR AFTER IT IS KEPT                  CPYPURG 
+001660*-------------------------------------------------------------    CPYPURG 
+001670 1100-COMPUTE-CUTOFF-DATE.                                        CPYPURG 
+001680     ACCEPT WS-CUR-DATE-X FROM DATE YYYYMMDD.                     CPYPURG 
+001690     MOVE WS-CUR-DATE-X(1:4) TO WS-CUR-YYYY.                      CPYPURG 
+001700     MOVE WS-CUR-DATE-X(5:2) TO WS-CUR-MM.                        CPYPURG 
+001710     COMPUTE WS-TOTAL-MONTHS = (WS-CUR-YYYY * 12) + WS-CUR-MM     CPYPURG 
+001720         - WS-RETENTION-MONTHS.                                   CPYPURG 
+001730     COMPUTE WS-CUTOFF-YYYY = WS-TOTAL-MONTHS / 12.               CPYPURG 
+001740     COMPUTE WS-CUTOFF-MM = WS-TOTAL-MONTHS                       CPYPURG 
+001750         - (WS-CUTOFF-YYYY * 12).                                 CPYPURG 
+001760     IF WS-CUTOFF-MM = 0                                          CPYPURG 
+001770         SUBTRACT 1 FROM WS-CUTOFF-YYYY                           CPYPURG 
+001780         MOVE 12 TO WS-CUTOFF-MM                                  CPYPURG 
+001790     END-IF.                                                      CPYPURG 
+001800     MOVE WS-CUTOFF-YYYY TO WS-EDIT-CUTOFF-YYYY.                  CPYPURG 
+001810     MOVE WS-CUTOFF-MM   TO WS-EDIT-CUTOFF-MM.                    CPYPURG 
+001820     MOVE SPACES TO WS-CUTOFF-DATE.                               CPYPURG 
+001830     STRING WS-EDIT-CUTOFF-YYYY WS-EDIT-CUTOFF-MM '01'            CPYPURG 
+001840         DELIMITED BY SIZE INTO WS-CUTOFF-DATE.                   CPYPURG 
+001850 1100-EXIT.                                                       CPYPURG 
+001860     EXIT.                                                        CPYPURG 
+001870*-------------------------------------------------------------    CPYPURG 
+001880*2000-PURGE-AUDIT-TRAIL - REWRITE registry/CPYAUD.DAT KEEPING     CPYPURG 
+001890*ONLY RECORDS TIMESTAMPED ON OR AFTER THE CUTOFF DATE.  THE       CPYPURG 
+001900*FILE IS FULLY READ AND CLOSED BEFORE IT IS REOPENED FOR          CPYPURG 
+001910*OUTPUT, THE SAME WAY CPYRECN ROLLS ITS OWN                       CPYPURG
+001920*SNAPSHOT FILE FORWARD                                            CPYPURG 
+001930*-------------------------------------------------------------    CPYPURG 
+001940 2000-PURGE-AUDIT-TRAIL.                                          CPYPURG 
+001950     MOVE 0 TO WS-PURGE-COUNT WS-KEPT-COUNT WS-DROPPED-COUNT.     CPYPURG 
+001960     OPEN INPUT AUD-FILE.                                         CPYPURG 
+001970     IF WS-AUD-FILE-STATUS = '00'                                 CPYPURG 
+001980         MOVE 'N' TO WS-EOF-SW                                    CPYPURG 
+001990     ELSE                                                         CPYPURG 
+002000         MOVE 'Y' TO WS-EOF-SW                                    CPYPURG 
+002010     END-IF.                                                      CPYPURG 
+002020     PERFORM 2010-LOAD-ONE-AUD-LINE THRU 2010-EXIT                CPYPURG 
+002030         UNTIL WS-EOF.                                            CPYPURG 
+002040     CLOSE AUD-FILE.                                              CPYPURG 
+002050     OPEN OUTPUT AUD-FILE.                                        CPYPURG 
+002060     PERFORM 2020-WRITE-ONE-KEPT-AUD-LINE THRU 2020-EXIT          CPYPURG 
+002070         VARYING PURG-IX FROM 1 BY 1                              CPYPURG 
+002080         UNTIL PURG-IX > WS-PURGE-COUNT.                          CPYPURG 
+002090     CLOSE AUD-FILE.                                              CPYPURG 
+002100     MOVE 'AUDIT TRAIL  (CPYAUD.DAT)' TO WS-RPT-LINE(1:30).       CPYPURG 
+002110     PERFORM 2030-WRITE-PURGE-LINE THRU 2030-EXIT.                CPYPURG 
+002120 2000-EXIT.                                                       CPYPURG 
+002130     EXIT.                                                        CPYPURG 
+002140 2010-LOAD-ONE-AUD-LINE.                                          CPYPURG 
+002150     READ AUD-FILE INTO WS-AUD-FILE-REC                           CPYPURG 
+002160         AT END MOVE 'Y' TO WS-EOF-SW                             CPYPURG 
+002170     END-READ.                                                    CPYPURG 
+002180     IF WS-EOF                                                    CPYPURG 
+002190         GO TO 2010-EXIT.                                         CPYPURG 
+002200     IF WS-AUD-FILE-REC(1:8) >= WS-CUTOFF-DATE                    CPYPURG 
+002210         ADD 1 TO WS-PURGE-COUNT                                  CPYPURG 
+002220         SET PURG-IX TO WS-PURGE-COUNT                            CPYPURG 
+002230         MOVE WS-AUD-FILE-REC TO WS-PURGE-TEXT(PURG-IX)           CPYPURG 
+002240         ADD 1 TO WS-KEPT-COUNT                                   CPYPURG 
+002250     ELSE                                                         CPYPURG 
+002260         ADD 1 TO WS-DROPPED-COUNT                                CPYPURG 
+002270     END-IF.                                                      CPYPURG 
+002280 2010-EXIT.                                                       CPYPURG 
+002290     EXIT.                                                        CPYPURG 
+002300 2020-WRITE-ONE-KEPT-AUD-LINE.                                    CPYPURG 
+002310     WRITE WS-AUD-FILE-REC FROM WS-PURGE-TEXT(PURG-IX).           CPYPURG 
+002320 2020-EXIT.                                                       CPYPURG 
+002330     EXIT.                                                        CPYPURG 
+002340 2030-WRITE-PURGE-LINE.                                           CPYPURG 
+002350     MOVE WS-KEPT-COUNT    TO WS-EDIT-KEPT-COUNT.                 CPYPURG 
+002360     MOVE WS-DROPPED-COUNT TO WS-EDIT-DROPPED-COUNT.              CPYPURG 
+002370     MOVE SPACES TO WS-RPT-FILE-REC.                              CPYPURG 
+002380     STRING WS-RPT-LINE(1:30) DELIMITED BY SIZE                   CPYPURG 
+002390         'KEPT: ' DELIMITED BY SIZE                               CPYPURG 
+002400         WS-EDIT-KEPT-COUNT DELIMITED BY SIZE                     CPYPURG 
+002410         '  DROPPED: ' DELIMITED BY SIZE                          CPYPURG 
+002420         WS-EDIT-DROPPED-COUNT DELIMITED BY SIZE                  CPYPURG 
+002430         INTO WS-RPT-FILE-REC.                                    CPYPURG 
+002440     WRITE WS-RPT-FILE-REC.                                       CPYPURG 
+002450     ADD WS-KEPT-COUNT    TO WS-TOTAL-KEPT.                       CPYPURG 
+002460     ADD WS-DROPPED-COUNT TO WS-TOTAL-DROPPED.                    CPYPURG 
+002470 2030-EXIT.                                                       CPYPURG 
+002480     EXIT.                                                        CPYPURG 
+002490*-------------------------------------------------------------    CPYPURG 
+002500*3000-PURGE-EXCEPTION-FILE - SAME LOGIC AS 2000-PURGE-AUDIT-      CPYPURG 
+002510*TRAIL, AGAINST registry/CPYEXC.DAT                               CPYPURG 
+002520*-------------------------------------------------------------    CPYPURG 
+002530 3000-PURGE-EXCEPTION-FILE.                                       CPYPURG 
+002540     MOVE 0 TO WS-PURGE-COUNT WS-KEPT-COUNT WS-DROPPED-COUNT.     CPYPURG 
+002550     OPEN INPUT EXC-FILE.                                         CPYPURG 
+002560     IF WS-EXC-FILE-STATUS = '00'                                 CPYPURG 
+002570         MOVE 'N' TO WS-EOF-SW                                    CPYPURG 
+002580     ELSE                                                         CPYPURG 
+002590         MOVE 'Y' TO WS-EOF-SW                                    CPYPURG 
+002600     END-IF.                                                      CPYPURG 
+002610     PERFORM 3010-LOAD-ONE-EXC-LINE THRU 3010-EXIT                CPYPURG 
+002620         UNTIL WS-EOF.                                            CPYPURG 
+002630     CLOSE EXC-FILE.                                              CPYPURG 
+002640     OPEN OUTPUT EXC-FILE.                                        CPYPURG 
+002650     PERFORM 3020-WRITE-ONE-KEPT-EXC-LINE THRU 3020-EXIT          CPYPURG 
+002660         VARYING PURG-IX FROM 1 BY 1                              CPYPURG 
+002670         UNTIL PURG-IX > WS-PURGE-COUNT.                          CPYPURG 
+002680     CLOSE EXC-FILE.                                              CPYPURG 
+002690     MOVE 'EXCEPTIONS   (CPYEXC.DAT)' TO WS-RPT-LINE(1:30).       CPYPURG 
+002700     PERFORM 2030-WRITE-PURGE-LINE THRU 2030-EXIT.                CPYPURG 
+002710 3000-EXIT.                                                       CPYPURG 
+002720     EXIT.                                                        CPYPURG 
+002730 3010-LOAD-ONE-EXC-LINE.                                          CPYPURG 
+002740     READ EXC-FILE INTO WS-EXC-FILE-REC                           CPYPURG 
+002750         AT END MOVE 'Y' TO WS-EOF-SW                             CPYPURG 
+002760     END-READ.                                                    CPYPURG 
+002770     IF WS-EOF                                                    CPYPURG 
+002780         GO TO 3010-EXIT.                                         CPYPURG 
+002790     IF WS-EXC-FILE-REC(1:8) >= WS-CUTOFF-DATE                    CPYPURG 
+002800         ADD 1 TO WS-PURGE-COUNT                                  CPYPURG 
+002810         SET PURG-IX TO WS-PURGE-COUNT                            CPYPURG 
+002820         MOVE WS-EXC-FILE-REC TO WS-PURGE-TEXT(PURG-IX)           CPYPURG 
+002830         ADD 1 TO WS-KEPT-COUNT                                   CPYPURG 
+002840     ELSE                                                         CPYPURG 
+002850         ADD 1 TO WS-DROPPED-COUNT                                CPYPURG 
+002860     END-IF.                                                      CPYPURG 
+002870 3010-EXIT.                                                       CPYPURG 
+002880     EXIT.                                                        CPYPURG 
+002890 3020-WRITE-ONE-KEPT-EXC-LINE.                                    CPYPURG 
+002900     WRITE WS-EXC-FILE-REC FROM WS-PURGE-TEXT(PURG-IX).           CPYPURG 
+002910 3020-EXIT.                                                       CPYPURG 
+002920     EXIT.                                                        CPYPURG 
+002930*-------------------------------------------------------------    CPYPURG 
+002940*4000-PURGE-CHECKPOINT-FILE - SAME LOGIC AS 2000-PURGE-AUDIT-     CPYPURG 
+002950*TRAIL, AGAINST registry/CPYCHK.DAT                               CPYPURG 
+002960*-------------------------------------------------------------    CPYPURG 
+002970 4000-PURGE-CHECKPOINT-FILE.                                      CPYPURG 
+002980     MOVE 0 TO WS-PURGE-COUNT WS-KEPT-COUNT WS-DROPPED-COUNT.     CPYPURG 
+002990     OPEN INPUT CHK-FILE.                                         CPYPURG 
+003000     IF WS-CHK-FILE-STATUS = '00'                                 CPYPURG 
+003010         MOVE 'N' TO WS-EOF-SW                                    CPYPURG 
+003020     ELSE                                                         CPYPURG 
+003030         MOVE 'Y' TO WS-EOF-SW                                    CPYPURG 
+003040     END-IF.                                                      CPYPURG 
+003050     PERFORM 4010-LOAD-ONE-CHK-LINE THRU 4010-EXIT                CPYPURG 
+003060         UNTIL WS-EOF.                                            CPYPURG 
+003070     CLOSE CHK-FILE.                                              CPYPURG 
+003080     OPEN OUTPUT CHK-FILE.                                        CPYPURG 
+003090     PERFORM 4020-WRITE-ONE-KEPT-CHK-LINE THRU 4020-EXIT          CPYPURG 
+003100         VARYING PURG-IX FROM 1 BY 1                              CPYPURG 
+003110         UNTIL PURG-IX > WS-PURGE-COUNT.                          CPYPURG 
+003120     CLOSE CHK-FILE.                                              CPYPURG 
+003130     MOVE 'CHECKPOINTS  (CPYCHK.DAT)' TO WS-RPT-LINE(1:30).       CPYPURG 
+003140     PERFORM 2030-WRITE-PURGE-LINE THRU 2030-EXIT.                CPYPURG 
+003150 4000-EXIT.                                                       CPYPURG 
+003160     EXIT.                                                        CPYPURG 
+003170 4010-LOAD-ONE-CHK-LINE.                                          CPYPURG 
+003180     READ CHK-FILE INTO WS-CHK-FILE-REC                           CPYPURG 
+003190         AT END MOVE 'Y' TO WS-EOF-SW                             CPYPURG 
+003200     END-READ.                                                    CPYPURG 
+003210     IF WS-EOF                                                    CPYPURG 
+003220         GO TO 4010-EXIT.                                         CPYPURG 
+003230     IF WS-CHK-FILE-REC(1:8) >= WS-CUTOFF-DATE                    CPYPURG 
+003240         ADD 1 TO WS-PURGE-COUNT                                  CPYPURG 
+003250         SET PURG-IX TO WS-PURGE-COUNT                            CPYPURG 
+003260         MOVE WS-CHK-FILE-REC TO WS-PURGE-TEXT(PURG-IX)           CPYPURG 
+003270         ADD 1 TO WS-KEPT-COUNT                                   CPYPURG 
+003280     ELSE                                                         CPYPURG 
+003290         ADD 1 TO WS-DROPPED-COUNT                                CPYPURG 
+003300     END-IF.                                                      CPYPURG 
+003310 4010-EXIT.                                                       CPYPURG 
+003320     EXIT.                                                        CPYPURG 
+003330 4020-WRITE-ONE-KEPT-CHK-LINE.                                    CPYPURG 
+003340     WRITE WS-CHK-FILE-REC FROM WS-PURGE-TEXT(PURG-IX).           CPYPURG 
+003350 4020-EXIT.                                                       CPYPURG 
+003360     EXIT.                                                        CPYPURG 
+003370*-------------------------------------------------------------    CPYPURG 
+003380*8000-WRITE-TRAILER - ONE TOTAL LINE ACROSS ALL THREE             CPYPURG 
+003390*REGISTRIES                                                       CPYPURG 
+003400*-------------------------------------------------------------    CPYPURG 
+003410 8000-WRITE-TRAILER.                                              CPYPURG 
+003420     MOVE WS-TOTAL-KEPT    TO WS-EDIT-TOTAL-KEPT.                 CPYPURG 
+003430     MOVE WS-TOTAL-DROPPED TO WS-EDIT-TOTAL-DROPPED.              CPYPURG 
+003440     MOVE SPACES TO WS-RPT-FILE-REC.                              CPYPURG 
+003450     STRING 'TOTALS  CUTOFF: ' DELIMITED BY SIZE                  CPYPURG 
+003460         WS-CUTOFF-DATE DELIMITED BY SIZE                         CPYPURG 
+003470         '  KEPT: ' DELIMITED BY SIZE                             CPYPURG 
+003480         WS-EDIT-TOTAL-KEPT DELIMITED BY SIZE                     CPYPURG 
+003490         '  DROPPED: ' DELIMITED BY SIZE                          CPYPURG 
+003500         WS-EDIT-TOTAL-DROPPED DELIMITED BY SIZE                  CPYPURG 
+003510         INTO WS-RPT-FILE-REC.                                    CPYPURG 
+003520     WRITE WS-RPT-FILE-REC.                                       CPYPURG 
+003530 8000-EXIT.                                                       CPYPURG 
+003540     EXIT.                                                        CPYPURG 
