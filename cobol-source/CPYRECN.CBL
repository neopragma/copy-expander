@@ -0,0 +1,378 @@
+000010 IDENTIFICATION DIVISION.                                         CPYRECN 
+000020 PROGRAM-ID. CPYRECN.                                             CPYRECN 
+000030 AUTHOR. R SANDOVAL.                                              CPYRECN 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYRECN 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYRECN 
+000060 DATE-COMPILED.                                                   CPYRECN 
+000070*-------------------------------------------------------------    CPYRECN 
+000080*MODIFICATION HISTORY                                             CPYRECN 
+000090*-------------------------------------------------------------    CPYRECN 
+000100*2026-08-09 RS  DAILY COPYBOOK-LIBRARY CHANGE RECONCILIATION.     CPYRECN 
+000110*               COMPARES TODAYS VERSION MANIFEST                  CPYRECN 
+000120*               (config/CPYVERS.DAT) AGAINST THE SNAPSHOT SAVED   CPYRECN 
+000130*               BY YESTERDAYS RUN (registry/CPYVERS.PRV) TO       CPYRECN 
+000140*               REPORT NEW, CHANGED AND REMOVED COPYBOOKS, THEN   CPYRECN 
+000150*               CROSS-CHECKS THE PERMANENT AUDIT TRAIL SO ANY     CPYRECN 
+000160*               EXPANSION BAKED IN A VERSION STAMP THAT NO        CPYRECN 
+000170*               LONGER MATCHES THE CURRENT MANIFEST IS FLAGGED    CPYRECN 
+000180*               AS STALE -- IT WAS EXPANDED BEFORE A LATER        CPYRECN 
+000190*               PROMOTION AND MAY NEED RE-EXPANDING.  RUN ONCE A  CPYRECN 
+000200*               DAY BY THE OVERNIGHT SCHEDULER, AFTER THE         CPYRECN 
+000210*               LIBRARIANS PROMOTION WINDOW CLOSES.               CPYRECN 
+                                                                                
+000220 ENVIRONMENT DIVISION.                                            CPYRECN 
+000230 CONFIGURATION SECTION.                                           CPYRECN 
+000240 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYRECN 
+000250 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYRECN 
+000260 INPUT-OUTPUT SECTION.                                            CPYRECN 
+000270 FILE-CONTROL.                                                    CPYRECN 
+000280     SELECT VERS-FILE ASSIGN TO DYNAMIC WS-VERS-FILENAME          CPYRECN 
+000290         ORGANIZATION LINE SEQUENTIAL                             CPYRECN 
+000300         FILE STATUS IS WS-VERS-FILE-STATUS.                      CPYRECN 
+000310     SELECT PRV-FILE ASSIGN TO DYNAMIC WS-PRV-FILENAME            CPYRECN 
+000320         ORGANIZATION LINE SEQUENTIAL                             CPYRECN 
+000330         FILE STATUS IS WS-PRV-FILE-STATUS.                       CPYRECN 
+000340     SELECT PRVOUT-FILE ASSIGN TO DYNAMIC WS-PRVOUT-FILENAME      CPYRECN 
+000350         ORGANIZATION LINE SEQUENTIAL                             CPYRECN 
+000360         FILE STATUS IS WS-PRVOUT-FILE-STATUS.                    CPYRECN 
+000370     SELECT AUD-FILE ASSIGN TO DYNAMIC WS-AUD-FILENAME            CPYRECN 
+000380         ORGANIZATION LINE SEQUENTIAL                             CPYRECN 
+000390         FILE STATUS IS WS-AUD-FILE-STATUS.                       CPYRECN 
+000400     SELECT RCN-FILE ASSIGN TO DYNAMIC WS-RCN-FILENAME            CPYRECN 
+000410         ORGANIZATION LINE SEQUENTIAL                             CPYRECN 
+000420         FILE STATUS IS WS-RCN-FILE-STATUS.                       CPYRECN 
+000430 DATA DIVISION.                                                   CPYRECN 
+000440 FILE SECTION.                                                    CPYRECN 
+000450 FD  VERS-FILE.                                                   CPYRECN 
+000460 01  WS-VERS-FILE-REC        PIC X(80).                           CPYRECN 
+000470 FD  PRV-FILE.                                                    CPYRECN 
+000480 01  WS-PRV-FILE-REC         PIC X(80).                           CPYRECN 
+000490 FD  PRVOUT-FILE.                                                 CPYRECN 
+000500 01  WS-PRVOUT-FILE-REC      PIC X(80).                           CPYRECN 
+000510 FD  AUD-FILE.                                                    CPYRECN 
+000520 01  WS-AUD-FILE-REC         PIC X(250).                          CPYRECN 
+000530 FD  RCN-FILE.                                                    CPYRECN 
+000540 01  WS-RCN-FILE-REC         PIC X(100).                          CPYRECN 
+000550 WORKING-STORAGE SECTION.                                         CPYRECN 
+000560*-------------------------------------------------------------    CPYRECN 
+000570*FILE STATUS AND DYNAMIC FILE NAME SWITCHES                       CPYRECN 
+000580*-------------------------------------------------------------    CPYRECN 
+000590 77  WS-VERS-FILE-STATUS     PIC X(02) VALUE '00'.                CPYRECN 
+000600 77  WS-PRV-FILE-STATUS      PIC X(02) VALUE '00'.                CPYRECN 
+000610 77  WS-PRVOUT-FILE-STATUS   PIC X(02) VALUE '00'.                CPYRECN 
+000620 77  WS-AUD-FILE-STATUS      PIC X(02) VALUE '00'.                CPYRECN 
+000630 77  WS-RCN-FILE-STATUS      PIC X(02) VALUE '00'.                CPYRECN 
+000640 77  WS-VERS-FILENAME        PIC X(80)                            CPYRECN 
+000650         VALUE 'config/CPYVERS.DAT'.                              CPYRECN 
+000660 77  WS-PRV-FILENAME         PIC X(80)                            CPYRECN 
+000670         VALUE 'registry/CPYVERS.PRV'.                            CPYRECN 
+000680 77  WS-PRVOUT-FILENAME      PIC X(80)                            CPYRECN 
+000690         VALUE 'registry/CPYVERS.PRV'.                            CPYRECN 
+000700 77  WS-AUD-FILENAME         PIC X(80)                            CPYRECN 
+000710         VALUE 'registry/CPYAUD.DAT'.                             CPYRECN 
+000720 77  WS-RCN-FILENAME         PIC X(80)                            CPYRECN 
+000730         VALUE 'registry/CPYRECN.RPT'.                            CPYRECN 
+000740 77  WS-EOF-SW               PIC X(01) VALUE 'N'.                 CPYRECN 
+000750     88  WS-EOF              VALUE 'Y'.                           CPYRECN 
+000760 77  WS-PRV-EOF-SW           PIC X(01) VALUE 'N'.                 CPYRECN 
+000770     88  WS-PRV-EOF          VALUE 'Y'.                           CPYRECN 
+000780 77  WS-AUD-EOF-SW           PIC X(01) VALUE 'N'.                 CPYRECN 
+000790     88  WS-AUD-EOF          VALUE 'Y'.                           CPYRECN 
+000800 77  WS-NEW-COUNT            PIC 9(05) COMP VALUE 0.              CPYRECN 
+000810 77  WS-CHANGED-COUNT        PIC 9(05) COMP VALUE 0.              CPYRECN 
+000820 77  WS-REMOVED-COUNT        PIC 9(05) COMP VALUE 0.              CPYRECN 
+000830 77  WS-STALE-COUNT          PIC 9(05) COMP VALUE 0.              CPYRECN 
+000840*-------------------------------------------------------------    CPYRECN 
+000850*REPORT-LINE EDIT FIELDS                                          CPYRECN 
+000860*-------------------------------------------------------------    CPYRECN 
+000870 77  WS-EDIT-NEW-COUNT       PIC 9(05) VALUE 0.                   CPYRECN 
+000880 77  WS-EDIT-CHANGED-COUNT   PIC 9(05) VALUE 0.                   CPYRECN 
+000890 77  WS-EDIT-REMOVED-COUNT   PIC 9(05) VALUE 0.                   CPYRECN 
+000900 77  WS-EDIT-STALE-COUNT     PIC 9(05) VALUE 0.                   CPYRECN 
+000910*-------------------------------------------------------------    CPYRECN 
+000920*TODAYS VERSION MANIFEST, HELD IN MEMORY FOR RANDOM LOOKUP        CPYRECN 
+000930*WHILE SCANNING THE PREVIOUS SNAPSHOT AND THE AUDIT TRAIL.        CPYRECN 
+000940*-------------------------------------------------------------    CPYRECN 
+000950 01  WS-CUR-TABLE.                                                CPYRECN 
+000960     05  WS-CUR-COUNT         PIC 9(02) COMP VALUE 0.             CPYRECN 
+000970     05  WS-CUR-ENTRY OCCURS 20 TIMES INDEXED BY CUR-IX.          CPYRECN 
+000980         10  WS-CUR-NAME      PIC X(08).                          CPYRECN 
+000990         10  WS-CUR-VALUE     PIC X(10).                          CPYRECN 
+001000         10  WS-CUR-SEEN-SW   PIC X(01).                          CPYRECN 
+001010             88 WS-CUR-SEEN   VALUE 'Y'.                          CPYRECN 
+001020 01  WS-PRV-NAME              PIC X(08).                          CPYRECN 
+001030 01  WS-PRV-VALUE             PIC X(10).                          CPYRECN 
+001040 77  AUD-IX                   PIC 9(02) COMP VALUE 0.             CPYRECN 
+001050*-------------------------------------------------------------    CPYRECN 
+001060*AUDIT TRAIL RECORD LAYOUT, SHARED WITH THE EXPANDER ITSELF.      CPYRECN 
+001070*-------------------------------------------------------------    CPYRECN 
+001080 COPY CPYAUD.                                                     CPYRECN 
+                                                                                
+001090 PROCEDURE DIVISION.                                              CPYRECN 
+001100*-------------------------------------------------------------    CPYRECN 
+001110*0000-MAINLINE                                                    CPYRECN 
+001120*-------------------------------------------------------------    CPYRECN 
+001130 0000-MAINLINE.                                                   CPYRECN 
+001140     PERFORM 1000-LOAD-CURRENT-MANIFEST THRU 1000-EXIT.           CPYRECN 
+001150     OPEN OUTPUT RCN-FILE.                                        CPYRECN 
+001160     PERFORM 2000-RECONCILE-AGAINST-PRIOR THRU 2000-EXIT.         CPYRECN 
+001170     PERFORM 3000-CHECK-AUDIT-TRAIL THRU 3000-EXIT.               CPYRECN 
+001180     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.                   CPYRECN 
+001190     CLOSE RCN-FILE.                                              CPYRECN 
+001200     PERFORM 9000-ROLL-FORWARD-SNAPSHOT THRU 9000-EXIT.           CPYRECN 
+001210     DISPLAY 'CPYRECN NEW=' WS-NEW-COUNT ' CHANGED='              CPYRECN 
+001220         WS-CHANGED-COUNT ' REMOVED=' WS-REMOVED-COUNT            CPYRECN 
+001230         ' STALE=' WS-STALE-COUNT.                                CPYRECN 
+001240     IF WS-CHANGED-COUNT > 0 OR WS-STALE-COUNT > 0                CPYRECN 
+001250         MOVE 4 TO RETURN-CODE                                    CPYRECN 
+001260     ELSE                                                         CPYRECN 
+001270         MOVE 0 TO RETURN-CODE                                    CPYRECN 
+001280     END-IF.                                                      CPYRECN 
+001290     GOBACK.                                                      CPYRECN 
+                                                                                
+001300*-------------------------------------------------------------    CPYRECN 
+001310*1000-LOAD-CURRENT-MANIFEST - READ config/CPYVERS.DAT INTO THE    CPYRECN 
+001320*IN-MEMORY TABLE USED FOR THE REST OF THE RUN.                    CPYRECN 
+001330*-------------------------------------------------------------    CPYRECN 
+001340 1000-LOAD-CURRENT-MANIFEST.                                      CPYRECN 
+001350     MOVE 0 TO WS-CUR-COUNT.                                      CPYRECN 
+001360     OPEN INPUT VERS-FILE.                                        CPYRECN 
+001370     IF WS-VERS-FILE-STATUS NOT = '00'                            CPYRECN 
+001380         MOVE 'Y' TO WS-EOF-SW                                    CPYRECN 
+001390     END-IF.                                                      CPYRECN 
+001400     PERFORM 1010-LOAD-ONE-MANIFEST-LINE THRU 1010-EXIT           CPYRECN 
+001410         UNTIL WS-EOF.                                            CPYRECN 
+001420     CLOSE VERS-FILE.                                             CPYRECN 
+001430 1000-EXIT.                                                       CPYRECN 
+001440     EXIT.                                                        CPYRECN 
+                                                                                
+001450*-------------------------------------------------------------    CPYRECN 
+001460*1010-LOAD-ONE-MANIFEST-LINE                                      CPYRECN 
+001470*-------------------------------------------------------------    CPYRECN 
+001480 1010-LOAD-ONE-MANIFEST-LINE.                                     CPYRECN 
+001490     READ VERS-FILE INTO WS-VERS-FILE-REC                         CPYRECN 
+001500         AT END MOVE 'Y' TO WS-EOF-SW                             CPYRECN 
+001510     END-READ.                                                    CPYRECN 
+001520     IF WS-EOF                                                    CPYRECN 
+001530         GO TO 1010-EXIT.                                         CPYRECN 
+001540     IF WS-VERS-FILE-REC(1:1) = '*'                               CPYRECN 
+001550         OR WS-VERS-FILE-REC = SPACES                             CPYRECN 
+001560         GO TO 1010-EXIT.                                         CPYRECN 
+001570     ADD 1 TO WS-CUR-COUNT.                                       CPYRECN 
+001580     SET CUR-IX TO WS-CUR-COUNT.                                  CPYRECN 
+001590     UNSTRING WS-VERS-FILE-REC DELIMITED BY ALL SPACE             CPYRECN 
+001600         INTO WS-CUR-NAME(CUR-IX) WS-CUR-VALUE(CUR-IX).           CPYRECN 
+001610     MOVE 'N' TO WS-CUR-SEEN-SW(CUR-IX).                          CPYRECN 
+001620 1010-EXIT.                                                       CPYRECN 
+001630     EXIT.                                                        CPYRECN 
+                                                                                
+001640*-------------------------------------------------------------    CPYRECN 
+001650*2000-RECONCILE-AGAINST-PRIOR - COMPARE TODAYS MANIFEST           CPYRECN 
+001660*AGAINST YESTERDAYS SNAPSHOT.  ANY PRIOR ENTRY NOT MATCHED        CPYRECN 
+001670*TO A CURRENT ONE BY NAME IS EITHER CHANGED (STILL PRESENT,       CPYRECN 
+001680*DIFFERENT VALUE) OR REMOVED (NO LONGER PRESENT).  ANY CURRENT    CPYRECN 
+001690*ENTRY NEVER MARKED SEEN BY THE PRIOR SCAN IS NEW.                CPYRECN 
+001700*-------------------------------------------------------------    CPYRECN 
+001710 2000-RECONCILE-AGAINST-PRIOR.                                    CPYRECN 
+001720     OPEN INPUT PRV-FILE.                                         CPYRECN 
+001730     IF WS-PRV-FILE-STATUS NOT = '00'                             CPYRECN 
+001740         MOVE 'Y' TO WS-PRV-EOF-SW                                CPYRECN 
+001750     END-IF.                                                      CPYRECN 
+001760     PERFORM 2010-RECONCILE-ONE-PRIOR-LINE THRU 2010-EXIT         CPYRECN 
+001770         UNTIL WS-PRV-EOF.                                        CPYRECN 
+001780     CLOSE PRV-FILE.                                              CPYRECN 
+001790     PERFORM 2100-REPORT-ONE-NEW-ENTRY THRU 2100-EXIT             CPYRECN 
+001800         VARYING CUR-IX FROM 1 BY 1                               CPYRECN 
+001810         UNTIL CUR-IX > WS-CUR-COUNT.                             CPYRECN 
+001820 2000-EXIT.                                                       CPYRECN 
+001830     EXIT.                                                        CPYRECN 
+                                                                                
+001840*-------------------------------------------------------------    CPYRECN 
+001850*2010-RECONCILE-ONE-PRIOR-LINE                                    CPYRECN 
+001860*-------------------------------------------------------------    CPYRECN 
+001870 2010-RECONCILE-ONE-PRIOR-LINE.                                   CPYRECN 
+001880     READ PRV-FILE INTO WS-PRV-FILE-REC                           CPYRECN 
+001890         AT END MOVE 'Y' TO WS-PRV-EOF-SW                         CPYRECN 
+001900     END-READ.                                                    CPYRECN 
+001910     IF WS-PRV-EOF                                                CPYRECN 
+001920         GO TO 2010-EXIT.                                         CPYRECN 
+001930     IF WS-PRV-FILE-REC(1:1) = '*'                                CPYRECN 
+001940         OR WS-PRV-FILE-REC = SPACES                              CPYRECN 
+001950         GO TO 2010-EXIT.                                         CPYRECN 
+001960     UNSTRING WS-PRV-FILE-REC DELIMITED BY ALL SPACE              CPYRECN 
+001970         INTO WS-PRV-NAME WS-PRV-VALUE.                           CPYRECN 
+001980     SET CUR-IX TO 1.                                             CPYRECN 
+001990     SEARCH WS-CUR-ENTRY                                          CPYRECN 
+002000         AT END                                                   CPYRECN 
+002010             ADD 1 TO WS-REMOVED-COUNT                            CPYRECN 
+002020             PERFORM 2020-WRITE-REMOVED-LINE THRU 2020-EXIT       CPYRECN 
+002030         WHEN WS-CUR-NAME(CUR-IX) = WS-PRV-NAME                   CPYRECN 
+002040             SET WS-CUR-SEEN(CUR-IX) TO TRUE                      CPYRECN 
+002050             IF WS-CUR-VALUE(CUR-IX) NOT = WS-PRV-VALUE           CPYRECN 
+002060                 ADD 1 TO WS-CHANGED-COUNT                        CPYRECN 
+002070                 PERFORM 2030-WRITE-CHANGED-LINE THRU 2030-EXIT   CPYRECN 
+002080             END-IF                                               CPYRECN 
+002090     END-SEARCH.                                                  CPYRECN 
+002100 2010-EXIT.                                                       CPYRECN 
+002110     EXIT.                                                        CPYRECN 
+                                                                                
+002120*-------------------------------------------------------------    CPYRECN 
+002130*2020-WRITE-REMOVED-LINE                                          CPYRECN 
+002140*-------------------------------------------------------------    CPYRECN 
+002150 2020-WRITE-REMOVED-LINE.                                         CPYRECN 
+002160     MOVE SPACES TO WS-RCN-FILE-REC.                              CPYRECN 
+002170     STRING 'REMOVED: ' DELIMITED BY SIZE                         CPYRECN 
+002180         WS-PRV-NAME DELIMITED BY SIZE                            CPYRECN 
+002190         ' WAS ' DELIMITED BY SIZE                                CPYRECN 
+002200         WS-PRV-VALUE DELIMITED BY SIZE                           CPYRECN 
+002210         INTO WS-RCN-FILE-REC.                                    CPYRECN 
+002220     WRITE WS-RCN-FILE-REC.                                       CPYRECN 
+002230 2020-EXIT.                                                       CPYRECN 
+002240     EXIT.                                                        CPYRECN 
+                                                                                
+002250*-------------------------------------------------------------    CPYRECN 
+002260*2030-WRITE-CHANGED-LINE                                          CPYRECN 
+002270*-------------------------------------------------------------    CPYRECN 
+002280 2030-WRITE-CHANGED-LINE.                                         CPYRECN 
+002290     MOVE SPACES TO WS-RCN-FILE-REC.                              CPYRECN 
+002300     STRING 'CHANGED: ' DELIMITED BY SIZE                         CPYRECN 
+002310         WS-PRV-NAME DELIMITED BY SIZE                            CPYRECN 
+002320         ' WAS ' DELIMITED BY SIZE                                CPYRECN 
+002330         WS-PRV-VALUE DELIMITED BY SIZE                           CPYRECN 
+002340         ' NOW ' DELIMITED BY SIZE                                CPYRECN 
+002350         WS-CUR-VALUE(CUR-IX) DELIMITED BY SIZE                   CPYRECN 
+002360         INTO WS-RCN-FILE-REC.                                    CPYRECN 
+002370     WRITE WS-RCN-FILE-REC.                                       CPYRECN 
+002380 2030-EXIT.                                                       CPYRECN 
+002390     EXIT.                                                        CPYRECN 
+                                                                                
+002400*-------------------------------------------------------------    CPYRECN 
+002410*2100-REPORT-ONE-NEW-ENTRY                                        CPYRECN 
+002420*-------------------------------------------------------------    CPYRECN 
+002430 2100-REPORT-ONE-NEW-ENTRY.                                       CPYRECN 
+002440     IF WS-CUR-SEEN(CUR-IX)                                       CPYRECN 
+002450         GO TO 2100-EXIT.                                         CPYRECN 
+002460     ADD 1 TO WS-NEW-COUNT.                                       CPYRECN 
+002470     MOVE SPACES TO WS-RCN-FILE-REC.                              CPYRECN 
+002480     STRING 'NEW: ' DELIMITED BY SIZE                             CPYRECN 
+002490         WS-CUR-NAME(CUR-IX) DELIMITED BY SIZE                    CPYRECN 
+002500         ' AT ' DELIMITED BY SIZE                                 CPYRECN 
+002510         WS-CUR-VALUE(CUR-IX) DELIMITED BY SIZE                   CPYRECN 
+002520         INTO WS-RCN-FILE-REC.                                    CPYRECN 
+002530     WRITE WS-RCN-FILE-REC.                                       CPYRECN 
+002540 2100-EXIT.                                                       CPYRECN 
+002550     EXIT.                                                        CPYRECN 
+                                                                                
+002560*-------------------------------------------------------------    CPYRECN 
+002570*3000-CHECK-AUDIT-TRAIL.  ANY PERMANENT AUDIT                     CPYRECN
+002580*RECORD WHOSE BAKED-IN COPYBOOK VERSION NO LONGER MATCHES THE     CPYRECN 
+002590*CURRENT MANIFEST WAS EXPANDED BEFORE A LATER PROMOTION AND IS    CPYRECN 
+002600*FLAGGED AS STALE.                                                CPYRECN 
+002610*-------------------------------------------------------------    CPYRECN 
+002620 3000-CHECK-AUDIT-TRAIL.                                          CPYRECN 
+002630     OPEN INPUT AUD-FILE.                                         CPYRECN 
+002640     IF WS-AUD-FILE-STATUS NOT = '00'                             CPYRECN 
+002650         GO TO 3000-EXIT.                                         CPYRECN 
+002660     PERFORM 3010-CHECK-ONE-AUDIT-RECORD THRU 3010-EXIT           CPYRECN 
+002670         UNTIL WS-AUD-EOF.                                        CPYRECN 
+002680     CLOSE AUD-FILE.                                              CPYRECN 
+002690 3000-EXIT.                                                       CPYRECN 
+002700     EXIT.                                                        CPYRECN 
+                                                                                
+002710*-------------------------------------------------------------    CPYRECN 
+002720*3010-CHECK-ONE-AUDIT-RECORD                                      CPYRECN 
+002730*-------------------------------------------------------------    CPYRECN 
+002740 3010-CHECK-ONE-AUDIT-RECORD.                                     CPYRECN 
+002750     READ AUD-FILE INTO AUD-RECORD                                CPYRECN 
+002760         AT END MOVE 'Y' TO WS-AUD-EOF-SW                         CPYRECN 
+002770     END-READ.                                                    CPYRECN 
+002780     IF WS-AUD-EOF                                                CPYRECN 
+002790         GO TO 3010-EXIT.                                         CPYRECN 
+002800     PERFORM 3020-CHECK-ONE-CB-IN-RECORD THRU 3020-EXIT           CPYRECN 
+002810         VARYING AUD-IX FROM 1 BY 1                               CPYRECN 
+002820         UNTIL AUD-IX > AUD-COPYBOOK-COUNT.                       CPYRECN 
+002830 3010-EXIT.                                                       CPYRECN 
+002840     EXIT.                                                        CPYRECN 
+                                                                                
+002850*-------------------------------------------------------------    CPYRECN 
+002860*3020-CHECK-ONE-CB-IN-RECORD                                      CPYRECN 
+002870*-------------------------------------------------------------    CPYRECN 
+002880 3020-CHECK-ONE-CB-IN-RECORD.                                     CPYRECN 
+002890     SET CUR-IX TO 1.                                             CPYRECN 
+002900     SEARCH WS-CUR-ENTRY                                          CPYRECN 
+002910         AT END                                                   CPYRECN 
+002920             CONTINUE                                             CPYRECN 
+002930         WHEN WS-CUR-NAME(CUR-IX) = AUD-CB-NAME(AUD-IX)           CPYRECN 
+002940             IF WS-CUR-VALUE(CUR-IX) NOT = AUD-CB-VERSION(AUD-IX) CPYRECN 
+002950                 ADD 1 TO WS-STALE-COUNT                          CPYRECN 
+002960                 PERFORM 3030-WRITE-STALE-LINE THRU 3030-EXIT     CPYRECN 
+002970             END-IF                                               CPYRECN 
+002980     END-SEARCH.                                                  CPYRECN 
+002990 3020-EXIT.                                                       CPYRECN 
+003000     EXIT.                                                        CPYRECN 
+                                                                                
+003010*-------------------------------------------------------------    CPYRECN 
+003020*3030-WRITE-STALE-LINE                                            CPYRECN 
+003030*-------------------------------------------------------------    CPYRECN 
+003040 3030-WRITE-STALE-LINE.                                           CPYRECN 
+003050     MOVE SPACES TO WS-RCN-FILE-REC.                              CPYRECN 
+003060     STRING 'STALE: ' DELIMITED BY SIZE                           CPYRECN 
+003070         AUD-PROGRAM-NAME DELIMITED BY SIZE                       CPYRECN 
+003080         ' BAKED IN ' DELIMITED BY SIZE                           CPYRECN 
+003090         AUD-CB-NAME(AUD-IX) DELIMITED BY SIZE                    CPYRECN 
+003100         ' ' DELIMITED BY SIZE                                    CPYRECN 
+003110         AUD-CB-VERSION(AUD-IX) DELIMITED BY SIZE                 CPYRECN 
+003120         ' CURRENT IS ' DELIMITED BY SIZE                         CPYRECN 
+003130         WS-CUR-VALUE(CUR-IX) DELIMITED BY SIZE                   CPYRECN 
+003140         INTO WS-RCN-FILE-REC.                                    CPYRECN 
+003150     WRITE WS-RCN-FILE-REC.                                       CPYRECN 
+003160 3030-EXIT.                                                       CPYRECN 
+003170     EXIT.                                                        CPYRECN 
+                                                                                
+003180*-------------------------------------------------------------    CPYRECN 
+003190*8000-WRITE-TRAILER                                               CPYRECN 
+003200*-------------------------------------------------------------    CPYRECN 
+003210 8000-WRITE-TRAILER.                                              CPYRECN 
+003220     MOVE WS-NEW-COUNT TO WS-EDIT-NEW-COUNT.                      CPYRECN 
+003230     MOVE WS-CHANGED-COUNT TO WS-EDIT-CHANGED-COUNT.              CPYRECN 
+003240     MOVE WS-REMOVED-COUNT TO WS-EDIT-REMOVED-COUNT.              CPYRECN 
+003250     MOVE WS-STALE-COUNT TO WS-EDIT-STALE-COUNT.                  CPYRECN 
+003260     MOVE SPACES TO WS-RCN-FILE-REC.                              CPYRECN 
+003270     STRING 'TOTALS - NEW: ' DELIMITED BY SIZE                    CPYRECN 
+003280         WS-EDIT-NEW-COUNT DELIMITED BY SIZE                      CPYRECN 
+003290         '  CHANGED: ' DELIMITED BY SIZE                          CPYRECN 
+003300         WS-EDIT-CHANGED-COUNT DELIMITED BY SIZE                  CPYRECN 
+003310         '  REMOVED: ' DELIMITED BY SIZE                          CPYRECN 
+003320         WS-EDIT-REMOVED-COUNT DELIMITED BY SIZE                  CPYRECN 
+003330         '  STALE: ' DELIMITED BY SIZE                            CPYRECN 
+003340         WS-EDIT-STALE-COUNT DELIMITED BY SIZE                    CPYRECN 
+003350         INTO WS-RCN-FILE-REC.                                    CPYRECN 
+003360     WRITE WS-RCN-FILE-REC.                                       CPYRECN 
+003370 8000-EXIT.                                                       CPYRECN 
+003380     EXIT.                                                        CPYRECN 
+                                                                                
+003390*-------------------------------------------------------------    CPYRECN 
+003400*9000-ROLL-FORWARD-SNAPSHOT - TODAYS MANIFEST BECOMES             CPYRECN 
+003410*TOMORROWS PRIOR SNAPSHOT.                                        CPYRECN 
+003420*-------------------------------------------------------------    CPYRECN 
+003430 9000-ROLL-FORWARD-SNAPSHOT.                                      CPYRECN 
+003440     OPEN OUTPUT PRVOUT-FILE.                                     CPYRECN 
+003450     PERFORM 9010-WRITE-ONE-SNAPSHOT-LINE THRU 9010-EXIT          CPYRECN 
+003460         VARYING CUR-IX FROM 1 BY 1                               CPYRECN 
+003470         UNTIL CUR-IX > WS-CUR-COUNT.                             CPYRECN 
+003480     CLOSE PRVOUT-FILE.                                           CPYRECN 
+003490 9000-EXIT.                                                       CPYRECN 
+003500     EXIT.                                                        CPYRECN 
+                                                                                
+003510*-------------------------------------------------------------    CPYRECN 
+003520*9010-WRITE-ONE-SNAPSHOT-LINE                                     CPYRECN 
+003530*-------------------------------------------------------------    CPYRECN 
+003540 9010-WRITE-ONE-SNAPSHOT-LINE.                                    CPYRECN 
+003550     MOVE SPACES TO WS-PRVOUT-FILE-REC.                           CPYRECN 
+003560     STRING WS-CUR-NAME(CUR-IX) DELIMITED BY SIZE                 CPYRECN 
+003570         '  ' DELIMITED BY SIZE                                   CPYRECN 
+003580         WS-CUR-VALUE(CUR-IX) DELIMITED BY SIZE                   CPYRECN 
+003590         INTO WS-PRVOUT-FILE-REC.                                 CPYRECN 
+003600     WRITE WS-PRVOUT-FILE-REC.                                    CPYRECN 
+003610 9010-EXIT.                                                       CPYRECN 
+003620     EXIT.                                                        CPYRECN 
