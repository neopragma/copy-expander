@@ -0,0 +1,319 @@
+000010 IDENTIFICATION DIVISION.                                         CPYXREF 
+000020 PROGRAM-ID. CPYXREF.                                             CPYXREF 
+000030 AUTHOR. R SANDOVAL.                                              CPYXREF 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYXREF 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYXREF 
+000060 DATE-COMPILED.                                                   CPYXREF 
+000070*-------------------------------------------------------------    CPYXREF 
+000080*MODIFICATION HISTORY                                             CPYXREF 
+000090*-------------------------------------------------------------    CPYXREF 
+000100*2026-08-09 RS  COPYBOOK CROSS-REFERENCE REPORT.  READS THE       CPYXREF 
+000110*               USAGE REGISTRY (registry/CPYREG.DAT) THAT         CPYXREF 
+000120*               CPYXPND MAINTAINS AND LISTS, FOR EVERY COPYBOOK   CPYXREF 
+000130*               EVER PULLED IN, HOW MANY TIMES AND BY WHICH       CPYXREF 
+000140*               PROGRAMS IT WAS USED, ITS DEEPEST NESTING LEVEL,  CPYXREF 
+000150*               AND WHEN IT WAS LAST PULLED IN.  THIS IS THE      CPYXREF 
+000160*               SAME REGISTRY CPYCMPR READS FROM, SO              CPYXREF
+000170*               A COPYBOOK CHANGE-IMPACT QUESTION ("WHO BREAKS")  CPYXREF 
+000180*               IS A LOOKUP AGAINST ONE FILE RATHER THAN A FULL   CPYXREF 
+000190*               RE-SCAN OF THE SOURCE LIBRARY.                    CPYXREF 
+                                                                                
+000200 ENVIRONMENT DIVISION.                                            CPYXREF 
+000210 CONFIGURATION SECTION.                                           CPYXREF 
+000220 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYXREF 
+000230 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYXREF 
+000240 INPUT-OUTPUT SECTION.                                            CPYXREF 
+000250 FILE-CONTROL.                                                    CPYXREF 
+000260     SELECT REG-FILE ASSIGN TO DYNAMIC WS-REG-FILENAME            CPYXREF 
+000270         ORGANIZATION INDEXED                                     CPYXREF 
+000280         ACCESS MODE IS DYNAMIC                                   CPYXREF 
+000290         RECORD KEY IS REG-COPYBOOK-NAME                          CPYXREF 
+000300         FILE STATUS IS WS-REG-FILE-STATUS.                       CPYXREF 
+000310     SELECT XRF-FILE ASSIGN TO DYNAMIC WS-XRF-FILENAME            CPYXREF 
+000320         ORGANIZATION LINE SEQUENTIAL                             CPYXREF 
+000330         FILE STATUS IS WS-XRF-FILE-STATUS.                       CPYXREF 
+000340     SELECT VERS-FILE ASSIGN TO DYNAMIC WS-VERS-FILENAME          CPYXREF 
+000350         ORGANIZATION LINE SEQUENTIAL                             CPYXREF 
+000360         FILE STATUS IS WS-VERS-FILE-STATUS.                      CPYXREF 
+000370 DATA DIVISION.                                                   CPYXREF 
+000380 FILE SECTION.                                                    CPYXREF 
+000390 FD  REG-FILE.                                                    CPYXREF 
+000400 COPY CPYREG.                                                     CPYXREF 
+000410 FD  XRF-FILE.                                                    CPYXREF 
+000420 01  WS-XRF-FILE-REC         PIC X(100).                          CPYXREF 
+000430 FD  VERS-FILE.                                                   CPYXREF 
+000440 01  WS-VERS-FILE-REC        PIC X(80).                           CPYXREF 
+000450 WORKING-STORAGE SECTION.                                         CPYXREF 
+000460*-------------------------------------------------------------    CPYXREF 
+000470*FILE STATUS AND DYNAMIC FILE NAME SWITCHES                       CPYXREF 
+000480*-------------------------------------------------------------    CPYXREF 
+000490 77  WS-REG-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXREF 
+000500 77  WS-XRF-FILE-STATUS      PIC X(02) VALUE '00'.                CPYXREF 
+000510 77  WS-VERS-FILE-STATUS     PIC X(02) VALUE '00'.                CPYXREF 
+000520 77  WS-REG-FILENAME         PIC X(80)                            CPYXREF 
+000530         VALUE 'registry/CPYREG.DAT'.                             CPYXREF 
+000540 77  WS-XRF-FILENAME         PIC X(80)                            CPYXREF 
+000550         VALUE 'registry/CPYXREF.RPT'.                            CPYXREF 
+000560 77  WS-VERS-FILENAME        PIC X(80)                            CPYXREF 
+000570         VALUE 'config/CPYVERS.DAT'.                              CPYXREF 
+000580 77  WS-EOF-SW               PIC X(01) VALUE 'N'.                 CPYXREF 
+000590     88  WS-EOF              VALUE 'Y'.                           CPYXREF 
+000600 77  WS-VERS-EOF-SW          PIC X(01) VALUE 'N'.                 CPYXREF 
+000610     88  WS-VERS-EOF         VALUE 'Y'.                           CPYXREF 
+000620 77  WS-COPYBOOK-COUNT       PIC 9(05) COMP VALUE 0.              CPYXREF
+000630 77  REG-IDX2                PIC 9(02) COMP VALUE 0.              CPYXREF
+000632*-------------------------------------------------------------    CPYXREF
+000633*MOST-COMMON-REPLACING-PREFIX TALLY - SEE 2110-TALLY-PREFIX AND   CPYXREF
+000634*8000-WRITE-TRAILER.                                              CPYXREF
+000635*-------------------------------------------------------------    CPYXREF
+000636 77  WS-PFX-FOUND-SW         PIC X(01) VALUE SPACE.               CPYXREF
+000637     88  WS-PFX-FOUND        VALUE 'Y'.                           CPYXREF
+000638 01  WS-PREFIX-TABLE.                                             CPYXREF
+000639     05  WS-PREFIX-COUNT     PIC 9(02) COMP VALUE 0.               CPYXREF
+000640     05  WS-PREFIX-ENTRY OCCURS 20 TIMES INDEXED BY PFX-IX.       CPYXREF
+000641         10  WS-PFX-NAME     PIC X(16).                           CPYXREF
+000642         10  WS-PFX-CNT      PIC 9(05) COMP VALUE 0.              CPYXREF
+000643 77  WS-BEST-PFX-NAME        PIC X(16) VALUE SPACES.              CPYXREF
+000644 77  WS-BEST-PFX-CNT         PIC 9(05) COMP VALUE 0.              CPYXREF
+000645 77  WS-EDIT-BEST-PFX-CNT    PIC Z(04)9.                          CPYXREF
+000646*-------------------------------------------------------------    CPYXREF
+000650*REPORT-LINE EDIT FIELDS                                          CPYXREF 
+000660*-------------------------------------------------------------    CPYXREF 
+000670 77  WS-EDIT-USE-COUNT       PIC 9(04) VALUE 0.                   CPYXREF 
+000680 77  WS-EDIT-NEST-LEVEL      PIC 9(02) VALUE 0.                   CPYXREF 
+000690 77  WS-EDIT-COPYBOOK-COUNT  PIC 9(05) VALUE 0.                   CPYXREF 
+000700*-------------------------------------------------------------    CPYXREF 
+000710*SHOP-WIDE USAGE STATISTICS.  CPYVERS.DAT IS                      CPYXREF
+000720*THE LIBRARIANS MANIFEST OF EVERY COPYBOOK CURRENTLY              CPYXREF 
+000730*PROMOTED, SO IT IS THE "KNOWN COPYBOOK" LIST AGAINST WHICH       CPYXREF 
+000740*THE USAGE REGISTRY IS COMPARED TO FIND COPYBOOKS THAT HAVE       CPYXREF 
+000750*NEVER BEEN PULLED IN BY ANY PROGRAM - RETIREMENT CANDIDATES.     CPYXREF 
+000760*-------------------------------------------------------------    CPYXREF 
+000770 77  WS-VERS-NAME            PIC X(08) VALUE SPACES.              CPYXREF 
+000780 77  WS-VERS-VALUE           PIC X(10) VALUE SPACES.              CPYXREF 
+000790 77  WS-MANIFEST-COUNT       PIC 9(05) COMP VALUE 0.              CPYXREF 
+000800 77  WS-NEVER-USED-COUNT     PIC 9(05) COMP VALUE 0.              CPYXREF 
+000810 77  WS-TOTAL-USE-COUNT      PIC 9(07) COMP VALUE 0.              CPYXREF 
+000820 77  WS-EDIT-MANIFEST-COUNT  PIC 9(05) VALUE 0.                   CPYXREF 
+000830 77  WS-EDIT-NEVER-USED      PIC 9(05) VALUE 0.                   CPYXREF 
+000840 77  WS-EDIT-TOTAL-USE       PIC 9(07) VALUE 0.                   CPYXREF 
+                                                                                
+000850 PROCEDURE DIVISION.                                              CPYXREF 
+000860*-------------------------------------------------------------    CPYXREF 
+000870*0000-MAINLINE                                                    CPYXREF 
+000880*-------------------------------------------------------------    CPYXREF 
+000890 0000-MAINLINE.                                                   CPYXREF 
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      CPYXREF 
+000910     PERFORM 2000-LIST-ONE-COPYBOOK THRU 2000-EXIT                CPYXREF 
+000920         UNTIL WS-EOF.                                            CPYXREF 
+000930     PERFORM 3000-CHECK-USAGE-STATISTICS THRU 3000-EXIT.          CPYXREF 
+000940     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.                   CPYXREF 
+000950     CLOSE REG-FILE XRF-FILE.                                     CPYXREF 
+000960     DISPLAY "CPYXREF PROCESSED " WS-EDIT-COPYBOOK-COUNT          CPYXREF 
+000970         " COPYBOOK(S)".                                          CPYXREF 
+000980     MOVE 0 TO RETURN-CODE.                                       CPYXREF 
+000990     GOBACK.                                                      CPYXREF 
+                                                                                
+001000*-------------------------------------------------------------    CPYXREF 
+001010*1000-INITIALIZE - OPEN THE REGISTRY FOR A SEQUENTIAL SCAN AND    CPYXREF 
+001020*OPEN THE REPORT OUTPUT, THEN WRITE THE REPORT HEADER.            CPYXREF 
+001030*-------------------------------------------------------------    CPYXREF 
+001040 1000-INITIALIZE.                                                 CPYXREF 
+001050     OPEN INPUT REG-FILE.                                         CPYXREF 
+001060     IF WS-REG-FILE-STATUS NOT = '00'                             CPYXREF 
+001070         MOVE 'Y' TO WS-EOF-SW                                    CPYXREF 
+001080     END-IF.                                                      CPYXREF 
+001090     OPEN OUTPUT XRF-FILE.                                        CPYXREF 
+001100     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+001110     STRING 'COPYBOOK   USE-CNT NEST  USING PROGRAMS'             CPYXREF 
+001120         DELIMITED BY SIZE                                        CPYXREF 
+001130         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+001140     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+001150 1000-EXIT.                                                       CPYXREF 
+001160     EXIT.                                                        CPYXREF 
+                                                                                
+001170*-------------------------------------------------------------    CPYXREF 
+001180*2000-LIST-ONE-COPYBOOK - ONE DETAIL LINE PER REGISTRY RECORD,    CPYXREF 
+001190*IN ASCENDING COPYBOOK-NAME KEY SEQUENCE.                         CPYXREF 
+001200*-------------------------------------------------------------    CPYXREF 
+001210 2000-LIST-ONE-COPYBOOK.                                          CPYXREF 
+001220     READ REG-FILE NEXT RECORD                                    CPYXREF 
+001230         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXREF 
+001240     END-READ.                                                    CPYXREF 
+001250     IF WS-EOF                                                    CPYXREF 
+001260         GO TO 2000-EXIT.                                         CPYXREF 
+001270     ADD 1 TO WS-COPYBOOK-COUNT.                                  CPYXREF 
+001280     ADD REG-USE-COUNT TO WS-TOTAL-USE-COUNT.                     CPYXREF 
+001290     MOVE REG-USE-COUNT TO WS-EDIT-USE-COUNT.                     CPYXREF 
+001300     MOVE REG-DEEPEST-NEST-LEVEL TO WS-EDIT-NEST-LEVEL.           CPYXREF 
+001310     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+001320     STRING REG-COPYBOOK-NAME DELIMITED BY SIZE                   CPYXREF 
+001330         '   ' DELIMITED BY SIZE                                  CPYXREF 
+001340         WS-EDIT-USE-COUNT DELIMITED BY SIZE                      CPYXREF 
+001350         '   ' DELIMITED BY SIZE                                  CPYXREF 
+001360         WS-EDIT-NEST-LEVEL DELIMITED BY SIZE                     CPYXREF 
+001370         '  ' DELIMITED BY SIZE                                   CPYXREF 
+001380         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+001390     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+001400     PERFORM 2100-LIST-USING-PROGRAMS THRU 2100-EXIT              CPYXREF 
+001410         VARYING REG-IDX2 FROM 1 BY 1                             CPYXREF 
+001420         UNTIL REG-IDX2 > 20.                                     CPYXREF 
+001430 2000-EXIT.                                                       CPYXREF 
+001440     EXIT.                                                        CPYXREF 
+                                                                                
+001450*-------------------------------------------------------------    CPYXREF 
+001460*2100-LIST-USING-PROGRAMS - ONE CONTINUATION LINE PER PROGRAM     CPYXREF 
+001470*NAME RECORDED AGAINST THIS COPYBOOK.                             CPYXREF 
+001480*-------------------------------------------------------------    CPYXREF 
+001490 2100-LIST-USING-PROGRAMS.                                        CPYXREF 
+001500     IF REG-PROGRAM-NAME(REG-IDX2) = SPACES                       CPYXREF 
+001510         GO TO 2100-EXIT.                                         CPYXREF 
+001520     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF
+001530     STRING '           - USED BY ' DELIMITED BY SIZE             CPYXREF
+001540         REG-PROGRAM-NAME(REG-IDX2) DELIMITED BY SIZE             CPYXREF
+001545         '  PREFIX ' DELIMITED BY SIZE                            CPYXREF
+001547         REG-PREFIX-USED(REG-IDX2) DELIMITED BY SIZE              CPYXREF
+001550         '  LAST RUN ' DELIMITED BY SIZE                          CPYXREF
+001560         REG-LAST-RUN-TS(REG-IDX2) DELIMITED BY SIZE              CPYXREF
+001570         INTO WS-XRF-FILE-REC.                                    CPYXREF
+001580     WRITE WS-XRF-FILE-REC.                                       CPYXREF
+001582     IF REG-PREFIX-USED(REG-IDX2) NOT = SPACES                    CPYXREF
+001584         PERFORM 2110-TALLY-PREFIX THRU 2110-EXIT                 CPYXREF
+001586     END-IF.                                                      CPYXREF
+001590 2100-EXIT.                                                       CPYXREF
+001600     EXIT.                                                        CPYXREF
+001602*                                                                 CPYXREF
+001604* ACCUMULATE A COUNT PER DISTINCT REPLACING PREFIX SEEN ACROSS    CPYXREF
+001606* EVERY USING-PROGRAM SLOT IN THE REGISTRY, SO 8000-WRITE-        CPYXREF
+001608* TRAILER CAN REPORT THE SHOP'S MOST COMMON PREFIX.               CPYXREF
+001610 2110-TALLY-PREFIX.                                               CPYXREF
+001612     MOVE 'N' TO WS-PFX-FOUND-SW.                                 CPYXREF
+001614     SET PFX-IX TO 1.                                             CPYXREF
+001616     SEARCH WS-PREFIX-ENTRY                                       CPYXREF
+001618         AT END CONTINUE                                          CPYXREF
+001620         WHEN WS-PFX-NAME(PFX-IX) = REG-PREFIX-USED(REG-IDX2)     CPYXREF
+001622             MOVE 'Y' TO WS-PFX-FOUND-SW                          CPYXREF
+001624         WHEN WS-PFX-NAME(PFX-IX) = SPACES                        CPYXREF
+001626             MOVE 'Y' TO WS-PFX-FOUND-SW                          CPYXREF
+001628             MOVE REG-PREFIX-USED(REG-IDX2) TO WS-PFX-NAME(PFX-IX) CPYXREF
+001630             ADD 1 TO WS-PREFIX-COUNT                             CPYXREF
+001632     END-SEARCH.                                                  CPYXREF
+001634     IF WS-PFX-FOUND                                              CPYXREF
+001636         ADD 1 TO WS-PFX-CNT(PFX-IX)                              CPYXREF
+001638     END-IF.                                                      CPYXREF
+001640 2110-EXIT.                                                       CPYXREF
+001642     EXIT.                                                        CPYXREF
+                                                                                
+001644*-------------------------------------------------------------    CPYXREF
+001646*3000-CHECK-USAGE-STATISTICS.  WALKS THE                          CPYXREF
+001648*LIBRARIANS VERSION MANIFEST AND FLAGS EVERY COPYBOOK ON IT       CPYXREF
+001650*THAT THE USAGE REGISTRY HAS NEVER RECORDED - A CANDIDATE FOR     CPYXREF
+001652*RETIREMENT FROM THE LIBRARY.                                     CPYXREF
+001654*-------------------------------------------------------------    CPYXREF
+001670 3000-CHECK-USAGE-STATISTICS.                                     CPYXREF
+001680     OPEN INPUT VERS-FILE.                                        CPYXREF 
+001690     IF WS-VERS-FILE-STATUS NOT = '00'                            CPYXREF 
+001700         MOVE 'Y' TO WS-VERS-EOF-SW                               CPYXREF 
+001710     END-IF.                                                      CPYXREF 
+001720     PERFORM 3010-CHECK-ONE-MANIFEST-LINE THRU 3010-EXIT          CPYXREF 
+001730         UNTIL WS-VERS-EOF.                                       CPYXREF 
+001740     CLOSE VERS-FILE.                                             CPYXREF 
+001750 3000-EXIT.                                                       CPYXREF 
+001760     EXIT.                                                        CPYXREF 
+                                                                                
+001770*-------------------------------------------------------------    CPYXREF 
+001780*3010-CHECK-ONE-MANIFEST-LINE                                     CPYXREF 
+001790*-------------------------------------------------------------    CPYXREF 
+001800 3010-CHECK-ONE-MANIFEST-LINE.                                    CPYXREF 
+001810     READ VERS-FILE INTO WS-VERS-FILE-REC                         CPYXREF 
+001820         AT END MOVE 'Y' TO WS-VERS-EOF-SW                        CPYXREF 
+001830     END-READ.                                                    CPYXREF 
+001840     IF WS-VERS-EOF                                               CPYXREF 
+001850         GO TO 3010-EXIT.                                         CPYXREF 
+001860     IF WS-VERS-FILE-REC(1:1) = '*'                               CPYXREF 
+001870         OR WS-VERS-FILE-REC = SPACES                             CPYXREF 
+001880         GO TO 3010-EXIT.                                         CPYXREF 
+001890     ADD 1 TO WS-MANIFEST-COUNT.                                  CPYXREF 
+001900     UNSTRING WS-VERS-FILE-REC DELIMITED BY ALL SPACE             CPYXREF 
+001910         INTO WS-VERS-NAME WS-VERS-VALUE.                         CPYXREF 
+001920     MOVE WS-VERS-NAME TO REG-COPYBOOK-NAME.                      CPYXREF 
+001930     READ REG-FILE                                                CPYXREF 
+001940         INVALID KEY                                              CPYXREF 
+001950             ADD 1 TO WS-NEVER-USED-COUNT                         CPYXREF 
+001960             PERFORM 3020-WRITE-NEVER-USED-LINE THRU 3020-EXIT    CPYXREF 
+001970     END-READ.                                                    CPYXREF 
+001980 3010-EXIT.                                                       CPYXREF 
+001990     EXIT.                                                        CPYXREF 
+                                                                                
+002000*-------------------------------------------------------------    CPYXREF 
+002010*3020-WRITE-NEVER-USED-LINE                                       CPYXREF 
+002020*-------------------------------------------------------------    CPYXREF 
+002030 3020-WRITE-NEVER-USED-LINE.                                      CPYXREF 
+002040     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+002050     STRING '*** NEVER USED - RETIREMENT CANDIDATE: '             CPYXREF 
+002060         DELIMITED BY SIZE                                        CPYXREF 
+002070         WS-VERS-NAME DELIMITED BY SIZE                           CPYXREF 
+002080         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+002090     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+002100 3020-EXIT.                                                       CPYXREF 
+002110     EXIT.                                                        CPYXREF 
+                                                                                
+002120*-------------------------------------------------------------    CPYXREF 
+002130*8000-WRITE-TRAILER - SUMMARY LINES AT THE FOOT OF THE REPORT     CPYXREF 
+002140*WITH THE TOTAL COPYBOOK COUNT AND THE SHOP-WIDE                  CPYXREF
+002150*USAGE STATISTICS.                                                CPYXREF 
+002160*-------------------------------------------------------------    CPYXREF 
+002170 8000-WRITE-TRAILER.                                              CPYXREF 
+002180     MOVE WS-COPYBOOK-COUNT TO WS-EDIT-COPYBOOK-COUNT.            CPYXREF 
+002190     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+002200     STRING 'TOTAL COPYBOOKS LISTED: ' DELIMITED BY SIZE          CPYXREF 
+002210         WS-EDIT-COPYBOOK-COUNT DELIMITED BY SIZE                 CPYXREF 
+002220         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+002230     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+002240     MOVE WS-MANIFEST-COUNT TO WS-EDIT-MANIFEST-COUNT.            CPYXREF 
+002250     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+002260     STRING 'COPYBOOKS IN VERSION MANIFEST: ' DELIMITED BY SIZE   CPYXREF 
+002270         WS-EDIT-MANIFEST-COUNT DELIMITED BY SIZE                 CPYXREF 
+002280         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+002290     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+002300     MOVE WS-NEVER-USED-COUNT TO WS-EDIT-NEVER-USED.              CPYXREF 
+002310     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF 
+002320     STRING 'NEVER-USED COPYBOOKS: ' DELIMITED BY SIZE            CPYXREF 
+002330         WS-EDIT-NEVER-USED DELIMITED BY SIZE                     CPYXREF 
+002340         INTO WS-XRF-FILE-REC.                                    CPYXREF 
+002350     WRITE WS-XRF-FILE-REC.                                       CPYXREF 
+002360     MOVE WS-TOTAL-USE-COUNT TO WS-EDIT-TOTAL-USE.                CPYXREF
+002370     MOVE SPACES TO WS-XRF-FILE-REC.                              CPYXREF
+002380     STRING 'TOTAL COPY-STATEMENT USES ACROSS LIBRARY: '          CPYXREF
+002390         DELIMITED BY SIZE                                        CPYXREF
+002400         WS-EDIT-TOTAL-USE DELIMITED BY SIZE                      CPYXREF
+002410         INTO WS-XRF-FILE-REC.                                    CPYXREF
+002420     WRITE WS-XRF-FILE-REC.                                       CPYXREF
+002422     IF WS-PREFIX-COUNT > 0                                       CPYXREF
+002424         SET PFX-IX TO 1                                          CPYXREF
+002426         PERFORM 8010-FIND-BEST-PREFIX                            CPYXREF
+002428             VARYING PFX-IX FROM 1 BY 1                           CPYXREF
+002430             UNTIL PFX-IX > WS-PREFIX-COUNT                       CPYXREF
+002432         MOVE WS-BEST-PFX-CNT TO WS-EDIT-BEST-PFX-CNT             CPYXREF
+002434         MOVE SPACES TO WS-XRF-FILE-REC                           CPYXREF
+002436         STRING 'MOST COMMON REPLACING PREFIX: '                  CPYXREF
+002438             DELIMITED BY SIZE                                    CPYXREF
+002440             WS-BEST-PFX-NAME DELIMITED BY SPACE                  CPYXREF
+002442             '  USED ' DELIMITED BY SIZE                          CPYXREF
+002444             WS-EDIT-BEST-PFX-CNT DELIMITED BY SIZE               CPYXREF
+002446             ' TIME(S)' DELIMITED BY SIZE                         CPYXREF
+002448             INTO WS-XRF-FILE-REC                                 CPYXREF
+002450         END-STRING                                               CPYXREF
+002452         WRITE WS-XRF-FILE-REC                                    CPYXREF
+002454     END-IF.                                                      CPYXREF
+002456 8000-EXIT.                                                       CPYXREF
+002458     EXIT.                                                        CPYXREF
+002460*                                                                 CPYXREF
+002462* SCAN THE PREFIX TALLY TABLE FOR THE HIGHEST-COUNT ENTRY.        CPYXREF
+002464 8010-FIND-BEST-PREFIX.                                           CPYXREF
+002466     IF WS-PFX-CNT(PFX-IX) > WS-BEST-PFX-CNT                      CPYXREF
+002468         MOVE WS-PFX-CNT(PFX-IX) TO WS-BEST-PFX-CNT               CPYXREF
+002470         MOVE WS-PFX-NAME(PFX-IX) TO WS-BEST-PFX-NAME             CPYXREF
+002472     END-IF.                                                      CPYXREF
+002474 8010-EXIT.                                                       CPYXREF
+002476     EXIT.                                                        CPYXREF
