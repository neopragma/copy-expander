@@ -0,0 +1,409 @@
+000010 IDENTIFICATION DIVISION.                                         CPYCMPR 
+000020 PROGRAM-ID. CPYCMPR.                                             CPYCMPR 
+000030 AUTHOR. R SANDOVAL.                                              CPYCMPR 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYCMPR 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYCMPR 
+000060 DATE-COMPILED.                                                   CPYCMPR 
+000070*-------------------------------------------------------------    CPYCMPR 
+000080*MODIFICATION HISTORY                                             CPYCMPR 
+000090*-------------------------------------------------------------    CPYCMPR 
+000100*2026-08-09 RS  ORIGINAL.  TWO RELATED COMPARISON FUNCTIONS,      CPYCMPR 
+000110*               DISPATCHED BY PRM-FUNCTION:                       CPYCMPR 
+000120*                 COMPARE  - EXPANDS THE TWO                      CPYCMPR
+000130*                            SIBLING PROGRAMS NAMED IN            CPYCMPR 
+000140*                            PRM-PROGRAM-NAME AND                 CPYCMPR 
+000150*                            PRM-PROGRAM-NAME-2 AND LISTS WHERE   CPYCMPR 
+000160*                            THEIR EXPANDED TEXT DIFFERS LINE     CPYCMPR 
+000170*                            FOR LINE.                            CPYCMPR 
+000180*                 IMPACT   - PRM-PROGRAM-NAME                     CPYCMPR
+000190*                            CARRIES A COPYBOOK NAME HERE, NOT A  CPYCMPR 
+000200*                            PROGRAM NAME.  LOOKS UP EVERY        CPYCMPR 
+000210*                            PROGRAM THE USAGE REGISTRY SHOWS     CPYCMPR 
+000220*                            PULLING THAT COPYBOOK IN, THEN       CPYCMPR 
+000230*                            RE-EXPANDS EACH ONE ONCE AGAINST     CPYCMPR 
+000240*                            THE PRIMARY LIBRARY AND ONCE         CPYCMPR 
+000250*                            AGAINST THE SECOND (TEST) LIBRARY    CPYCMPR 
+000260*                            SO A COPYBOOK CHANGE CAN BE SEEN     CPYCMPR 
+000270*                            AFFECTING REAL PROGRAMS BEFORE IT    CPYCMPR 
+000280*                            IS PROMOTED FROM TEST TO PRIMARY.    CPYCMPR 
+                                                                                
+000290 ENVIRONMENT DIVISION.                                            CPYCMPR 
+000300 CONFIGURATION SECTION.                                           CPYCMPR 
+000310 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYCMPR 
+000320 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYCMPR 
+000330 INPUT-OUTPUT SECTION.                                            CPYCMPR 
+000340 FILE-CONTROL.                                                    CPYCMPR 
+000350     SELECT REG-FILE ASSIGN TO DYNAMIC WS-REG-FILENAME            CPYCMPR 
+000360         ORGANIZATION INDEXED                                     CPYCMPR 
+000370         ACCESS MODE IS DYNAMIC                                   CPYCMPR 
+000380         RECORD KEY IS REG-COPYBOOK-NAME                          CPYCMPR 
+000390         FILE STATUS IS WS-REG-FILE-STATUS.                       CPYCMPR 
+000400     SELECT CMP-FILE ASSIGN TO DYNAMIC WS-CMP-FILENAME            CPYCMPR 
+000410         ORGANIZATION LINE SEQUENTIAL                             CPYCMPR 
+000420         FILE STATUS IS WS-CMP-FILE-STATUS.                       CPYCMPR 
+000430     SELECT SD1-FILE ASSIGN TO DYNAMIC WS-SD1-FILENAME            CPYCMPR 
+000440         ORGANIZATION LINE SEQUENTIAL                             CPYCMPR 
+000450         FILE STATUS IS WS-SD1-FILE-STATUS.                       CPYCMPR 
+000460     SELECT SD2-FILE ASSIGN TO DYNAMIC WS-SD2-FILENAME            CPYCMPR 
+000470         ORGANIZATION LINE SEQUENTIAL                             CPYCMPR 
+000480         FILE STATUS IS WS-SD2-FILE-STATUS.                       CPYCMPR 
+000490     SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILENAME          CPYCMPR 
+000500         ORGANIZATION LINE SEQUENTIAL                             CPYCMPR 
+000510         FILE STATUS IS WS-PARM-FILE-STATUS.                      CPYCMPR 
+000520 DATA DIVISION.                                                   CPYCMPR 
+000530 FILE SECTION.                                                    CPYCMPR 
+000540 FD  REG-FILE.                                                    CPYCMPR 
+000550 COPY CPYREG.                                                     CPYCMPR 
+000560 FD  CMP-FILE.                                                    CPYCMPR 
+000570 01  WS-CMP-FILE-REC         PIC X(100).                          CPYCMPR 
+000580 FD  SD1-FILE.                                                    CPYCMPR 
+000590 01  WS-SD1-FILE-REC         PIC X(80).                           CPYCMPR 
+000600 FD  SD2-FILE.                                                    CPYCMPR 
+000610 01  WS-SD2-FILE-REC         PIC X(80).                           CPYCMPR 
+000620 FD  PARM-FILE.                                                   CPYCMPR 
+000630 01  WS-PARM-FILE-REC        PIC X(80).                           CPYCMPR 
+000640 WORKING-STORAGE SECTION.                                         CPYCMPR 
+000650*-------------------------------------------------------------    CPYCMPR 
+000660*FILE STATUS AND DYNAMIC FILE NAME SWITCHES                       CPYCMPR 
+000670*-------------------------------------------------------------    CPYCMPR 
+000680 77  WS-REG-FILE-STATUS      PIC X(02) VALUE '00'.                CPYCMPR 
+000690 77  WS-CMP-FILE-STATUS      PIC X(02) VALUE '00'.                CPYCMPR 
+000700 77  WS-SD1-FILE-STATUS      PIC X(02) VALUE '00'.                CPYCMPR 
+000710 77  WS-SD2-FILE-STATUS      PIC X(02) VALUE '00'.                CPYCMPR 
+000720 77  WS-REG-FILENAME         PIC X(80)                            CPYCMPR 
+000730         VALUE 'registry/CPYREG.DAT'.                             CPYCMPR 
+000740 77  WS-CMP-FILENAME         PIC X(80)                            CPYCMPR 
+000750         VALUE 'registry/CPYCMPR.RPT'.                            CPYCMPR 
+000760 77  WS-SD1-FILENAME         PIC X(80)                            CPYCMPR 
+000770         VALUE 'registry/CPYCMPR.SD1'.                            CPYCMPR 
+000780 77  WS-SD2-FILENAME         PIC X(80)                            CPYCMPR 
+000790         VALUE 'registry/CPYCMPR.SD2'.                            CPYCMPR 
+000800 77  WS-PARM-FILENAME        PIC X(80)                            CPYCMPR 
+000810         VALUE 'jcl/CPYCMPR.SYSIN'.                               CPYCMPR 
+000820 77  WS-PARM-FILE-STATUS     PIC X(02) VALUE '00'.                CPYCMPR 
+000830 77  WS-PARM-EOF-SW          PIC X(01) VALUE 'N'.                 CPYCMPR 
+000840     88  WS-PARM-EOF         VALUE 'Y'.                           CPYCMPR 
+000850 77  WS-EOF-SW               PIC X(01) VALUE 'N'.                 CPYCMPR 
+000860     88  WS-EOF              VALUE 'Y'.                           CPYCMPR 
+000870 77  WS-DIFF-LINE-NO         PIC 9(05) COMP VALUE 0.              CPYCMPR 
+000880 77  WS-DIFF-COUNT           PIC 9(05) COMP VALUE 0.              CPYCMPR 
+000890 77  WS-EDIT-LINE-NO         PIC 9(05) VALUE 0.                   CPYCMPR 
+000900 77  WS-EDIT-DIFF-COUNT      PIC 9(05) VALUE 0.                   CPYCMPR 
+000910 77  REG-IDX2                PIC 9(02) COMP VALUE 0.              CPYCMPR 
+000920 77  WS-CMP-PGM-1            PIC X(10) VALUE SPACES.              CPYCMPR 
+000930 77  WS-CMP-PGM-2            PIC X(10) VALUE SPACES.              CPYCMPR 
+000940 77  WS-IMPACT-COPYBOOK      PIC X(08) VALUE SPACES.              CPYCMPR
+000945 77  WS-IMPACT-ABORT-COUNT   PIC 9(05) COMP VALUE 0.              CPYCMPR
+000950*-------------------------------------------------------------    CPYCMPR 
+000960*LINKAGE PARAMETERS FOR THE TWO CALLS TO CPYXPND                  CPYCMPR 
+000970*-------------------------------------------------------------    CPYCMPR 
+000980 COPY CPYPRM.                                                     CPYCMPR 
+000990 PROCEDURE DIVISION.                                              CPYCMPR 
+001000*-------------------------------------------------------------    CPYCMPR 
+001010*0000-MAINLINE                                                    CPYCMPR 
+001020*-------------------------------------------------------------    CPYCMPR 
+001030 0000-MAINLINE.                                                   CPYCMPR 
+001040     MOVE SPACES TO CPYXPND-PARMS.                                CPYCMPR 
+001050     PERFORM 0100-READ-SYSIN-CARD THRU 0100-EXIT.                 CPYCMPR 
+001060     EVALUATE PRM-FUNCTION                                        CPYCMPR 
+001070         WHEN 'COMPARE '                                          CPYCMPR 
+001080             PERFORM 1000-RUN-COMPARE THRU 1000-EXIT              CPYCMPR 
+001090         WHEN 'IMPACT  '                                          CPYCMPR 
+001100             PERFORM 2000-RUN-IMPACT THRU 2000-EXIT               CPYCMPR 
+001110         WHEN OTHER                                               CPYCMPR 
+001120             MOVE 16 TO PRM-RETURN-CODE                           CPYCMPR 
+001130             MOVE 'BADFUNC ' TO PRM-REASON-CODE                   CPYCMPR 
+001140     END-EVALUATE.                                                CPYCMPR 
+001150     DISPLAY 'CPYCMPR RC=' PRM-RETURN-CODE                        CPYCMPR 
+001160         ' REASON=' PRM-REASON-CODE.                              CPYCMPR 
+001170     MOVE PRM-RETURN-CODE TO RETURN-CODE.                         CPYCMPR 
+001180     GOBACK.                                                      CPYCMPR 
+                                                                                
+001190*-------------------------------------------------------------    CPYCMPR 
+001200*0100-READ-SYSIN-CARD - THE CONTROL CARD CARRIES THE FUNCTION     CPYCMPR 
+001210*(COMPARE OR IMPACT) IN 1:8, PRM-PROGRAM-NAME IN 10:10, AND       CPYCMPR 
+001220*PRM-PROGRAM-NAME-2 IN 21:10 (COMPARE MODE ONLY -- FOR IMPACT     CPYCMPR 
+001230*MODE, PRM-PROGRAM-NAME CARRIES THE COPYBOOK NAME INSTEAD AND     CPYCMPR 
+001240*PRM-PROGRAM-NAME-2 IS UNUSED).                                   CPYCMPR 
+001250*-------------------------------------------------------------    CPYCMPR 
+001260 0100-READ-SYSIN-CARD.                                            CPYCMPR 
+001270     OPEN INPUT PARM-FILE.                                        CPYCMPR 
+001280     IF WS-PARM-FILE-STATUS NOT = '00'                            CPYCMPR 
+001290         GO TO 0100-EXIT.                                         CPYCMPR 
+001300     READ PARM-FILE INTO WS-PARM-FILE-REC                         CPYCMPR 
+001310         AT END MOVE 'Y' TO WS-PARM-EOF-SW                        CPYCMPR 
+001320     END-READ.                                                    CPYCMPR 
+001330     CLOSE PARM-FILE.                                             CPYCMPR 
+001340     IF WS-PARM-EOF                                               CPYCMPR 
+001350         GO TO 0100-EXIT.                                         CPYCMPR 
+001360     MOVE WS-PARM-FILE-REC(1:8)   TO PRM-FUNCTION.                CPYCMPR 
+001370     MOVE WS-PARM-FILE-REC(10:10) TO PRM-PROGRAM-NAME.            CPYCMPR 
+001380     MOVE WS-PARM-FILE-REC(21:10) TO PRM-PROGRAM-NAME-2.          CPYCMPR 
+001390 0100-EXIT.                                                       CPYCMPR 
+001400     EXIT.                                                        CPYCMPR 
+                                                                                
+001410* -------------------------------------------------------------   CPYCMPR 
+001420* 1000-RUN-COMPARE.  EXPAND BOTH SIBLING PROGRAMS                 CPYCMPR 
+001422* TO SCRATCH FILES THEN DIFF THEM LINE FOR LINE.  IF EITHER       CPYCMPR 
+001424* EXPANSION ABORTS, THE DIFF IS SKIPPED AND THE ABORT REASON      CPYCMPR 
+001426* IS REPORTED INSTEAD.                                            CPYCMPR 
+001440* -------------------------------------------------------------   CPYCMPR 
+001450 1000-RUN-COMPARE.                                                CPYCMPR 
+001460     MOVE PRM-PROGRAM-NAME TO WS-CMP-PGM-1.                       CPYCMPR 
+001470     MOVE PRM-PROGRAM-NAME-2 TO WS-CMP-PGM-2.                     CPYCMPR 
+001480     OPEN OUTPUT CMP-FILE.                                        CPYCMPR 
+001482     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+001484     STRING 'SIDE-BY-SIDE COMPARISON: ' DELIMITED BY SIZE         CPYCMPR 
+001486         WS-CMP-PGM-1 DELIMITED BY SIZE                           CPYCMPR 
+001488         ' VS ' DELIMITED BY SIZE                                 CPYCMPR 
+001490         WS-CMP-PGM-2 DELIMITED BY SIZE                           CPYCMPR 
+001492         INTO WS-CMP-FILE-REC.                                    CPYCMPR 
+001494     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+001496     MOVE SPACES TO CPYXPND-PARMS.                                CPYCMPR 
+001500     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYCMPR 
+001502     MOVE WS-CMP-PGM-1 TO PRM-PROGRAM-NAME.                       CPYCMPR 
+001504     MOVE WS-SD1-FILENAME TO PRM-OUTPUT-FILE.                     CPYCMPR 
+001506     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYCMPR 
+001508     IF PRM-RETURN-CODE = 16                                      CPYCMPR 
+001510         PERFORM 1010-REPORT-COMPARE-ABORT THRU 1010-EXIT         CPYCMPR 
+001512         GO TO 1000-EXIT                                          CPYCMPR 
+001514     END-IF.                                                      CPYCMPR 
+001516     MOVE SPACES TO CPYXPND-PARMS.                                CPYCMPR 
+001518     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYCMPR 
+001520     MOVE WS-CMP-PGM-2 TO PRM-PROGRAM-NAME.                       CPYCMPR 
+001522     MOVE WS-SD2-FILENAME TO PRM-OUTPUT-FILE.                     CPYCMPR 
+001524     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYCMPR 
+001526     IF PRM-RETURN-CODE = 16                                      CPYCMPR 
+001528         PERFORM 1010-REPORT-COMPARE-ABORT THRU 1010-EXIT         CPYCMPR 
+001530         GO TO 1000-EXIT                                          CPYCMPR 
+001532     END-IF.                                                      CPYCMPR 
+001534     PERFORM 1100-OPEN-SCRATCH-FILES THRU 1100-EXIT.              CPYCMPR 
+001536     MOVE 0 TO WS-DIFF-LINE-NO WS-DIFF-COUNT.                     CPYCMPR 
+001538     MOVE 'N' TO WS-EOF-SW.                                       CPYCMPR 
+001540     PERFORM 1200-COMPARE-ONE-LINE THRU 1200-EXIT                 CPYCMPR 
+001542         UNTIL WS-EOF.                                            CPYCMPR 
+001544     CLOSE SD1-FILE SD2-FILE.                                     CPYCMPR 
+001546     MOVE WS-DIFF-COUNT TO WS-EDIT-DIFF-COUNT.                    CPYCMPR 
+001548     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+001550     STRING 'LINES DIFFERING: ' DELIMITED BY SIZE                 CPYCMPR 
+001552         WS-EDIT-DIFF-COUNT DELIMITED BY SIZE                     CPYCMPR 
+001554         INTO WS-CMP-FILE-REC.                                    CPYCMPR 
+001556     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+001558     CLOSE CMP-FILE.                                              CPYCMPR 
+001560     IF WS-DIFF-COUNT > 0                                         CPYCMPR 
+001562         MOVE 4 TO PRM-RETURN-CODE                                CPYCMPR 
+001564         MOVE 'DIFFER  ' TO PRM-REASON-CODE                       CPYCMPR 
+001566     ELSE                                                         CPYCMPR 
+001568         MOVE 0 TO PRM-RETURN-CODE                                CPYCMPR 
+001570     END-IF.                                                      CPYCMPR 
+001572 1000-EXIT.                                                       CPYCMPR 
+001574     EXIT.                                                        CPYCMPR 
+                                                                                
+001576* -------------------------------------------------------------   CPYCMPR 
+001578* 1010-REPORT-COMPARE-ABORT - ONE OF THE TWO PROGRAMS FAILED TO   CPYCMPR 
+001580* EXPAND; WRITE THE ABORT REASON TO THE REPORT IN PLACE OF A      CPYCMPR 
+001582* LINE-FOR-LINE DIFF AND LEAVE PRM-RETURN-CODE/PRM-REASON-CODE    CPYCMPR 
+001584* AS CPYXPND SET THEM.                                            CPYCMPR 
+001586* -------------------------------------------------------------   CPYCMPR 
+001588 1010-REPORT-COMPARE-ABORT.                                       CPYCMPR 
+001590     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+001592     STRING 'EXPANSION ABORTED, REASON=' DELIMITED BY SIZE        CPYCMPR 
+001594         PRM-REASON-CODE DELIMITED BY SIZE                        CPYCMPR 
+001596         INTO WS-CMP-FILE-REC.                                    CPYCMPR 
+001598     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+001600     CLOSE CMP-FILE.                                              CPYCMPR 
+001602 1010-EXIT.                                                       CPYCMPR 
+001604     EXIT.                                                        CPYCMPR 
+                                                                                
+001870*-------------------------------------------------------------    CPYCMPR 
+001880*1100-OPEN-SCRATCH-FILES                                          CPYCMPR 
+001890*-------------------------------------------------------------    CPYCMPR 
+001900 1100-OPEN-SCRATCH-FILES.                                         CPYCMPR 
+001910     OPEN INPUT SD1-FILE.                                         CPYCMPR 
+001920     OPEN INPUT SD2-FILE.                                         CPYCMPR 
+001930     IF WS-SD1-FILE-STATUS NOT = '00'                             CPYCMPR 
+001940         MOVE 'Y' TO WS-EOF-SW                                    CPYCMPR 
+001950     END-IF.                                                      CPYCMPR 
+001960     IF WS-SD2-FILE-STATUS NOT = '00'                             CPYCMPR 
+001970         MOVE 'Y' TO WS-EOF-SW                                    CPYCMPR 
+001980     END-IF.                                                      CPYCMPR 
+001990 1100-EXIT.                                                       CPYCMPR 
+002000     EXIT.                                                        CPYCMPR 
+                                                                                
+002010*-------------------------------------------------------------    CPYCMPR 
+002020*1200-COMPARE-ONE-LINE - READS BOTH SCRATCH FILES IN STEP AND     CPYCMPR 
+002030*WRITES A SIDE-BY-SIDE DETAIL LINE, FLAGGING ANY MISMATCH WITH    CPYCMPR 
+002040*AN ASTERISK.                                                     CPYCMPR 
+002050*-------------------------------------------------------------    CPYCMPR 
+002060 1200-COMPARE-ONE-LINE.                                           CPYCMPR 
+002070     READ SD1-FILE INTO WS-SD1-FILE-REC                           CPYCMPR 
+002080         AT END MOVE 'Y' TO WS-EOF-SW                             CPYCMPR 
+002090     END-READ.                                                    CPYCMPR 
+002100     IF WS-EOF                                                    CPYCMPR 
+002110         GO TO 1200-EXIT.                                         CPYCMPR 
+002120     MOVE SPACES TO WS-SD2-FILE-REC.                              CPYCMPR 
+002130     READ SD2-FILE INTO WS-SD2-FILE-REC                           CPYCMPR 
+002140         AT END CONTINUE                                          CPYCMPR 
+002150     END-READ.                                                    CPYCMPR 
+002160     ADD 1 TO WS-DIFF-LINE-NO.                                    CPYCMPR 
+002170     MOVE WS-DIFF-LINE-NO TO WS-EDIT-LINE-NO.                     CPYCMPR 
+002180     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+002190     IF WS-SD1-FILE-REC(8:65) = WS-SD2-FILE-REC(8:65)             CPYCMPR 
+002200         STRING '  ' DELIMITED BY SIZE                            CPYCMPR 
+002210             WS-EDIT-LINE-NO DELIMITED BY SIZE                    CPYCMPR 
+002220             '  ' DELIMITED BY SIZE                               CPYCMPR 
+002230             WS-SD1-FILE-REC(8:65) DELIMITED BY SIZE              CPYCMPR 
+002240             INTO WS-CMP-FILE-REC                                 CPYCMPR 
+002250     ELSE                                                         CPYCMPR 
+002260         ADD 1 TO WS-DIFF-COUNT                                   CPYCMPR 
+002270         STRING '* ' DELIMITED BY SIZE                            CPYCMPR 
+002280             WS-EDIT-LINE-NO DELIMITED BY SIZE                    CPYCMPR 
+002290             '  ' DELIMITED BY SIZE                               CPYCMPR 
+002300             WS-SD1-FILE-REC(8:65) DELIMITED BY SIZE              CPYCMPR 
+002310             ' | ' DELIMITED BY SIZE                              CPYCMPR 
+002320             WS-SD2-FILE-REC(8:65) DELIMITED BY SIZE              CPYCMPR 
+002330             INTO WS-CMP-FILE-REC                                 CPYCMPR 
+002340     END-IF.                                                      CPYCMPR 
+002350     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+002360 1200-EXIT.                                                       CPYCMPR 
+002370     EXIT.                                                        CPYCMPR 
+                                                                                
+002380*-------------------------------------------------------------    CPYCMPR 
+002390*2000-RUN-IMPACT.  PRM-PROGRAM-NAME CARRIES THE                   CPYCMPR
+002400*COPYBOOK NAME ABOUT TO BE PROMOTED.  EVERY PROGRAM THE USAGE     CPYCMPR 
+002410*REGISTRY SHOWS PULLING IT IN IS RE-EXPANDED ONCE AGAINST THE     CPYCMPR 
+002420*PRIMARY LIBRARY AND ONCE AGAINST THE SECOND (TEST) LIBRARY,      CPYCMPR 
+002430*AND THE TWO RESULTS ARE DIFFED SO THE IMPACT OF PROMOTING THE    CPYCMPR 
+002440*TEST COPY IS VISIBLE BEFORE IT HAPPENS.                          CPYCMPR 
+002450*-------------------------------------------------------------    CPYCMPR 
+002460 2000-RUN-IMPACT.                                                 CPYCMPR 
+002470     MOVE PRM-PROGRAM-NAME TO WS-IMPACT-COPYBOOK.                 CPYCMPR 
+002480     OPEN INPUT REG-FILE.                                         CPYCMPR 
+002490     IF WS-REG-FILE-STATUS NOT = '00'                             CPYCMPR 
+002500         MOVE 16 TO PRM-RETURN-CODE                               CPYCMPR 
+002510         MOVE 'NOREG   ' TO PRM-REASON-CODE                       CPYCMPR 
+002520         GO TO 2000-EXIT.                                         CPYCMPR 
+002530     MOVE WS-IMPACT-COPYBOOK TO REG-COPYBOOK-NAME.                CPYCMPR 
+002540     READ REG-FILE                                                CPYCMPR 
+002550         INVALID KEY                                              CPYCMPR 
+002560             CLOSE REG-FILE                                       CPYCMPR 
+002570             MOVE 8 TO PRM-RETURN-CODE                            CPYCMPR 
+002580             MOVE 'NOTUSED ' TO PRM-REASON-CODE                   CPYCMPR 
+002590             GO TO 2000-EXIT                                      CPYCMPR 
+002600     END-READ.                                                    CPYCMPR 
+002610     CLOSE REG-FILE.                                              CPYCMPR 
+002620     OPEN OUTPUT CMP-FILE.                                        CPYCMPR 
+002630     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+002640     STRING 'CHANGE-IMPACT REPORT - COPYBOOK: '                   CPYCMPR 
+002650         DELIMITED BY SIZE                                        CPYCMPR 
+002660         WS-IMPACT-COPYBOOK DELIMITED BY SIZE                     CPYCMPR 
+002670         INTO WS-CMP-FILE-REC.                                    CPYCMPR 
+002680     WRITE WS-CMP-FILE-REC.                                       CPYCMPR
+002682     MOVE 0 TO WS-IMPACT-ABORT-COUNT.                             CPYCMPR
+002690     PERFORM 2100-CHECK-ONE-USING-PROGRAM THRU 2100-EXIT          CPYCMPR
+002700         VARYING REG-IDX2 FROM 1 BY 1                             CPYCMPR
+002710         UNTIL REG-IDX2 > 20.                                     CPYCMPR
+002720     CLOSE CMP-FILE.                                              CPYCMPR
+002722     IF WS-IMPACT-ABORT-COUNT > 0                                 CPYCMPR
+002724         MOVE 8 TO PRM-RETURN-CODE                                CPYCMPR
+002726         MOVE 'XPNDABRT' TO PRM-REASON-CODE                       CPYCMPR
+002728     ELSE                                                         CPYCMPR
+002730         MOVE 0 TO PRM-RETURN-CODE                                CPYCMPR
+002732     END-IF.                                                      CPYCMPR
+002740 2000-EXIT.                                                       CPYCMPR 
+002750     EXIT.                                                        CPYCMPR 
+                                                                                
+002760* -------------------------------------------------------------   CPYCMPR 
+002770* 2100-CHECK-ONE-USING-PROGRAM - RE-EXPAND ONE AFFECTED PROGRAM   CPYCMPR 
+002775* AGAINST BOTH LIBRARIES AND DIFF THE RESULT.  IF EITHER SIDE     CPYCMPR 
+002780* ABORTS, THE DIFF IS SKIPPED AND THE PROGRAM IS REPORTED AS      CPYCMPR 
+002785* ABORTED RATHER THAN AFFECTED/UNAFFECTED.                        CPYCMPR 
+002790* -------------------------------------------------------------   CPYCMPR 
+002800 2100-CHECK-ONE-USING-PROGRAM.                                    CPYCMPR 
+002810     IF REG-PROGRAM-NAME(REG-IDX2) = SPACES                       CPYCMPR 
+002820         GO TO 2100-EXIT.                                         CPYCMPR 
+002830     MOVE SPACES TO CPYXPND-PARMS.                                CPYCMPR 
+002840     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYCMPR 
+002850     MOVE REG-PROGRAM-NAME(REG-IDX2) TO PRM-PROGRAM-NAME.         CPYCMPR 
+002860     MOVE 'PRIMARY ' TO PRM-LIBRARY-NAME.                         CPYCMPR 
+002870     MOVE WS-SD1-FILENAME TO PRM-OUTPUT-FILE.                     CPYCMPR 
+002880     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYCMPR 
+002882     IF PRM-RETURN-CODE = 16                                      CPYCMPR 
+002884         PERFORM 2105-REPORT-IMPACT-ABORT THRU 2105-EXIT          CPYCMPR 
+002886         GO TO 2100-EXIT                                          CPYCMPR 
+002888     END-IF.                                                      CPYCMPR 
+002890     MOVE SPACES TO CPYXPND-PARMS.                                CPYCMPR 
+002900     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYCMPR 
+002910     MOVE REG-PROGRAM-NAME(REG-IDX2) TO PRM-PROGRAM-NAME.         CPYCMPR 
+002920     MOVE 'SECOND  ' TO PRM-LIBRARY-NAME.                         CPYCMPR 
+002930     MOVE WS-SD2-FILENAME TO PRM-OUTPUT-FILE.                     CPYCMPR 
+002940     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYCMPR 
+002942     IF PRM-RETURN-CODE = 16                                      CPYCMPR 
+002944         PERFORM 2105-REPORT-IMPACT-ABORT THRU 2105-EXIT          CPYCMPR 
+002946         GO TO 2100-EXIT                                          CPYCMPR 
+002948     END-IF.                                                      CPYCMPR 
+002950     PERFORM 1100-OPEN-SCRATCH-FILES THRU 1100-EXIT.              CPYCMPR 
+002960     MOVE 0 TO WS-DIFF-LINE-NO WS-DIFF-COUNT.                     CPYCMPR 
+002970     MOVE 'N' TO WS-EOF-SW.                                       CPYCMPR 
+002980     PERFORM 2110-DIFF-ONE-LINE UNTIL WS-EOF.                     CPYCMPR 
+002990     CLOSE SD1-FILE SD2-FILE.                                     CPYCMPR 
+003000     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+003010     MOVE WS-DIFF-COUNT TO WS-EDIT-DIFF-COUNT.                    CPYCMPR 
+003020     IF WS-DIFF-COUNT > 0                                         CPYCMPR 
+003030         STRING '  - ' DELIMITED BY SIZE                          CPYCMPR 
+003040             REG-PROGRAM-NAME(REG-IDX2) DELIMITED BY SIZE         CPYCMPR 
+003050             ' AFFECTED, ' DELIMITED BY SIZE                      CPYCMPR 
+003060             WS-EDIT-DIFF-COUNT DELIMITED BY SIZE                 CPYCMPR 
+003070             ' LINE(S) CHANGE' DELIMITED BY SIZE                  CPYCMPR 
+003080             INTO WS-CMP-FILE-REC                                 CPYCMPR 
+003090     ELSE                                                         CPYCMPR 
+003100         STRING '  - ' DELIMITED BY SIZE                          CPYCMPR 
+003110             REG-PROGRAM-NAME(REG-IDX2) DELIMITED BY SIZE         CPYCMPR 
+003120             ' UNAFFECTED' DELIMITED BY SIZE                      CPYCMPR 
+003130             INTO WS-CMP-FILE-REC                                 CPYCMPR 
+003140     END-IF.                                                      CPYCMPR 
+003150     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+003160 2100-EXIT.                                                       CPYCMPR 
+003170     EXIT.                                                        CPYCMPR 
+                                                                                
+003172* -------------------------------------------------------------   CPYCMPR 
+003174* 2105-REPORT-IMPACT-ABORT - ONE SIDE OF THE RE-EXPANSION         CPYCMPR 
+003176* ABORTED FOR THIS USING PROGRAM; REPORT IT AND TALLY IT SO       CPYCMPR 
+003178* 2000-RUN-IMPACT CAN FLAG THE ABORT IN THE OVERALL RETURN        CPYCMPR 
+003180* CODE, AND LEAVE THIS ONE PROGRAM OUT OF THE AFFECTED/           CPYCMPR 
+003182* UNAFFECTED COUNT WITHOUT STOPPING THE REST OF THE SWEEP.        CPYCMPR 
+003184* -------------------------------------------------------------   CPYCMPR 
+003186 2105-REPORT-IMPACT-ABORT.                                        CPYCMPR 
+003188     ADD 1 TO WS-IMPACT-ABORT-COUNT.                              CPYCMPR 
+003190     MOVE SPACES TO WS-CMP-FILE-REC.                              CPYCMPR 
+003192     STRING '  - ' DELIMITED BY SIZE                              CPYCMPR 
+003194         REG-PROGRAM-NAME(REG-IDX2) DELIMITED BY SIZE             CPYCMPR 
+003196         ' EXPANSION ABORTED, REASON=' DELIMITED BY SIZE          CPYCMPR 
+003198         PRM-REASON-CODE DELIMITED BY SIZE                        CPYCMPR 
+003200         INTO WS-CMP-FILE-REC.                                    CPYCMPR 
+003202     WRITE WS-CMP-FILE-REC.                                       CPYCMPR 
+003204 2105-EXIT.                                                       CPYCMPR 
+003206     EXIT.                                                        CPYCMPR 
+                                                                                
+003180*-------------------------------------------------------------    CPYCMPR 
+003190*2110-DIFF-ONE-LINE - SAME LINE-FOR-LINE COMPARISON AS 1200,      CPYCMPR 
+003200*BUT NO REPORT DETAIL LINE IS WRITTEN HERE; ONLY THE COUNT IS     CPYCMPR 
+003210*KEPT, SINCE 2100 ROLLS THAT UP INTO ONE SUMMARY LINE PER         CPYCMPR 
+003220*AFFECTED PROGRAM.                                                CPYCMPR 
+003230*-------------------------------------------------------------    CPYCMPR 
+003240 2110-DIFF-ONE-LINE.                                              CPYCMPR 
+003250     READ SD1-FILE INTO WS-SD1-FILE-REC                           CPYCMPR 
+003260         AT END MOVE 'Y' TO WS-EOF-SW                             CPYCMPR 
+003270     END-READ.                                                    CPYCMPR 
+003280     IF WS-EOF                                                    CPYCMPR 
+003290         GO TO 2110-EXIT.                                         CPYCMPR 
+003300     MOVE SPACES TO WS-SD2-FILE-REC.                              CPYCMPR 
+003310     READ SD2-FILE INTO WS-SD2-FILE-REC                           CPYCMPR 
+003320         AT END CONTINUE                                          CPYCMPR 
+003330     END-READ.                                                    CPYCMPR 
+003340     ADD 1 TO WS-DIFF-LINE-NO.                                    CPYCMPR 
+003350     IF WS-SD1-FILE-REC(8:65) NOT = WS-SD2-FILE-REC(8:65)         CPYCMPR 
+003360         ADD 1 TO WS-DIFF-COUNT                                   CPYCMPR 
+003370     END-IF.                                                      CPYCMPR 
+003380 2110-EXIT.                                                       CPYCMPR 
+003390     EXIT.                                                        CPYCMPR 
