@@ -0,0 +1,73 @@
+000010 IDENTIFICATION DIVISION.                                         CPYXRUN 
+000020 PROGRAM-ID. CPYXRUN.                                             CPYXRUN 
+000030 AUTHOR. R SANDOVAL.                                              CPYXRUN 
+000040 INSTALLATION. DATA CENTER SERVICES - COPYBOOK TOOLING.           CPYXRUN 
+000050 DATE-WRITTEN. 2026-08-09.                                        CPYXRUN 
+000060 DATE-COMPILED.                                                   CPYXRUN 
+000070*-------------------------------------------------------------    CPYXRUN 
+000080*MODIFICATION HISTORY                                             CPYXRUN 
+000090*-------------------------------------------------------------    CPYXRUN 
+000100*2026-08-09 RS  STANDALONE SINGLE-MEMBER BATCH FRONT END.  A ONE  CPYXRUN 
+000110*               STEP JCL JOB RUNS THIS TO EXPAND ONE PROGRAM      CPYXRUN 
+000120*               MEMBER WITHOUT HAVING TO HAND-CODE THE LINKAGE    CPYXRUN 
+000130*               PARAMETERS - IT READS THEM FROM SYSIN.            CPYXRUN 
+000140*-------------------------------------------------------------    CPYXRUN 
+000150 ENVIRONMENT DIVISION.                                            CPYXRUN 
+000160 CONFIGURATION SECTION.                                           CPYXRUN 
+000170 SOURCE-COMPUTER. GENERIC-COMPUTER.                               CPYXRUN 
+000180 OBJECT-COMPUTER. GENERIC-COMPUTER.                               CPYXRUN 
+000190 INPUT-OUTPUT SECTION.                                            CPYXRUN 
+000200 FILE-CONTROL.                                                    CPYXRUN 
+000210     SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILENAME          CPYXRUN 
+000220         ORGANIZATION LINE SEQUENTIAL                             CPYXRUN 
+000230         FILE STATUS IS WS-PARM-FILE-STATUS.                      CPYXRUN 
+000240 DATA DIVISION.                                                   CPYXRUN 
+000250 FILE SECTION.                                                    CPYXRUN 
+000260 FD  PARM-FILE.                                                   CPYXRUN 
+000270 01  WS-PARM-FILE-REC     PIC X(80).                              CPYXRUN 
+000280 WORKING-STORAGE SECTION.                                         CPYXRUN 
+000290*-------------------------------------------------------------    CPYXRUN 
+000300*SYSIN CONTROL CARD - ONE LINE: FUNCTION, PROGRAM NAME, THEN      CPYXRUN 
+000310*OPTIONALLY THE EXPECTED-BASELINE FILE TO DIFF AGAINST            CPYXRUN 
+000320*-------------------------------------------------------------    CPYXRUN 
+000330 77  WS-PARM-FILENAME     PIC X(80) VALUE 'jcl/CPYXRUN.SYSIN'.    CPYXRUN 
+000340 77  WS-PARM-FILE-STATUS  PIC X(02) VALUE '00'.                   CPYXRUN 
+000350 77  WS-EOF-SW            PIC X(01) VALUE 'N'.                    CPYXRUN 
+000360     88  WS-EOF           VALUE 'Y'.                              CPYXRUN 
+000370 COPY CPYPRM.                                                     CPYXRUN 
+000380 PROCEDURE DIVISION.                                              CPYXRUN 
+000390*-------------------------------------------------------------    CPYXRUN 
+000400*0000-MAINLINE                                                    CPYXRUN 
+000410*-------------------------------------------------------------    CPYXRUN 
+000420 0000-MAINLINE.                                                   CPYXRUN 
+000430     MOVE SPACES TO CPYXPND-PARMS.                                CPYXRUN 
+000440     MOVE 'EXPAND  ' TO PRM-FUNCTION.                             CPYXRUN 
+000450     OPEN INPUT PARM-FILE.                                        CPYXRUN 
+000460     IF WS-PARM-FILE-STATUS = '00'                                CPYXRUN 
+000470         PERFORM 1000-READ-SYSIN-CARD UNTIL WS-EOF                CPYXRUN 
+000480         CLOSE PARM-FILE                                          CPYXRUN 
+000490     END-IF.                                                      CPYXRUN 
+000500     CALL 'CPYXPND' USING CPYXPND-PARMS.                          CPYXRUN 
+000510     DISPLAY PRM-PROGRAM-NAME ' RC=' PRM-RETURN-CODE              CPYXRUN 
+000520         ' REASON=' PRM-REASON-CODE.                              CPYXRUN 
+000530     MOVE PRM-RETURN-CODE TO RETURN-CODE.                         CPYXRUN 
+000540     GOBACK.                                                      CPYXRUN 
+                                                                                
+000550*-------------------------------------------------------------    CPYXRUN 
+000560*1000-READ-SYSIN-CARD - THE CONTROL CARD CARRIES THE FUNCTION     CPYXRUN 
+000570*IN 1:8, THE PROGRAM NAME IN 10:10, AND THE EXPECTED-BASELINE     CPYXRUN 
+000580*FILE NAME (OPTIONAL) IN 21:60                                    CPYXRUN 
+000590*-------------------------------------------------------------    CPYXRUN 
+000600 1000-READ-SYSIN-CARD.                                            CPYXRUN 
+000610     READ PARM-FILE INTO WS-PARM-FILE-REC                         CPYXRUN 
+000620         AT END MOVE 'Y' TO WS-EOF-SW                             CPYXRUN 
+000630     END-READ.                                                    CPYXRUN 
+000640     IF NOT WS-EOF                                                CPYXRUN 
+000650         AND WS-PARM-FILE-REC(1:1) NOT = '*'                      CPYXRUN 
+000660         AND WS-PARM-FILE-REC NOT = SPACES                        CPYXRUN 
+000670         MOVE WS-PARM-FILE-REC(1:8)   TO PRM-FUNCTION             CPYXRUN 
+000680         MOVE WS-PARM-FILE-REC(10:10) TO PRM-PROGRAM-NAME         CPYXRUN 
+000690         MOVE WS-PARM-FILE-REC(21:60) TO PRM-EXPECTED-FILE        CPYXRUN 
+000700     END-IF.                                                      CPYXRUN 
+000710 1000-EXIT.                                                       CPYXRUN 
+000720     EXIT.                                                        CPYXRUN 
