@@ -0,0 +1,17 @@
+//CPYPURG JOB (ACCTNO),'REGISTRY RETENTION PURGE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYPURG -- MONTHLY RETENTION/PURGE RUN AGAINST THE THREE
+//* REGISTRIES THAT GROW WITHOUT BOUND: THE PERMANENT AUDIT
+//* TRAIL, THE EXCEPTION FILE AND THE CHECKPOINT FILE.  READS
+//* THE RETENTION WINDOW FROM config/RETAIN.CFG (NO SYSIN
+//* NEEDED), COMPUTES A CUTOFF DATE THAT MANY MONTHS BACK FROM
+//* TODAY, AND REWRITES EACH REGISTRY KEEPING ONLY RECORDS AT
+//* OR AFTER THE CUTOFF.  SCHEDULE THIS AFTER THE OVERNIGHT
+//* EXPANSION WINDOW AND BEFORE CPYRECN'S RECONCILIATION RUN SO
+//* THE RECONCILIATION NEVER SEES A GAP.  WRITES A PURGE SUMMARY
+//* TO registry/CPYPURG.RPT.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYPURG
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
