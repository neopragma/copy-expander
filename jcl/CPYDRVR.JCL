@@ -0,0 +1,37 @@
+//CPYDRVR JOB (ACCTNO),'COPYBOOK LIBRARY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYDRVR -- EXPAND EVERY MEMBER LISTED IN CONFIG/MEMBERS.LST
+//* IN ONE SUBMITTED JOB.  RESTARTABLE FROM THE LAST CHECKPOINT
+//* IN REGISTRY/CPYCHK.DAT -- SET SYSIN CARD COL 1 TO 'Y' AND
+//* RESUBMIT FROM THIS STEP TO RESTART A PRIOR RUN THAT ABENDED
+//* MID-LIBRARY.  SET SYSIN CARD COL 2 TO 'Y' TO PREVIEW THE WHOLE
+//* LIST IN DRY-RUN MODE WITHOUT UPDATING THE REGISTRY, AUDIT TRAIL
+//* OR OUTPUT DECKS.
+//*
+//* A LIBRARY LARGE ENOUGH TO WANT WALL-CLOCK SPEEDUP SHOULD BE
+//* SPLIT ACROSS SEVERAL MEMBER-LIST PARTITIONS AND RUN AS PARALLEL
+//* JOB STEPS (OR SEPARATE JOBS) EACH POINTING AT ITS OWN PARTITION
+//* OF CONFIG/MEMBERS.LST -- SEE THE PARTITIONED-STEP EXAMPLE BELOW.
+//* COBOL HAS NO NOTION OF A THREAD; THE PARALLELISM IS AT THE JCL
+//* LEVEL, ONE STEP (OR JOB) PER PARTITION.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYDRVR
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSIN    DD *
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* OPTIONAL PARALLEL PARTITION STEPS -- UNCOMMENT AND POINT EACH
+//* STEP AT ITS OWN CONFIG/MEMBERS.LST PARTITION (MEMBERSA.LST,
+//* MEMBERSB.LST, ...) TO FAN A LARGE LIBRARY OUT ACROSS STEPS
+//* THAT THE JOB SCHEDULER RUNS CONCURRENTLY.
+//*-------------------------------------------------------------
+//*STEP020 EXEC PGM=CPYDRVR
+//*STEPLIB DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//*SYSIN   DD *
+//*N
+//*/*
+//*SYSOUT  DD SYSOUT=*
