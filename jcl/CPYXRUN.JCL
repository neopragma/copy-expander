@@ -0,0 +1,15 @@
+//CPYXRUN JOB (ACCTNO),'SINGLE MEMBER EXPANSION',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYXRUN -- ONE-STEP JOB TO EXPAND A SINGLE PROGRAM MEMBER.
+//* THE SYSIN CARD CARRIES THE FUNCTION IN COLS 1-8, THE PROGRAM
+//* NAME IN COLS 10-19, AND (OPTIONALLY) AN EXPECTED-BASELINE
+//* FILE NAME TO DIFF AGAINST IN COLS 21-80.  SEE CPYXRUN'S
+//* 1000-READ-SYSIN-CARD PARAGRAPH FOR THE EXACT FIELD LAYOUT.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYXRUN
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSIN    DD *
+EXPAND   COPY1LVL
+/*
+//SYSOUT   DD SYSOUT=*
