@@ -0,0 +1,17 @@
+//CPYONLN JOB (ACCTNO),'AD HOC EXPANSION REQUEST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYONLN -- ONLINE, CONVERSATIONAL FRONT END TO THE EXPANSION
+//* ENGINE.  NORMALLY INVOKED DIRECTLY FROM A TSO SESSION OR AS A
+//* CICS TRANSACTION, NOT SUBMITTED AS BATCH JCL -- THIS DECK IS
+//* PROVIDED ONLY FOR A ONE-OFF FOREGROUND-EQUIVALENT TEST RUN
+//* FROM A TERMINAL THAT HAS SYSIN/SYSOUT ALLOCATED TO IT.  THE
+//* OPERATOR IS PROMPTED ONCE PER REQUEST FOR A FUNCTION
+//* (EXPAND, DRYRUN OR EXIT) AND A PROGRAM NAME, AND SEES THE
+//* RETURN CODE, REASON CODE AND BANNER BACK IMMEDIATELY -- NO
+//* WAITING ON THE OVERNIGHT BATCH WINDOW FOR A SINGLE AD HOC
+//* EXPANSION.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYONLN
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
