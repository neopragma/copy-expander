@@ -0,0 +1,20 @@
+//CPYCMPR JOB (ACCTNO),'COPYBOOK COMPARISON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYCMPR -- TWO RELATED COMPARISON FUNCTIONS, SELECTED BY THE
+//* FUNCTION FIELD ON THE SYSIN CARD:
+//*   COMPARE - SIDE-BY-SIDE DIFF OF TWO SIBLING PROGRAMS THAT
+//*             SHARE A COPYBOOK.  COLS 10-19 AND 21-30 CARRY THE
+//*             TWO PROGRAM NAMES.
+//*   IMPACT  - CHANGE-IMPACT REPORT FOR A COPYBOOK ABOUT TO BE
+//*             PROMOTED.  COLS 10-19 CARRY THE COPYBOOK NAME;
+//*             EVERY PROGRAM THE USAGE REGISTRY SHOWS USING IT
+//*             IS RE-EXPANDED AGAINST BOTH THE PRIMARY AND
+//*             SECOND (TEST) LIBRARIES AND THE RESULTS DIFFED.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYCMPR
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSIN    DD *
+COMPARE  COPY1LVL   COPY1LVLA
+/*
+//SYSOUT   DD SYSOUT=*
