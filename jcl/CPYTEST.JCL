@@ -0,0 +1,22 @@
+//CPYTEST JOB (ACCTNO),'EXPANDER SELF-TEST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CPYTEST -- SELF-TEST HARNESS FOR THE EXPANSION ENGINE.
+//* DRIVES EVERY LINE OF config/CPYTEST.PLN THROUGH CPYXPND AND
+//* EITHER DIFFS THE RESULT AGAINST ITS expected/ BASELINE OR
+//* REGENERATES THAT BASELINE, PER THE FUNCTION IN SYSIN COLS 1-8:
+//*   VERIFY (DEFAULT) - DIFF EVERY PLAN ENTRY AGAINST ITS
+//*             BASELINE.  RUN THIS AFTER ANY CHANGE TO CPYXPND
+//*             OR THE SHARED COPYBOOK LIBRARY TO CONFIRM NOTHING
+//*             ELSE MOVED.
+//*   REGEN            - OVERWRITE EVERY BASELINE WITH A FRESH
+//*             EXPANSION.  RUN ONLY AFTER A REVIEWED, DELIBERATE
+//*             CHANGE TO A SAMPLE PROGRAM OR A COPYBOOK IT PULLS
+//*             IN -- THIS DESTROYS THE PRIOR BASELINE.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CPYTEST
+//STEPLIB  DD DSN=PROD.COBLIB.LOADLIB,DISP=SHR
+//SYSIN    DD *
+VERIFY
+/*
+//SYSOUT   DD SYSOUT=*
