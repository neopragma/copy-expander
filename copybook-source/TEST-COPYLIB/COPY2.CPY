@@ -0,0 +1,8 @@
+000010* Copybook with nested COPY statement                             COPY2   
+000020 01  :PREFIX:-COPY2-GROUP.                                        COPY2   
+000030     05  :PREFIX:-COPY2-ITEM1 PIC X.                              COPY2   
+000040     05  :PREFIX:-COPY2-ITEM2 PIC X.                              COPY2   
+000050     COPY COPY1 REPLACING ==:PREFIX:== BY ==TWO-DEEP==.           COPY2   
+000060 01  :PREFIX:-COPY2-GROUP2.                                       COPY2   
+000070     05  :PREFIX:-COPY2-ITEM1 PIC X.                              COPY2   
+000080     05  :PREFIX:-COPY2-ITEM2 PIC X.                              COPY2   
