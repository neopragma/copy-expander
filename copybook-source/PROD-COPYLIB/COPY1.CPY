@@ -0,0 +1,4 @@
+000010* Copybook with no nested COPY statements                         COPY1   
+000020 01  :PREFIX:-COPY1-GROUP.                                        COPY1   
+000030     05  :PREFIX:-COPY1-ITEM1 PIC X.                              COPY1   
+000040     05  :PREFIX:-COPY1-ITEM2 PIC X.                              COPY1   
