@@ -0,0 +1,4 @@
+000010* Copybook with no nested COPY statements                         COPY1A  
+000020 01  :PREFIX:-COPY1A-GROUP.                                       COPY1A  
+000030     05  :PREFIX:-COPY1A-ITEM1 PIC X.                             COPY1A  
+000040     05  :PREFIX:-COPY1A-ITEM2 PIC X.                             COPY1A  
