@@ -0,0 +1,17 @@
+000010* CPYAUD -- permanent audit trail record.                         CPYAUD  
+000020* One record per expansion run, appended as a                     CPYAUD  
+000030* line-sequential entry to registry/CPYAUD.DAT.                   CPYAUD  
+000040* Carries the copybook version stamp (from                        CPYAUD  
+000050* config/CPYVERS.DAT) of every copybook pulled in                 CPYAUD  
+000060* so a compile can be reconstructed from the audit                CPYAUD  
+000070* trail alone.                                                    CPYAUD  
+000080 01  AUD-RECORD.                                                  CPYAUD  
+000090     05  AUD-TIMESTAMP           PIC X(15).                       CPYAUD  
+000100     05  AUD-PROGRAM-NAME        PIC X(10).                       CPYAUD  
+000110     05  AUD-FUNCTION            PIC X(08).                       CPYAUD  
+000120     05  AUD-RUN-BY              PIC X(08).                       CPYAUD  
+000130     05  AUD-OUTCOME             PIC X(08).                       CPYAUD  
+000140     05  AUD-COPYBOOK-COUNT      PIC 9(02).                       CPYAUD  
+000150     05  AUD-COPYBOOKS OCCURS 10 TIMES.                           CPYAUD  
+000160         10  AUD-CB-NAME         PIC X(08).                       CPYAUD  
+000170         10  AUD-CB-VERSION      PIC X(10).                       CPYAUD  
