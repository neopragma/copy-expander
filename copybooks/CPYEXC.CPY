@@ -0,0 +1,9 @@
+000010* CPYEXC -- expansion exception record.                           CPYEXC  
+000020* One record per failed member, appended to                       CPYEXC  
+000030* registry/CPYEXC.DAT for next-morning review.                    CPYEXC  
+000040 01  EXC-RECORD.                                                  CPYEXC  
+000050     05  EXC-TIMESTAMP           PIC X(15).                       CPYEXC  
+000060     05  EXC-PROGRAM-NAME        PIC X(10).                       CPYEXC  
+000070     05  EXC-COPYBOOK-NAME       PIC X(10).                       CPYEXC
+000080     05  EXC-REASON-CODE         PIC X(08).                       CPYEXC  
+000090     05  EXC-REASON-TEXT         PIC X(60).                       CPYEXC  
