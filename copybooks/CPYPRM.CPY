@@ -0,0 +1,16 @@
+000010* CPYPRM -- LINKAGE parameter block between the                   CPYPRM  
+000020* expansion engine (CPYXPND) and the programs that                CPYPRM  
+000030* CALL it: CPYDRVR, CPYXREF, CPYONLN, CPYTEST.                    CPYPRM  
+000040 01  CPYXPND-PARMS.                                               CPYPRM  
+000050     05  PRM-FUNCTION            PIC X(08).                       CPYPRM  
+000060     05  PRM-PROGRAM-NAME        PIC X(10).                       CPYPRM  
+000070     05  PRM-PROGRAM-NAME-2      PIC X(10).                       CPYPRM  
+000080     05  PRM-LIBRARY-NAME        PIC X(08).                       CPYPRM  
+000090     05  PRM-EXPECTED-FILE       PIC X(60).                       CPYPRM  
+000100     05  PRM-OUTPUT-FILE         PIC X(60).                       CPYPRM  
+000110     05  PRM-DRY-RUN-SW          PIC X(01).                       CPYPRM  
+000120         88  PRM-DRY-RUN         VALUE 'Y'.                       CPYPRM  
+000130     05  PRM-RETURN-CODE         PIC 9(04) COMP.                  CPYPRM  
+000140     05  PRM-REASON-CODE         PIC X(08).                       CPYPRM  
+000150     05  PRM-BANNER-TEXT         PIC X(80).                       CPYPRM  
+000160     05  PRM-MAX-DEPTH-FOUND     PIC 9(02) COMP.                  CPYPRM  
