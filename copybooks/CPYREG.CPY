@@ -0,0 +1,15 @@
+000010* CPYREG -- copybook usage registry record.                       CPYREG  
+000020* Keyed by copybook name.  Updated every time the                 CPYREG  
+000030* expander processes a program, so impact analysis                CPYREG  
+000040* ('what breaks if I change COPY1') is a lookup,                  CPYREG  
+000050* not a full re-scan of the source library.                       CPYREG  
+000060 01  REG-RECORD.                                                  CPYREG  
+000070     05  REG-COPYBOOK-NAME       PIC X(08).                       CPYREG  
+000080     05  REG-USE-COUNT           PIC 9(04) COMP.                  CPYREG  
+000090     05  REG-DEEPEST-NEST-LEVEL  PIC 9(02) COMP.                  CPYREG  
+000100     05  REG-USING-PROGRAMS OCCURS 20 TIMES                       CPYREG  
+000110             INDEXED BY REG-IDX.                                  CPYREG  
+000120         10  REG-PROGRAM-NAME    PIC X(10).                       CPYREG  
+000130         10  REG-PREFIX-USED     PIC X(16).                       CPYREG  
+000140         10  REG-NEST-LEVEL      PIC 9(02) COMP.                  CPYREG  
+000150         10  REG-LAST-RUN-TS     PIC X(15).                       CPYREG  
