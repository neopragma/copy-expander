@@ -0,0 +1,11 @@
+000010* CPYALQ -- on-call alert queue record.                           CPYALQ  
+000020* One record per failed batch expansion, appended to              CPYALQ  
+000030* registry/ALERTQ.DAT.  An existing scheduler exit drains this    CPYALQ  
+000040* queue file into email/MQ - that hand-off is outside the         CPYALQ  
+000050* expander's job, the same way the queue file is outside the      CPYALQ  
+000060* scheduler's job.                                                CPYALQ  
+000070 01  ALQ-RECORD.                                                  CPYALQ  
+000080     05  ALQ-TIMESTAMP           PIC X(15).                       CPYALQ  
+000090     05  ALQ-PROGRAM-NAME        PIC X(10).                       CPYALQ  
+000100     05  ALQ-REASON-CODE         PIC X(08).                       CPYALQ  
+000110     05  ALQ-REASON-TEXT         PIC X(60).                       CPYALQ  
