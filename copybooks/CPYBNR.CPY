@@ -0,0 +1,7 @@
+000010* CPYBNR -- captured COPY-profile banner text.                    CPYBNR  
+000020* One entry per program run in a batch window, for                CPYBNR  
+000030* the consolidated operations dashboard summary.                  CPYBNR  
+000040 01  BNR-RECORD.                                                  CPYBNR  
+000050     05  BNR-PROGRAM-NAME        PIC X(10).                       CPYBNR  
+000060     05  BNR-COPY-LEVELS         PIC 9(02).                       CPYBNR  
+000070     05  BNR-TEXT                PIC X(80).                       CPYBNR  
