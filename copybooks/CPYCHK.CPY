@@ -0,0 +1,10 @@
+000010* CPYCHK -- full-library batch checkpoint record.                 CPYCHK  
+000020* Written as a line-sequential entry every                        CPYCHK
+000030* WS-CHECKPOINT-INTERVAL members so an abended                    CPYCHK
+000040* overnight run can restart from the last good                    CPYCHK  
+000050* checkpoint instead of member one.                               CPYCHK  
+000060 01  CHK-RECORD.                                                  CPYCHK  
+000070     05  CHK-RUN-ID              PIC X(15).                       CPYCHK  
+000080     05  CHK-LAST-MEMBER         PIC X(10).                       CPYCHK  
+000090     05  CHK-MEMBERS-DONE        PIC 9(05).                       CPYCHK  
+000100     05  CHK-TIMESTAMP           PIC X(15).                       CPYCHK  
