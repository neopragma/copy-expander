@@ -0,0 +1,9 @@
+000010* CPYSTD -- per-team REPLACING prefix standard.                   CPYSTD  
+000020* One entry per copybook naming the team that owns                CPYSTD  
+000030* it and the prefix pattern its consumers must use                CPYSTD  
+000040* on COPY ... REPLACING ==:PREFIX:== BY == ... ==.                CPYSTD  
+000050 01  STD-RECORD.                                                  CPYSTD  
+000060     05  STD-COPYBOOK-NAME       PIC X(08).                       CPYSTD  
+000070     05  STD-TEAM-OWNER          PIC X(10).                       CPYSTD  
+000080     05  STD-APPROVED-PREFIX     PIC X(16).                       CPYSTD  
+000090     05  STD-REMARKS             PIC X(40).                       CPYSTD  
