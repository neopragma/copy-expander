@@ -0,0 +1,11 @@
+000010* CPYCFG -- expander run configuration record.                    CPYCFG
+000020* Mirrors one line of config/CPYLIB.CFG: an ordered               CPYCFG
+000030* SYSLIB-style copybook library search list and the               CPYCFG
+000040* maximum COPY nesting depth policy.                              CPYCFG
+000050 01  CFG-RECORD.                                                  CPYCFG
+000060     05  CFG-LIBRARY-COUNT        PIC 9(02) COMP.                 CPYCFG
+000070     05  CFG-LIBRARY-TABLE OCCURS 10 TIMES                        CPYCFG
+000080             INDEXED BY CFG-LIB-IDX.                              CPYCFG
+000090         10  CFG-LIBRARY-NAME     PIC X(08).                      CPYCFG
+000100         10  CFG-LIBRARY-PATH     PIC X(60).                      CPYCFG
+000110     05  CFG-MAX-COPY-DEPTH       PIC 9(02) COMP.                 CPYCFG
